@@ -0,0 +1,30 @@
+      *> ---------------------------------------------------------
+      *> LOGIN-AUDIT-WRITE - appends one line to LOGIN-AUDIT.LOG
+      *> recording a login attempt. COPY this into the PROCEDURE
+      *> DIVISION as its own paragraph and PERFORM WRITE-LOGIN-AUDIT
+      *> after setting the WS-LGN-* fields from login-audit-ws.cpy.
+      *> ---------------------------------------------------------
+       WRITE-LOGIN-AUDIT.
+           ACCEPT WS-LGN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-LGN-TIME FROM TIME
+
+           MOVE SPACES TO LOGIN-AUDIT-RECORD
+           STRING WS-LGN-DATE "-" WS-LGN-TIME
+                  " " WS-LGN-PROGRAM
+                  " USER-ID=" WS-LGN-USER-ID
+                  " RESULT=" WS-LGN-RESULT
+                  " ACCESS=" WS-LGN-ACCESS
+               DELIMITED BY SIZE
+               INTO LOGIN-AUDIT-RECORD
+           END-STRING
+
+           OPEN INPUT LOGIN-AUDIT-FILE
+           IF LOGIN-AUDIT-STATUS = "35"
+               OPEN OUTPUT LOGIN-AUDIT-FILE
+           END-IF
+           CLOSE LOGIN-AUDIT-FILE
+
+           OPEN EXTEND LOGIN-AUDIT-FILE
+           WRITE LOGIN-AUDIT-RECORD
+           CLOSE LOGIN-AUDIT-FILE
+           .
