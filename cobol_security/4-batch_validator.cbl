@@ -10,6 +10,12 @@
            SELECT TXN-FILE ASSIGN TO "TRANSACTIONS.DAT"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FILE-STATUS.
+           SELECT APPROVED-FILE ASSIGN TO "TXN-APPROVED.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-APPR-STATUS.
+           SELECT REJECTED-FILE ASSIGN TO "TXN-REJECTED.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJ-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -26,22 +32,34 @@
            05 TXN-AMOUNT   PIC 9(7)V99.
            05 TXN-DESC     PIC X(30).
            05 TXN-AUTH     PIC X(6).
+       FD APPROVED-FILE.
+       01 APPROVED-RECORD  PIC X(80).
+       FD REJECTED-FILE.
+       01 REJECTED-RECORD  PIC X(80).
 
        WORKING-STORAGE SECTION.
+       01 WS-APPR-STATUS PIC XX.
+       01 WS-REJ-STATUS  PIC XX.
+       01 WS-OUT-LINE    PIC X(80).
+       01 WS-AMOUNT-TEXT PIC ZZZZZZ9.99.
        01 WS-FILE-STATUS PIC XX.
        01 EOF-ACCTS      PIC X VALUE 'N'.
        01 EOF-TXNS       PIC X VALUE 'N'.
        01 TXN-STATUS     PIC X(40).
-       01 I              PIC 9(2).
+       01 I              PIC 9(5).
        01 CHAR           PIC X.
-       01 IDX-SRC        PIC 9(2) VALUE 0.
-       01 IDX-DEST       PIC 9(2) VALUE 0.
-       01 TXN-COUNT      PIC 9(3) VALUE 0.
-       01 ACCTS-LOADED   PIC 9(3) VALUE 0.
+       01 IDX-SRC        PIC 9(5) VALUE 0.
+       01 IDX-DEST       PIC 9(5) VALUE 0.
+       01 TXN-COUNT      PIC 9(5) VALUE 0.
+       01 ACCTS-LOADED   PIC 9(5) VALUE 0.
+       01 ACCTS-MAX      PIC 9(5) VALUE 10000.
 
-       01 T-ACCT-ID      OCCURS 50 TIMES PIC X(10).
-       01 T-ACCT-STATUS  OCCURS 50 TIMES PIC X(6).
-       01 T-ACCT-BALANCE OCCURS 50 TIMES PIC 9(7)V99.
+       01 T-ACCT-ID      OCCURS 10000 TIMES
+                          DEPENDING ON ACCTS-LOADED PIC X(10).
+       01 T-ACCT-STATUS  OCCURS 10000 TIMES
+                          DEPENDING ON ACCTS-LOADED PIC X(6).
+       01 T-ACCT-BALANCE OCCURS 10000 TIMES
+                          DEPENDING ON ACCTS-LOADED PIC 9(7)V99.
 
        PROCEDURE DIVISION.
        MAIN-PARA.
@@ -52,10 +70,17 @@
                READ ACCOUNTS-FILE
                    AT END MOVE 'Y' TO EOF-ACCTS
                    NOT AT END
-                       ADD 1 TO ACCTS-LOADED
-                       MOVE ACCT-ID TO T-ACCT-ID(ACCTS-LOADED)
-                       MOVE ACCT-STATUS TO T-ACCT-STATUS(ACCTS-LOADED)
-                       MOVE ACCT-BALANCE TO T-ACCT-BALANCE(ACCTS-LOADED)
+                       IF ACCTS-LOADED < ACCTS-MAX
+                           ADD 1 TO ACCTS-LOADED
+                           MOVE ACCT-ID TO T-ACCT-ID(ACCTS-LOADED)
+                           MOVE ACCT-STATUS
+                               TO T-ACCT-STATUS(ACCTS-LOADED)
+                           MOVE ACCT-BALANCE
+                               TO T-ACCT-BALANCE(ACCTS-LOADED)
+                       ELSE
+                           DISPLAY "Warning: account table full at "
+                               ACCTS-MAX ", skipping " ACCT-ID
+                       END-IF
                END-READ
            END-PERFORM
            CLOSE ACCOUNTS-FILE
@@ -63,6 +88,8 @@
 
            *> Process transactions
            OPEN INPUT TXN-FILE
+           OPEN OUTPUT APPROVED-FILE
+           OPEN OUTPUT REJECTED-FILE
            MOVE 0 TO TXN-COUNT
            PERFORM UNTIL EOF-TXNS = 'Y'
                READ TXN-FILE
@@ -72,6 +99,8 @@
                        PERFORM PROCESS-TXN
            END-PERFORM
            CLOSE TXN-FILE
+           CLOSE APPROVED-FILE
+           CLOSE REJECTED-FILE
 
            STOP RUN.
 
@@ -90,6 +119,40 @@
                END-IF
            END-PERFORM
 
+           *> Validate source/destination account IDs and auth code
+           IF TXN-STATUS = SPACES
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+                   MOVE TXN-SRC(I:1) TO CHAR
+                   IF CHAR = "'" OR CHAR = ";" OR CHAR = "-"
+                       MOVE "REJECTED - Suspicious source account"
+                            TO TXN-STATUS
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           IF TXN-STATUS = SPACES
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+                   MOVE TXN-DEST(I:1) TO CHAR
+                   IF CHAR = "'" OR CHAR = ";" OR CHAR = "-"
+                       MOVE "REJECTED - Suspicious dest account"
+                            TO TXN-STATUS
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           IF TXN-STATUS = SPACES
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > 6
+                   MOVE TXN-AUTH(I:1) TO CHAR
+                   IF CHAR = "'" OR CHAR = ";" OR CHAR = "-"
+                       MOVE "REJECTED - Suspicious auth code"
+                            TO TXN-STATUS
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF
+
            *> Find source account
            MOVE 0 TO IDX-SRC
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > ACCTS-LOADED
@@ -134,4 +197,26 @@
                MOVE "STATUS: APPROVED" TO TXN-STATUS
            END-IF
 
-           DISPLAY TXN-STATUS.
+           DISPLAY TXN-STATUS
+
+           MOVE TXN-AMOUNT TO WS-AMOUNT-TEXT
+           IF TXN-STATUS(1:8) = "REJECTED"
+               MOVE SPACES TO WS-OUT-LINE
+               STRING TXN-SRC DELIMITED BY SIZE
+                      " " TXN-DEST DELIMITED BY SIZE
+                      " " WS-AMOUNT-TEXT DELIMITED BY SIZE
+                      " " TXN-STATUS DELIMITED BY SIZE
+                   INTO WS-OUT-LINE
+               END-STRING
+               MOVE WS-OUT-LINE TO REJECTED-RECORD
+               WRITE REJECTED-RECORD
+           ELSE
+               MOVE SPACES TO WS-OUT-LINE
+               STRING TXN-SRC DELIMITED BY SIZE
+                      " " TXN-DEST DELIMITED BY SIZE
+                      " " WS-AMOUNT-TEXT DELIMITED BY SIZE
+                   INTO WS-OUT-LINE
+               END-STRING
+               MOVE WS-OUT-LINE TO APPROVED-RECORD
+               WRITE APPROVED-RECORD
+           END-IF.
