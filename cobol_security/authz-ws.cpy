@@ -0,0 +1,8 @@
+      *> ---------------------------------------------------------
+      *> AUTHZ-WS - shared working-storage for the role-based
+      *> authorization gate (see authz-check.cpy). COPY into
+      *> WORKING-STORAGE.
+      *> ---------------------------------------------------------
+       01  AUTHZ-USER-LEVEL       PIC 9 VALUE 0.
+       01  AUTHZ-REQUIRED-LEVEL   PIC 9 VALUE 0.
+       01  AUTHZ-GRANTED          PIC X VALUE "N".
