@@ -0,0 +1,18 @@
+      *> ---------------------------------------------------------
+      *> SESSION-WRITE - records the authenticated user and access
+      *> level from a successful login into SESSION.DAT. COPY this
+      *> into the PROCEDURE DIVISION as its own paragraph and PERFORM
+      *> WRITE-SESSION right after a login that sets WS-LGN-RESULT
+      *> to "SUCCESS" (see login-audit-ws.cpy for WS-LGN-USER-ID /
+      *> WS-LGN-ACCESS). SESSION.DAT holds only the most recent
+      *> successful login -- OPEN OUTPUT replaces whatever was there,
+      *> it is not an append log like LOGIN-AUDIT.LOG.
+      *> ---------------------------------------------------------
+       WRITE-SESSION.
+           OPEN OUTPUT SESSION-FILE
+           MOVE SPACES TO SESSION-RECORD
+           MOVE WS-LGN-USER-ID TO SESSION-REC-USER-ID
+           MOVE WS-LGN-ACCESS TO SESSION-REC-ACCESS
+           WRITE SESSION-RECORD
+           CLOSE SESSION-FILE
+           .
