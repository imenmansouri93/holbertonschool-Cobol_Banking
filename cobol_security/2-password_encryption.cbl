@@ -7,6 +7,12 @@
            SELECT USER-FILE ASSIGN TO "USERS.DAT"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FILE-STATUS.
+           SELECT LOGIN-AUDIT-FILE ASSIGN TO "LOGIN-AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOGIN-AUDIT-STATUS.
+           SELECT SESSION-FILE ASSIGN TO "SESSION.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SESSION-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -16,20 +22,40 @@
            05 USER-NAME         PIC X(20).
            05 USER-PASSWORD     PIC X(7).
            05 USER-ACCESS-LEVEL PIC 9.
+           05 USER-SALT         PIC X(4).
+
+       FD LOGIN-AUDIT-FILE.
+       01 LOGIN-AUDIT-RECORD    PIC X(100).
+
+       FD SESSION-FILE.
+       01 SESSION-RECORD.
+           05 SESSION-REC-USER-ID PIC X(8).
+           05 SESSION-REC-ACCESS  PIC 9.
 
        WORKING-STORAGE SECTION.
+       COPY "login-audit-ws.cpy".
+       COPY "session-ws.cpy".
        01 WS-FILE-STATUS       PIC XX.
        01 WS-EOF               PIC X VALUE 'N'.
        01 INPUT-USER-ID        PIC X(7).
        01 INPUT-PASSWORD       PIC X(7).
-       01 ENCRYPTED-PASSWORD   PIC X(7).
+       01 HASHED-PASSWORD      PIC X(7).
        01 ATTEMPTS-LEFT        PIC 9 VALUE 3.
        01 FOUND-FLAG           PIC X VALUE 'N'.
+       01 WS-USER-FOUND        PIC X VALUE 'N'.
        01 I                    PIC 9(2).
-       01 CHAR                 PIC X.
-       01 ASCII-VALUE          PIC 9(3).
        01 DUMMY                PIC X.          *> Pause ENTER
 
+      *> HASH-PASSWORD working storage -- a salted rolling hash. Not
+      *> reversible the way the old +3 Caesar shift was: there is no
+      *> subtract-3 that recovers INPUT-PASSWORD from HASHED-PASSWORD.
+       01 HASH-INPUT           PIC X(11).
+       01 HASH-CHAR            PIC X.
+       01 HASH-ORD             PIC 9(3).
+       01 HASH-I               PIC 9(2).
+       01 HASH-ACCUM           PIC 9(9).
+       01 HASH-DIGITS          PIC 9(7).
+
        PROCEDURE DIVISION.
        MAIN-PARA.
            PERFORM UNTIL ATTEMPTS-LEFT = 0 OR FOUND-FLAG = 'Y'
@@ -40,28 +66,11 @@
                DISPLAY "Enter Password: " WITH NO ADVANCING
                ACCEPT INPUT-PASSWORD
 
-               *> Encrypt password
-               MOVE SPACES TO ENCRYPTED-PASSWORD
-               PERFORM VARYING I FROM 1 BY 1 UNTIL I > 7
-                   MOVE INPUT-PASSWORD(I:1) TO CHAR
-                   IF CHAR NOT = SPACE
-                       COMPUTE ASCII-VALUE = FUNCTION ORD(CHAR) + 3
-                       IF ASCII-VALUE > 90 AND ASCII-VALUE < 97
-                           SUBTRACT 26 FROM ASCII-VALUE
-                       ELSE
-                           IF ASCII-VALUE > 122
-                               SUBTRACT 26 FROM ASCII-VALUE
-                           END-IF
-                       END-IF
-                       MOVE FUNCTION CHAR(ASCII-VALUE)
-                            TO ENCRYPTED-PASSWORD(I:1)
-                   END-IF
-               END-PERFORM
-
                *> Search user
                OPEN INPUT USER-FILE
                MOVE 'N' TO WS-EOF
                MOVE 'N' TO FOUND-FLAG
+               MOVE 'N' TO WS-USER-FOUND
 
                PERFORM UNTIL WS-EOF = 'Y' OR FOUND-FLAG = 'Y'
                    READ USER-FILE
@@ -69,11 +78,13 @@
                            MOVE 'Y' TO WS-EOF
                        NOT AT END
                            IF USER-ID = INPUT-USER-ID
-                               IF USER-PASSWORD = ENCRYPTED-PASSWORD
+                               MOVE 'Y' TO WS-USER-FOUND
+                               PERFORM HASH-PASSWORD
+                               IF USER-PASSWORD = HASHED-PASSWORD
                                    DISPLAY "Login successful!"
-                                   DISPLAY "Welcome, " 
+                                   DISPLAY "Welcome, "
                                        FUNCTION TRIM(USER-NAME)
-                                   DISPLAY "Access level: " 
+                                   DISPLAY "Access level: "
                                        USER-ACCESS-LEVEL
                                    MOVE 'Y' TO FOUND-FLAG
                                ELSE
@@ -85,8 +96,28 @@
                END-PERFORM
                CLOSE USER-FILE
 
+               MOVE "ENCRYPTED-" TO WS-LGN-PROGRAM
+               MOVE INPUT-USER-ID TO WS-LGN-USER-ID
+               MOVE SPACE TO WS-LGN-ACCESS
+               IF FOUND-FLAG = 'Y'
+                   MOVE "SUCCESS" TO WS-LGN-RESULT
+                   MOVE USER-ACCESS-LEVEL TO WS-LGN-ACCESS
+               ELSE
+                   IF WS-USER-FOUND = 'N'
+                       MOVE "NOTFOUND" TO WS-LGN-RESULT
+                   ELSE
+                       MOVE "FAILURE" TO WS-LGN-RESULT
+                   END-IF
+               END-IF
+               PERFORM WRITE-LOGIN-AUDIT
+               IF WS-LGN-RESULT = "SUCCESS"
+                   PERFORM WRITE-SESSION
+               END-IF
+
                IF FOUND-FLAG = 'N'
-                   DISPLAY "User not found."
+                   IF WS-USER-FOUND = 'N'
+                       DISPLAY "User not found."
+                   END-IF
                    SUBTRACT 1 FROM ATTEMPTS-LEFT
                    IF ATTEMPTS-LEFT > 0
                        DISPLAY "Attempts remaining: " ATTEMPTS-LEFT
@@ -99,3 +130,29 @@
 
            END-PERFORM
            STOP RUN.
+
+      *> HASH-PASSWORD combines this user's stored salt with the
+      *> entered password and folds it through a base-31 rolling
+      *> hash, the same style of char-by-char scan the old Caesar
+      *> shift used, but the result can't be un-hashed back to the
+      *> plaintext the way a fixed +3 shift could.
+       HASH-PASSWORD.
+           MOVE SPACES TO HASH-INPUT
+           STRING USER-SALT DELIMITED BY SIZE
+                  INPUT-PASSWORD DELIMITED BY SIZE
+               INTO HASH-INPUT
+           END-STRING
+           MOVE 0 TO HASH-ACCUM
+           PERFORM VARYING HASH-I FROM 1 BY 1 UNTIL HASH-I > 11
+               MOVE HASH-INPUT(HASH-I:1) TO HASH-CHAR
+               IF HASH-CHAR NOT = SPACE
+                   COMPUTE HASH-ORD = FUNCTION ORD(HASH-CHAR)
+                   COMPUTE HASH-ACCUM =
+                       FUNCTION MOD(HASH-ACCUM * 31 + HASH-ORD, 9999999)
+               END-IF
+           END-PERFORM
+           MOVE HASH-ACCUM TO HASH-DIGITS
+           MOVE HASH-DIGITS TO HASHED-PASSWORD.
+
+       COPY "login-audit-write.cpy".
+       COPY "session-write.cpy".
