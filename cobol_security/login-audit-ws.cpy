@@ -0,0 +1,14 @@
+      *> ---------------------------------------------------------
+      *> LOGIN-AUDIT-WS - shared working-storage for LOGIN-AUDIT.LOG,
+      *> written by every login variant (see login-audit-write.cpy).
+      *> COPY into WORKING-STORAGE. Callers set WS-LGN-PROGRAM,
+      *> WS-LGN-USER-ID, WS-LGN-RESULT and WS-LGN-ACCESS before
+      *> PERFORMing WRITE-LOGIN-AUDIT.
+      *> ---------------------------------------------------------
+       01  WS-LGN-PROGRAM         PIC X(10).
+       01  WS-LGN-USER-ID         PIC X(8).
+       01  WS-LGN-RESULT          PIC X(10).
+       01  WS-LGN-ACCESS          PIC X VALUE SPACE.
+       01  WS-LGN-DATE            PIC 9(8).
+       01  WS-LGN-TIME            PIC 9(8).
+       01  LOGIN-AUDIT-STATUS     PIC XX.
