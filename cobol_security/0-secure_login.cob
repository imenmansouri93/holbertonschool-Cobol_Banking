@@ -8,6 +8,12 @@
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-FILE-STATUS.
+           SELECT LOGIN-AUDIT-FILE ASSIGN TO "LOGIN-AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOGIN-AUDIT-STATUS.
+           SELECT SESSION-FILE ASSIGN TO "SESSION.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SESSION-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -18,7 +24,17 @@
            05 PASSWORD-FLD       PIC X(8).
            05 ACCESS-LEVEL-FLD   PIC 9.
 
+       FD  LOGIN-AUDIT-FILE.
+       01  LOGIN-AUDIT-RECORD    PIC X(100).
+
+       FD  SESSION-FILE.
+       01  SESSION-RECORD.
+           05 SESSION-REC-USER-ID PIC X(8).
+           05 SESSION-REC-ACCESS  PIC 9.
+
        WORKING-STORAGE SECTION.
+       COPY "login-audit-ws.cpy".
+       COPY "session-ws.cpy".
        77 WS-USER-ID             PIC X(8).
        77 WS-PASSWORD            PIC X(8).
        77 WS-FOUND               PIC X VALUE "N".
@@ -60,18 +76,29 @@
            CLOSE USERS-FILE
 
            *> Evaluate result
+           MOVE "SECURE-LOG" TO WS-LGN-PROGRAM
+           MOVE WS-USER-ID TO WS-LGN-USER-ID
+           MOVE SPACE TO WS-LGN-ACCESS
            IF WS-FOUND = "Y"
                IF WS-PASSWORD = PASSWORD-FLD
                    DISPLAY " "
                    DISPLAY "Welcome, " WS-DISPLAY-USER-NAME
                            ". Access level: " WS-DISPLAY-ACCESS
+                   MOVE "SUCCESS" TO WS-LGN-RESULT
+                   MOVE WS-DISPLAY-ACCESS TO WS-LGN-ACCESS
                ELSE
                    DISPLAY " "
                    DISPLAY "Invalid password. Authentication failed."
+                   MOVE "FAILURE" TO WS-LGN-RESULT
                END-IF
            ELSE
                DISPLAY " "
                DISPLAY "User not found."
+               MOVE "NOTFOUND" TO WS-LGN-RESULT
+           END-IF
+           PERFORM WRITE-LOGIN-AUDIT
+           IF WS-LGN-RESULT = "SUCCESS"
+               PERFORM WRITE-SESSION
            END-IF
 
            STOP RUN.
@@ -85,3 +112,6 @@
                DISPLAY "Error: User ID and Password cannot be empty."
                STOP RUN
            END-IF.
+
+       COPY "login-audit-write.cpy".
+       COPY "session-write.cpy".
