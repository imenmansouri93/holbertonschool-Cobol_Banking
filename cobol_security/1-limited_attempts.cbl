@@ -7,6 +7,15 @@
            SELECT USER-FILE ASSIGN TO "USERS.DAT"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FILE-STATUS.
+           SELECT LOCKOUT-FILE ASSIGN TO "USERS-LOCKOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOCKOUT-STATUS.
+           SELECT LOGIN-AUDIT-FILE ASSIGN TO "LOGIN-AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOGIN-AUDIT-STATUS.
+           SELECT SESSION-FILE ASSIGN TO "SESSION.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SESSION-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -17,19 +26,51 @@
            05 USER-PASSWORD     PIC X(7).
            05 USER-ACCESS-LEVEL PIC 9.
 
+       FD LOCKOUT-FILE.
+       01 LOCKOUT-RECORD.
+           05 LOCKOUT-USER-ID    PIC X(7).
+           05 LOCKOUT-ATTEMPTS   PIC 9.
+           05 LOCKOUT-DATE       PIC 9(8).
+           05 LOCKOUT-TIME       PIC 9(8).
+
+       FD LOGIN-AUDIT-FILE.
+       01 LOGIN-AUDIT-RECORD     PIC X(100).
+
+       FD SESSION-FILE.
+       01 SESSION-RECORD.
+           05 SESSION-REC-USER-ID PIC X(8).
+           05 SESSION-REC-ACCESS  PIC 9.
+
        WORKING-STORAGE SECTION.
+       COPY "login-audit-ws.cpy".
+       COPY "session-ws.cpy".
        77 WS-FILE-STATUS       PIC XX.
+       77 WS-LOCKOUT-STATUS    PIC XX.
        77 WS-EOF               PIC X VALUE 'N'.
        77 WS-INPUT-ID          PIC X(7).
        77 WS-INPUT-PASS        PIC X(7).
        77 WS-FOUND-FLAG        PIC X VALUE 'N'.
        77 WS-PASS-FLAG         PIC X VALUE 'N'.
-       77 WS-ATTEMPTS          PIC 9 VALUE 3.
+       77 WS-LOCKED-FLAG       PIC X VALUE 'N'.
        77 WS-MESSAGE           PIC X(40).
 
+      *> In-memory copy of USERS-LOCKOUT.DAT -- the file itself is
+      *> LINE SEQUENTIAL, so any update to one user's row means
+      *> loading every row, changing the one that matters, and
+      *> rewriting the whole file back out.
+       77 WS-LOCK-COUNT        PIC 9(3) VALUE 0.
+       77 WS-LOCK-MAX          PIC 9(3) VALUE 200.
+       77 WS-LOCK-IDX          PIC 9(3) VALUE 0.
+       77 J                    PIC 9(3) VALUE 0.
+       77 WS-ATTEMPTS-LEFT     PIC 9.
+       01 T-LOCK-USER-ID       OCCURS 200 TIMES PIC X(7).
+       01 T-LOCK-ATTEMPTS      OCCURS 200 TIMES PIC 9.
+       01 T-LOCK-DATE          OCCURS 200 TIMES PIC 9(8).
+       01 T-LOCK-TIME          OCCURS 200 TIMES PIC 9(8).
+
        PROCEDURE DIVISION.
        MAIN-PARA.
-           PERFORM UNTIL WS-ATTEMPTS = 0 OR WS-PASS-FLAG = 'Y'
+           PERFORM UNTIL WS-PASS-FLAG = 'Y' OR WS-LOCKED-FLAG = 'Y'
                *> Display header
                DISPLAY "BANKING LOGIN SYSTEM"
                DISPLAY "====================="
@@ -38,57 +79,168 @@
                ACCEPT WS-INPUT-ID
                DISPLAY "Enter Password: " WITH NO ADVANCING
                ACCEPT WS-INPUT-PASS
-               *> Reset flags and EOF
-               MOVE 'N' TO WS-FOUND-FLAG
-               MOVE 'N' TO WS-PASS-FLAG
-               MOVE 'N' TO WS-EOF
-               *> Open and search
-               OPEN INPUT USER-FILE
-               IF WS-FILE-STATUS NOT = "00"
-                   DISPLAY "Error: USERS.DAT not found."
-                   STOP RUN
+
+               PERFORM LOAD-LOCKOUT-TABLE
+               PERFORM FIND-LOCKOUT-ENTRY
+
+               IF WS-LOCK-IDX > 0
+                   AND T-LOCK-ATTEMPTS(WS-LOCK-IDX) >= 3
+                   MOVE 'Y' TO WS-LOCKED-FLAG
+                   DISPLAY "Account locked as of "
+                       T-LOCK-DATE(WS-LOCK-IDX) "-"
+                       T-LOCK-TIME(WS-LOCK-IDX)
+                       ". Contact a supervisor to unlock it."
+                   MOVE "LIMITED-AT" TO WS-LGN-PROGRAM
+                   MOVE WS-INPUT-ID TO WS-LGN-USER-ID
+                   MOVE "LOCKED" TO WS-LGN-RESULT
+                   MOVE SPACE TO WS-LGN-ACCESS
+                   PERFORM WRITE-LOGIN-AUDIT
+               ELSE
+                   PERFORM TRY-LOGIN
                END-IF
-               PERFORM UNTIL WS-EOF = 'Y'
-                   READ USER-FILE
-                       AT END
-                           MOVE 'Y' TO WS-EOF
-                       NOT AT END
-                           IF USER-ID = WS-INPUT-ID
-                               MOVE 'Y' TO WS-FOUND-FLAG
-                               IF USER-PASSWORD = WS-INPUT-PASS
-                                   MOVE 'Y' TO WS-PASS-FLAG
-                                   DISPLAY "Login successful!"
-                                   DISPLAY "Welcome, " FUNCTION 
-                                   TRIM(USER-NAME)
-                                   DISPLAY "Access level: " 
-                                   USER-ACCESS-LEVEL
-                               ELSE
-                                   
-                                   DISPLAY "Invalid password. Authentica
+           END-PERFORM
+           STOP RUN.
+
+       TRY-LOGIN.
+           MOVE 'N' TO WS-FOUND-FLAG
+           MOVE 'N' TO WS-PASS-FLAG
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT USER-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "Error: USERS.DAT not found."
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ USER-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF USER-ID = WS-INPUT-ID
+                           MOVE 'Y' TO WS-FOUND-FLAG
+                           IF USER-PASSWORD = WS-INPUT-PASS
+                               MOVE 'Y' TO WS-PASS-FLAG
+                               DISPLAY "Login successful!"
+                               DISPLAY "Welcome, " FUNCTION
+                               TRIM(USER-NAME)
+                               DISPLAY "Access level: "
+                               USER-ACCESS-LEVEL
+                           ELSE
+
+                               DISPLAY "Invalid password. Authentica
       -                            "tion failed."
-                               END-IF
-                               MOVE 'Y' TO WS-EOF
                            END-IF
+                           MOVE 'Y' TO WS-EOF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE USER-FILE
+
+           MOVE "LIMITED-AT" TO WS-LGN-PROGRAM
+           MOVE WS-INPUT-ID TO WS-LGN-USER-ID
+           MOVE SPACE TO WS-LGN-ACCESS
+           IF WS-PASS-FLAG = 'Y'
+               PERFORM RESET-LOCKOUT-ENTRY
+               MOVE "SUCCESS" TO WS-LGN-RESULT
+               MOVE USER-ACCESS-LEVEL TO WS-LGN-ACCESS
+           ELSE
+               IF WS-FOUND-FLAG = 'N'
+                   DISPLAY "User not found."
+                   MOVE "NOTFOUND" TO WS-LGN-RESULT
+               ELSE
+                   PERFORM BUMP-LOCKOUT-ENTRY
+                   MOVE "FAILURE" TO WS-LGN-RESULT
+               END-IF
+           END-IF
+           PERFORM WRITE-LOGIN-AUDIT
+           IF WS-LGN-RESULT = "SUCCESS"
+               PERFORM WRITE-SESSION
+           END-IF
+           PERFORM SAVE-LOCKOUT-TABLE
+
+           IF WS-PASS-FLAG NOT = 'Y' AND WS-LOCKED-FLAG NOT = 'Y'
+               IF WS-LOCK-IDX > 0
+                   AND T-LOCK-ATTEMPTS(WS-LOCK-IDX) >= 3
+                   MOVE 'Y' TO WS-LOCKED-FLAG
+                   DISPLAY "Too many failed attempts. "
+                       "Account is now locked."
+               ELSE
+                   DISPLAY "Press Enter to continue..." WITH NO
+                   ADVANCING
+                   ACCEPT WS-INPUT-ID
+               END-IF
+           END-IF.
+
+       LOAD-LOCKOUT-TABLE.
+           MOVE 0 TO WS-LOCK-COUNT
+           OPEN INPUT LOCKOUT-FILE
+           IF WS-LOCKOUT-STATUS = "35"
+               DISPLAY "  (no lockout history yet)"
+           ELSE
+               MOVE 'N' TO WS-EOF
+               READ LOCKOUT-FILE
+                   AT END MOVE 'Y' TO WS-EOF
+               END-READ
+               PERFORM UNTIL WS-EOF = 'Y'
+                   IF WS-LOCK-COUNT < WS-LOCK-MAX
+                       ADD 1 TO WS-LOCK-COUNT
+                       MOVE LOCKOUT-USER-ID
+                           TO T-LOCK-USER-ID(WS-LOCK-COUNT)
+                       MOVE LOCKOUT-ATTEMPTS
+                           TO T-LOCK-ATTEMPTS(WS-LOCK-COUNT)
+                       MOVE LOCKOUT-DATE TO T-LOCK-DATE(WS-LOCK-COUNT)
+                       MOVE LOCKOUT-TIME TO T-LOCK-TIME(WS-LOCK-COUNT)
+                   END-IF
+                   READ LOCKOUT-FILE
+                       AT END MOVE 'Y' TO WS-EOF
                    END-READ
                END-PERFORM
-               CLOSE USER-FILE
-               *> If not successful, decrement attempts
-               IF WS-PASS-FLAG NOT = 'Y'
-                   SUBTRACT 1 FROM WS-ATTEMPTS
-                   IF WS-FOUND-FLAG = 'N'
-                       
-                       DISPLAY "User not found."
-                   END-IF
-                   IF WS-ATTEMPTS > 0
-                       DISPLAY "Attempts remaining: " WS-ATTEMPTS
-                       DISPLAY "Press Enter to continue..." WITH NO 
-                       ADVANCING
-                       ACCEPT WS-INPUT-ID
-                   ELSE
-                       
-                       DISPLAY "Too many failed attempts. Exiting..."
-                   END-IF
+           END-IF
+           CLOSE LOCKOUT-FILE.
+
+       FIND-LOCKOUT-ENTRY.
+           MOVE 0 TO WS-LOCK-IDX
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-LOCK-COUNT
+               IF T-LOCK-USER-ID(J) = WS-INPUT-ID
+                   MOVE J TO WS-LOCK-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       BUMP-LOCKOUT-ENTRY.
+           IF WS-LOCK-IDX = 0
+               IF WS-LOCK-COUNT < WS-LOCK-MAX
+                   ADD 1 TO WS-LOCK-COUNT
+                   MOVE WS-LOCK-COUNT TO WS-LOCK-IDX
+                   MOVE WS-INPUT-ID TO T-LOCK-USER-ID(WS-LOCK-IDX)
+                   MOVE 0 TO T-LOCK-ATTEMPTS(WS-LOCK-IDX)
                END-IF
-               
+           END-IF
+           IF WS-LOCK-IDX > 0
+               ADD 1 TO T-LOCK-ATTEMPTS(WS-LOCK-IDX)
+               ACCEPT T-LOCK-DATE(WS-LOCK-IDX) FROM DATE YYYYMMDD
+               ACCEPT T-LOCK-TIME(WS-LOCK-IDX) FROM TIME
+               IF T-LOCK-ATTEMPTS(WS-LOCK-IDX) < 3
+                   COMPUTE WS-ATTEMPTS-LEFT =
+                       3 - T-LOCK-ATTEMPTS(WS-LOCK-IDX)
+                   DISPLAY "Attempts remaining: " WS-ATTEMPTS-LEFT
+               END-IF
+           END-IF.
+
+       RESET-LOCKOUT-ENTRY.
+           IF WS-LOCK-IDX > 0
+               MOVE 0 TO T-LOCK-ATTEMPTS(WS-LOCK-IDX)
+           END-IF.
+
+       SAVE-LOCKOUT-TABLE.
+           OPEN OUTPUT LOCKOUT-FILE
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-LOCK-COUNT
+               MOVE T-LOCK-USER-ID(J) TO LOCKOUT-USER-ID
+               MOVE T-LOCK-ATTEMPTS(J) TO LOCKOUT-ATTEMPTS
+               MOVE T-LOCK-DATE(J) TO LOCKOUT-DATE
+               MOVE T-LOCK-TIME(J) TO LOCKOUT-TIME
+               WRITE LOCKOUT-RECORD
            END-PERFORM
-           STOP RUN.
\ No newline at end of file
+           CLOSE LOCKOUT-FILE.
+
+       COPY "login-audit-write.cpy".
+       COPY "session-write.cpy".
