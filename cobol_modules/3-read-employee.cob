@@ -1,20 +1,57 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. READ-EMPLOYEE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "PAYROLL-EMPLOYEES.DAT"
+               ORGANIZATION IS RECORD SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS EMP-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE
+           RECORD CONTAINS 44 CHARACTERS.
+       01  EMPLOYEE-RECORD.
+           05 EM-ID                PIC 9(5).
+           05 EM-NAME               PIC X(20).
+           05 EM-BASIC-SALARY       PIC 9(5)V99.
+           05 EM-ALLOWANCE          PIC 9(4)V99.
+           05 EM-DEDUCTION          PIC 9(4)V99.
+
        WORKING-STORAGE SECTION.
        01  IDX  PIC 9 VALUE 1.
        *> Temporary strings for numeric input
-       01  WS-BASIC-STR    PIC X(12).  
+       01  WS-BASIC-STR    PIC X(12).
        01  WS-ALLOW-STR    PIC X(12).
        01  WS-DEDUCT-STR   PIC X(12).
+       01  EMP-FILE-STATUS PIC XX.
+       01  WS-FOUND        PIC X VALUE "N".
+
        LINKAGE SECTION.
+       01  EMP-ID         PIC 9(5).
        01  EMP-NAME       PIC X(20).
        01  BASIC-SALARY   PIC 9(5)V99.
        01  ALLOWANCE      PIC 9(4)V99.
        01  DEDUCTION      PIC 9(4)V99.
-       PROCEDURE DIVISION 
-       USING EMP-NAME, BASIC-SALARY, ALLOWANCE, DEDUCTION.
+       PROCEDURE DIVISION
+       USING EMP-ID, EMP-NAME, BASIC-SALARY, ALLOWANCE, DEDUCTION.
        READ-EMP-PARA.
+      *> EMP-ID of zero means the caller has no employee number to
+      *> look up (e.g. a one-off interactive slip), so fall straight
+      *> back to the original prompt-for-everything behavior. A
+      *> non-zero EMP-ID means pull the employee off
+      *> PAYROLL-EMPLOYEES.DAT instead of asking the operator to
+      *> re-key the same data.
+           IF EMP-ID = ZERO
+               PERFORM PROMPT-FOR-EMPLOYEE
+           ELSE
+               PERFORM LOOKUP-EMPLOYEE-MASTER
+           END-IF
+           EXIT PROGRAM.
+
+       PROMPT-FOR-EMPLOYEE.
            DISPLAY "Enter Employee Name: " WITH NO ADVANCING
            ACCEPT EMP-NAME
            DISPLAY "Enter Basic Salary: " WITH NO ADVANCING
@@ -22,7 +59,7 @@
            IF FUNCTION NUMVAL(WS-BASIC-STR) >= 0
                MOVE FUNCTION NUMVAL(WS-BASIC-STR) TO BASIC-SALARY
            ELSE
-               DISPLAY 
+               DISPLAY
                "  >> Warning: invalid Basic Salary, defaulting to 0"
                MOVE 0 TO BASIC-SALARY
            END-IF
@@ -32,7 +69,7 @@
            IF FUNCTION NUMVAL(WS-ALLOW-STR) >= 0
                MOVE FUNCTION NUMVAL(WS-ALLOW-STR) TO ALLOWANCE
            ELSE
-               DISPLAY 
+               DISPLAY
                "  >> Warning: invalid Allowance, defaulting to 0"
                MOVE 0 TO ALLOWANCE
            END-IF
@@ -42,8 +79,44 @@
            IF FUNCTION NUMVAL(WS-DEDUCT-STR) >= 0
                MOVE FUNCTION NUMVAL(WS-DEDUCT-STR) TO DEDUCTION
            ELSE
-               DISPLAY 
+               DISPLAY
                "  >> Warning: invalid Deductions, defaulting to 0"
                MOVE 0 TO DEDUCTION
-           END-IF
-           EXIT PROGRAM.
+           END-IF.
+
+      *> Pulls EMP-NAME/BASIC-SALARY/ALLOWANCE/DEDUCTION off the
+      *> PAYROLL-EMPLOYEES.DAT master by EMP-ID, linear-scanning it
+      *> the same way HANDLE-EMPLOYEE matches records by EMP-ID.
+      *> Falls back to interactive entry if the master is missing or
+      *> the employee number isn't on file, so a bad EMP-ID never
+      *> dead-ends a run.
+       LOOKUP-EMPLOYEE-MASTER.
+           MOVE "N" TO WS-FOUND
+           OPEN INPUT EMPLOYEE-FILE
+           IF EMP-FILE-STATUS = "35"
+               DISPLAY "  >> Warning: no PAYROLL-EMPLOYEES.DAT master "
+                   "found, switching to manual entry"
+               PERFORM PROMPT-FOR-EMPLOYEE
+           ELSE
+               PERFORM UNTIL EMP-FILE-STATUS = "10" OR WS-FOUND = "Y"
+                   READ EMPLOYEE-FILE
+                       AT END
+                           MOVE "10" TO EMP-FILE-STATUS
+                       NOT AT END
+                           IF EM-ID = EMP-ID
+                               MOVE EM-NAME          TO EMP-NAME
+                               MOVE EM-BASIC-SALARY  TO BASIC-SALARY
+                               MOVE EM-ALLOWANCE     TO ALLOWANCE
+                               MOVE EM-DEDUCTION     TO DEDUCTION
+                               MOVE "Y" TO WS-FOUND
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE EMPLOYEE-FILE
+               IF WS-FOUND NOT = "Y"
+                   DISPLAY "  >> Warning: employee " EMP-ID
+                       " not found on PAYROLL-EMPLOYEES.DAT, "
+                       "switching to manual entry"
+                   PERFORM PROMPT-FOR-EMPLOYEE
+               END-IF
+           END-IF.
