@@ -0,0 +1,28 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROCESS-ORDER.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-ITEM-QTY      PIC 9(3).
+
+       LINKAGE SECTION.
+       01 LNK-ITEM-PRICE   PIC 9(4)V99.
+       01 LNK-ITEM-CODE    PIC X.
+       01 LNK-DISC-PRICE   PIC 9(4)V99.
+
+       PROCEDURE DIVISION USING LNK-ITEM-PRICE, LNK-ITEM-CODE,
+                                LNK-DISC-PRICE.
+           DISPLAY "Enter item price: " WITH NO ADVANCING
+           ACCEPT LNK-ITEM-PRICE
+           DISPLAY "Enter quantity: " WITH NO ADVANCING
+           ACCEPT WS-ITEM-QTY
+           IF WS-ITEM-QTY < 1
+               MOVE 1 TO WS-ITEM-QTY
+           END-IF
+           DISPLAY "Enter discount code (A/B/blank): " WITH NO ADVANCING
+           ACCEPT LNK-ITEM-CODE
+
+           CALL 'CALC-DISCOUNT' USING LNK-ITEM-PRICE, LNK-ITEM-CODE,
+                                       WS-ITEM-QTY, LNK-DISC-PRICE
+
+           GOBACK.
