@@ -1,25 +1,115 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ORDER-MAIN.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECEIPT-FILE ASSIGN TO "ORDER-RECEIPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RCPT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD RECEIPT-FILE.
+       01 RECEIPT-RECORD.
+          05 RR-ORDER-ID     PIC 9(6).
+          05 FILLER          PIC X VALUE SPACE.
+          05 RR-ITEM-NUM     PIC 99.
+          05 FILLER          PIC X VALUE SPACE.
+          05 RR-PRICE        PIC ZZZ9.99.
+          05 FILLER          PIC X VALUE SPACE.
+          05 RR-CODE         PIC X.
+          05 FILLER          PIC X VALUE SPACE.
+          05 RR-DISC-PRICE   PIC ZZZ9.99.
+
        WORKING-STORAGE SECTION.
        01 WS-MORE            PIC X VALUE "Y".
+       01 WS-ITEM-PRICE      PIC 9(4)V99 VALUE 0.
+       01 WS-ITEM-CODE       PIC X.
        01 WS-DISC-PRICE      PIC 9(4)V99 VALUE 0.
        01 WS-TOTAL           PIC 9(6)V99 VALUE 0.
-       01 WS-DISP-TOTAL      PIC ZZZ9.99.   *> Ajust√© pour 3 espaces avant le nombre
+      *> Ajuste pour 3 espaces avant le nombre
+       01 WS-DISP-TOTAL      PIC ZZZ9.99.
+       01 WS-ORDER-ID        PIC 9(6).
+       01 RCPT-STATUS        PIC XX.
+
+       01 WS-MAX-ITEMS       PIC 99 VALUE 99.
+       01 WS-ITEM-COUNT      PIC 99 VALUE 0.
+       01 WS-IDX             PIC 99.
+
+       01 ORDER-TABLE.
+           05 ORDER-ITEM OCCURS 1 TO 99 TIMES
+                         DEPENDING ON WS-ITEM-COUNT.
+               10 OI-PRICE       PIC 9(4)V99.
+               10 OI-CODE        PIC X.
+               10 OI-DISC-PRICE  PIC 9(4)V99.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
+           ACCEPT WS-ORDER-ID FROM TIME
+
            PERFORM UNTIL WS-MORE NOT = "Y"
-               CALL 'PROCESS-ORDER' USING WS-DISC-PRICE
+               CALL 'PROCESS-ORDER' USING WS-ITEM-PRICE, WS-ITEM-CODE,
+                                           WS-DISC-PRICE
                ADD WS-DISC-PRICE TO WS-TOTAL
+               PERFORM RECORD-ITEM
 
                DISPLAY "Another item? (Y/N): " WITH NO ADVANCING
                ACCEPT WS-MORE
                MOVE FUNCTION UPPER-CASE(WS-MORE) TO WS-MORE
            END-PERFORM
 
+           PERFORM PRINT-RECEIPT
+           PERFORM WRITE-RECEIPT-FILE
+
            MOVE WS-TOTAL TO WS-DISP-TOTAL
            DISPLAY "Total amount: " WS-DISP-TOTAL
 
            STOP RUN.
+
+      *> Adds the item just priced and discounted by PROCESS-ORDER to
+      *> the in-memory table backing the itemized receipt.
+       RECORD-ITEM.
+           IF WS-ITEM-COUNT < WS-MAX-ITEMS
+               ADD 1 TO WS-ITEM-COUNT
+               MOVE WS-ITEM-PRICE TO OI-PRICE(WS-ITEM-COUNT)
+               MOVE WS-ITEM-CODE  TO OI-CODE(WS-ITEM-COUNT)
+               MOVE WS-DISC-PRICE TO OI-DISC-PRICE(WS-ITEM-COUNT)
+           ELSE
+               DISPLAY "Warning: receipt full at " WS-MAX-ITEMS
+                   " items, this item will not appear on the receipt"
+           END-IF.
+
+      *> Prints every item collected this order as an itemized receipt.
+       PRINT-RECEIPT.
+           DISPLAY "==========================="
+           DISPLAY "      ITEMIZED RECEIPT"
+           DISPLAY "==========================="
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-ITEM-COUNT
+               DISPLAY "Item " WS-IDX ": price " OI-PRICE(WS-IDX)
+                   " code " OI-CODE(WS-IDX)
+                   " -> " OI-DISC-PRICE(WS-IDX)
+           END-PERFORM
+           DISPLAY "===========================".
+
+      *> Appends this order's itemized lines to ORDER-RECEIPT.DAT so a
+      *> full day's orders can be reprinted or reconciled later.
+       WRITE-RECEIPT-FILE.
+           OPEN EXTEND RECEIPT-FILE
+           IF RCPT-STATUS = "35"
+               OPEN OUTPUT RECEIPT-FILE
+           END-IF
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-ITEM-COUNT
+               MOVE SPACES               TO RECEIPT-RECORD
+               MOVE WS-ORDER-ID          TO RR-ORDER-ID
+               MOVE WS-IDX               TO RR-ITEM-NUM
+               MOVE OI-PRICE(WS-IDX)     TO RR-PRICE
+               MOVE OI-CODE(WS-IDX)      TO RR-CODE
+               MOVE OI-DISC-PRICE(WS-IDX) TO RR-DISC-PRICE
+               WRITE RECEIPT-RECORD
+           END-PERFORM
+
+           CLOSE RECEIPT-FILE.
