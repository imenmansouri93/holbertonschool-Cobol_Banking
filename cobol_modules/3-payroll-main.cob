@@ -0,0 +1,171 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYROLL-MAIN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "PAYROLL-EMPLOYEES.DAT"
+               ORGANIZATION IS RECORD SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS EMP-FILE-STATUS.
+           SELECT PAYROLL-RUN-FILE ASSIGN TO "PAYROLL-RUN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RUN-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE
+           RECORD CONTAINS 44 CHARACTERS.
+       01  EMPLOYEE-RECORD.
+           05 EM-ID                PIC 9(5).
+           05 EM-NAME               PIC X(20).
+           05 EM-BASIC-SALARY       PIC 9(5)V99.
+           05 EM-ALLOWANCE          PIC 9(4)V99.
+           05 EM-DEDUCTION          PIC 9(4)V99.
+
+       FD  PAYROLL-RUN-FILE.
+       01  PAYROLL-RUN-RECORD.
+           05 PR-EMP-ID       PIC 9(5).
+           05 FILLER          PIC X VALUE SPACE.
+           05 PR-EMP-NAME     PIC X(20).
+           05 FILLER          PIC X VALUE SPACE.
+           05 PR-BASIC        PIC ZZZZ9.99.
+           05 FILLER          PIC X VALUE SPACE.
+           05 PR-ALLOW        PIC ZZZ9.99.
+           05 FILLER          PIC X VALUE SPACE.
+           05 PR-DEDUCT       PIC ZZZ9.99.
+           05 FILLER          PIC X VALUE SPACE.
+           05 PR-GROSS        PIC ZZZZZ9.99.
+           05 FILLER          PIC X VALUE SPACE.
+           05 PR-NET          PIC ZZZZZ9.99.
+
+       WORKING-STORAGE SECTION.
+       01  EMP-FILE-STATUS    PIC XX.
+       01  RUN-FILE-STATUS    PIC XX.
+
+       01  WS-MAX-EMPLOYEES   PIC 9(5) VALUE 9999.
+       01  WS-ID-COUNT        PIC 9(5) VALUE 0.
+       01  WS-TBL-IDX         PIC 9(5).
+
+      *> EMP-IDs on file, collected up front so EMPLOYEE-FILE can be
+      *> closed before READ-EMPLOYEE is called for each one -- it
+      *> reopens PAYROLL-EMPLOYEES.DAT itself to do its by-EMP-ID
+      *> lookup, and this runtime will not let two opens of the same
+      *> file overlap.
+       01  EMPLOYEE-ID-TABLE.
+           05 EID-ENTRY OCCURS 1 TO 9999 TIMES
+                        DEPENDING ON WS-ID-COUNT
+                        PIC 9(5).
+
+       01  WS-EMP-ID          PIC 9(5).
+       01  WS-EMP-NAME        PIC X(20).
+       01  WS-BASIC-SALARY    PIC 9(5)V99.
+       01  WS-ALLOWANCE       PIC 9(4)V99.
+       01  WS-DEDUCTION       PIC 9(4)V99.
+       01  WS-GROSS           PIC 9(6)V99.
+       01  WS-NET             PIC 9(6)V99.
+
+       01  WS-HEADCOUNT       PIC 9(5) VALUE 0.
+       01  WS-TOTAL-GROSS     PIC 9(7)V99 VALUE 0.
+       01  WS-TOTAL-NET       PIC 9(7)V99 VALUE 0.
+       01  WS-TOTAL-DEDUCT    PIC 9(7)V99 VALUE 0.
+       01  WS-AVG-GROSS       PIC 9(7)V99 VALUE 0.
+       01  WS-AVG-NET         PIC 9(7)V99 VALUE 0.
+       01  WS-AVG-DEDUCT      PIC 9(7)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY "=============================="
+           DISPLAY "  PAYROLL RUN"
+           DISPLAY "=============================="
+           OPEN INPUT EMPLOYEE-FILE
+           IF EMP-FILE-STATUS = "35"
+               DISPLAY "No PAYROLL-EMPLOYEES.DAT master found, "
+                   "nothing to run"
+           ELSE
+               PERFORM LOAD-EMPLOYEE-IDS
+               CLOSE EMPLOYEE-FILE
+               PERFORM PROCESS-ALL-EMPLOYEES
+               PERFORM PRINT-RUN-SUMMARY
+           END-IF
+           STOP RUN.
+
+      *> Collects every EMP-ID on the master into a table and closes
+      *> the file, so it is free for READ-EMPLOYEE to reopen below.
+       LOAD-EMPLOYEE-IDS.
+           PERFORM UNTIL EMP-FILE-STATUS = "10"
+               READ EMPLOYEE-FILE
+                   AT END
+                       MOVE "10" TO EMP-FILE-STATUS
+                   NOT AT END
+                       IF WS-ID-COUNT < WS-MAX-EMPLOYEES
+                           ADD 1 TO WS-ID-COUNT
+                           MOVE EM-ID TO EID-ENTRY(WS-ID-COUNT)
+                       ELSE
+                           DISPLAY "Warning: payroll run full at "
+                               WS-MAX-EMPLOYEES
+                               ", ignoring remaining employees"
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+      *> Drives one employee at a time: READ-EMPLOYEE pulls that
+      *> employee's pay figures by EMP-ID (rather than asking the
+      *> operator to key them in), DISPLAY-SLIP prints the slip, and
+      *> the slip is appended to PAYROLL-RUN.DAT so the whole run can
+      *> be reprinted or reconciled later.
+       PROCESS-ALL-EMPLOYEES.
+           PERFORM VARYING WS-TBL-IDX FROM 1 BY 1
+                   UNTIL WS-TBL-IDX > WS-ID-COUNT
+               MOVE EID-ENTRY(WS-TBL-IDX) TO WS-EMP-ID
+               CALL 'READ-EMPLOYEE' USING WS-EMP-ID,
+                   WS-EMP-NAME, WS-BASIC-SALARY,
+                   WS-ALLOWANCE, WS-DEDUCTION
+               COMPUTE WS-GROSS = WS-BASIC-SALARY + WS-ALLOWANCE
+               COMPUTE WS-NET = WS-GROSS - WS-DEDUCTION
+               CALL 'DISPLAY-SLIP' USING WS-EMP-NAME,
+                   WS-BASIC-SALARY, WS-ALLOWANCE,
+                   WS-DEDUCTION, WS-GROSS, WS-NET
+               PERFORM APPEND-PAYROLL-RUN-RECORD
+               ADD 1 TO WS-HEADCOUNT
+               ADD WS-GROSS TO WS-TOTAL-GROSS
+               ADD WS-NET TO WS-TOTAL-NET
+               ADD WS-DEDUCTION TO WS-TOTAL-DEDUCT
+           END-PERFORM.
+
+       APPEND-PAYROLL-RUN-RECORD.
+           OPEN EXTEND PAYROLL-RUN-FILE
+           IF RUN-FILE-STATUS = "35"
+               OPEN OUTPUT PAYROLL-RUN-FILE
+           END-IF
+           MOVE SPACES         TO PAYROLL-RUN-RECORD
+           MOVE WS-EMP-ID      TO PR-EMP-ID
+           MOVE WS-EMP-NAME    TO PR-EMP-NAME
+           MOVE WS-BASIC-SALARY TO PR-BASIC
+           MOVE WS-ALLOWANCE   TO PR-ALLOW
+           MOVE WS-DEDUCTION   TO PR-DEDUCT
+           MOVE WS-GROSS       TO PR-GROSS
+           MOVE WS-NET         TO PR-NET
+           WRITE PAYROLL-RUN-RECORD
+           CLOSE PAYROLL-RUN-FILE.
+
+      *> Once every employee on file has been processed, show the
+      *> headcount, payroll totals, and per-employee averages for the
+      *> run.
+       PRINT-RUN-SUMMARY.
+           IF WS-HEADCOUNT > 0
+               COMPUTE WS-AVG-GROSS = WS-TOTAL-GROSS / WS-HEADCOUNT
+               COMPUTE WS-AVG-DEDUCT = WS-TOTAL-DEDUCT / WS-HEADCOUNT
+               COMPUTE WS-AVG-NET = WS-TOTAL-NET / WS-HEADCOUNT
+           END-IF
+           DISPLAY "=============================="
+           DISPLAY "  PAYROLL RUN SUMMARY"
+           DISPLAY "=============================="
+           DISPLAY "Employees processed : " WS-HEADCOUNT
+           DISPLAY "Total gross pay     : " WS-TOTAL-GROSS
+           DISPLAY "Total deductions    : " WS-TOTAL-DEDUCT
+           DISPLAY "Total net pay       : " WS-TOTAL-NET
+           DISPLAY "Average gross pay   : " WS-AVG-GROSS
+           DISPLAY "Average deductions  : " WS-AVG-DEDUCT
+           DISPLAY "Average net pay     : " WS-AVG-NET
+           DISPLAY "==============================".
