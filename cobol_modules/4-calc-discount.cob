@@ -1,19 +1,127 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALC-DISCOUNT.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DISCOUNT-FILE ASSIGN TO "DISCOUNT-CODES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DISCOUNT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD DISCOUNT-FILE.
+       01 DISCOUNT-RECORD.
+          05 DC-CODE       PIC X(1).
+          05 DC-MIN-QTY    PIC 9(3).
+          05 DC-DISC-PCT   PIC 9(2)V99.
+          05 DC-EXP-DATE   PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01 DISCOUNT-STATUS  PIC XX.
+       01 WS-TODAY         PIC 9(8).
+       01 WS-MAX-CODES     PIC 99 VALUE 50.
+       01 WS-NUM-CODES     PIC 99 VALUE 0.
+       01 WS-IDX           PIC 99.
+       01 WS-MATCHED       PIC X VALUE "N".
+       01 WS-BEST-PCT      PIC 9(2)V99 VALUE 0.
+       01 WS-BEST-MIN-QTY  PIC 9(3) VALUE 0.
+
+      *> Discount-code schedule loaded from DISCOUNT-CODES.DAT -- each
+      *> row is one code's tier: the minimum quantity it applies from,
+      *> its percentage off, and the date it stops applying. A code can
+      *> have more than one row (e.g. bigger orders earning a deeper
+      *> discount), and the best-qualifying tier wins.
+       01 DISCOUNT-TABLE.
+           05 DISC-ENTRY OCCURS 1 TO 50 TIMES
+                         DEPENDING ON WS-NUM-CODES.
+               10 DE-CODE       PIC X(1).
+               10 DE-MIN-QTY    PIC 9(3).
+               10 DE-DISC-PCT   PIC 9(2)V99.
+               10 DE-EXP-DATE   PIC 9(8).
+
        LINKAGE SECTION.
        01 LNK-PRICE        PIC 9(4)V99.
        01 LNK-CODE         PIC X.
+       01 LNK-QTY          PIC 9(3).
        01 LNK-DISC-PRICE   PIC 9(4)V99.
 
-       PROCEDURE DIVISION USING LNK-PRICE, LNK-CODE, LNK-DISC-PRICE.
-           EVALUATE LNK-CODE
-               WHEN 'A' 
-                   COMPUTE LNK-DISC-PRICE = LNK-PRICE * 0.9
-               WHEN 'B'
-                   COMPUTE LNK-DISC-PRICE = LNK-PRICE * 0.8
-               WHEN OTHER
-                   MOVE LNK-PRICE TO LNK-DISC-PRICE
-           END-EVALUATE
+       PROCEDURE DIVISION USING LNK-PRICE, LNK-CODE, LNK-QTY,
+                                LNK-DISC-PRICE.
+           PERFORM LOAD-DISCOUNT-SCHEDULE
+           PERFORM FIND-BEST-TIER
+
+           IF WS-MATCHED = "Y"
+               COMPUTE LNK-DISC-PRICE =
+                   LNK-PRICE - (LNK-PRICE * WS-BEST-PCT / 100)
+           ELSE
+               MOVE LNK-PRICE TO LNK-DISC-PRICE
+           END-IF
+
            GOBACK.
+
+      *> Reads DISCOUNT-CODES.DAT into an in-memory table, falling back
+      *> to the historical two-code A/10%-off, B/20%-off schedule (no
+      *> quantity tiers, no expiration) if the control file is missing.
+       LOAD-DISCOUNT-SCHEDULE.
+           MOVE 0 TO WS-NUM-CODES
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           OPEN INPUT DISCOUNT-FILE
+           IF DISCOUNT-STATUS = "35"
+               PERFORM SEED-DEFAULT-SCHEDULE
+           ELSE
+               PERFORM UNTIL DISCOUNT-STATUS = "10"
+                   READ DISCOUNT-FILE
+                       AT END
+                           MOVE "10" TO DISCOUNT-STATUS
+                       NOT AT END
+                           IF WS-NUM-CODES < WS-MAX-CODES
+                               ADD 1 TO WS-NUM-CODES
+                               MOVE DC-CODE     TO DE-CODE(WS-NUM-CODES)
+                               MOVE DC-MIN-QTY  TO
+                                   DE-MIN-QTY(WS-NUM-CODES)
+                               MOVE DC-DISC-PCT TO
+                                   DE-DISC-PCT(WS-NUM-CODES)
+                               MOVE DC-EXP-DATE TO
+                                   DE-EXP-DATE(WS-NUM-CODES)
+                           ELSE
+                               DISPLAY "Warning: discount schedule "
+                                   "full at " WS-MAX-CODES
+                                   ", ignoring remaining codes"
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE DISCOUNT-FILE
+           END-IF.
+
+       SEED-DEFAULT-SCHEDULE.
+           DISPLAY "No DISCOUNT-CODES.DAT found, using default A/B "
+               "discount codes"
+           MOVE 2 TO WS-NUM-CODES
+           MOVE "A"      TO DE-CODE(1)
+           MOVE 1        TO DE-MIN-QTY(1)
+           MOVE 10.00    TO DE-DISC-PCT(1)
+           MOVE 99999999 TO DE-EXP-DATE(1)
+           MOVE "B"      TO DE-CODE(2)
+           MOVE 1        TO DE-MIN-QTY(2)
+           MOVE 20.00    TO DE-DISC-PCT(2)
+           MOVE 99999999 TO DE-EXP-DATE(2).
+
+      *> Scans the schedule for LNK-CODE, skipping expired rows and
+      *> rows whose minimum quantity LNK-QTY doesn't reach, and keeps
+      *> the highest-minimum-quantity match (the deepest tier earned).
+       FIND-BEST-TIER.
+           MOVE "N" TO WS-MATCHED
+           MOVE 0 TO WS-BEST-PCT
+           MOVE 0 TO WS-BEST-MIN-QTY
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-NUM-CODES
+               IF DE-CODE(WS-IDX) = LNK-CODE
+                   AND DE-EXP-DATE(WS-IDX) >= WS-TODAY
+                   AND LNK-QTY >= DE-MIN-QTY(WS-IDX)
+                   AND DE-MIN-QTY(WS-IDX) >= WS-BEST-MIN-QTY
+                       MOVE DE-MIN-QTY(WS-IDX)  TO WS-BEST-MIN-QTY
+                       MOVE DE-DISC-PCT(WS-IDX) TO WS-BEST-PCT
+                       MOVE "Y" TO WS-MATCHED
+               END-IF
+           END-PERFORM.
