@@ -5,7 +5,8 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ERRORS-FILE ASSIGN TO "build/db_errors.log"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ERRORS-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -14,13 +15,13 @@
 
        WORKING-STORAGE SECTION.
        COPY "dbapi.cpy".
-       01 CONN-LIT           PIC X(200)
-           VALUE "host=localhost dbname=schooldb user=postgres password=postgres".
        01 SQL-LIT-1          PIC X(200)
            VALUE "SELECT account_id, balance FROM accounts ORDER BY account_id".
        01 SQL-LIT-2          PIC X(200)
            VALUE "SELECT nope FROM accounts;".
+       01 WS-QUERY-TEXT      PIC X(200).
        01 L                  PIC 9(4) VALUE 0.
+       01 ERRORS-FILE-STATUS PIC XX.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -28,44 +29,49 @@
            DISPLAY "--- Running Task 4: Full Demo ---".
            DISPLAY "START".
 
-           *> --- Connexion à la DB ---
-           MOVE SPACES TO DB-CONNSTR
-           COMPUTE L = FUNCTION LENGTH(FUNCTION TRIM(CONN-LIT))
-           MOVE CONN-LIT(1:L) TO DB-CONNSTR(1:L)
-           MOVE X"00" TO DB-CONNSTR(L + 1:1)
+           *> --- Connect to the DB ---
+           COPY "dbenv.cpy".
            CALL STATIC "DB_CONNECT" USING DB-CONNSTR RETURNING DBH
            IF DBH = NULL-PTR THEN STOP RUN.
 
-           *> --- Lecture des soldes ---
-           MOVE SPACES TO SQL-COMMAND
-           COMPUTE L = FUNCTION LENGTH(FUNCTION TRIM(SQL-LIT-1))
-           MOVE SQL-LIT-1(1:L) TO SQL-COMMAND(1:L)
-           MOVE X"00" TO SQL-COMMAND(L + 1:1)
-           CALL STATIC "DB_QUERY" USING BY VALUE DBH, BY REFERENCE SQL-COMMAND RETURNING STMT
+           *> --- Read the balances ---
+           MOVE SQL-LIT-1 TO WS-QUERY-TEXT
+           PERFORM RUN-QUERY
            IF STMT NOT = NULL-PTR THEN
                PERFORM FETCH-LOOP UNTIL RC NOT = 0
            END-IF.
 
-           *> --- Requête invalide pour générer l'erreur ---
-           MOVE SPACES TO SQL-COMMAND
-           COMPUTE L = FUNCTION LENGTH(FUNCTION TRIM(SQL-LIT-2))
-           MOVE SQL-LIT-2(1:L) TO SQL-COMMAND(1:L)
-           MOVE X"00" TO SQL-COMMAND(L + 1:1)
-           CALL STATIC "DB_QUERY" USING BY VALUE DBH, BY REFERENCE SQL-COMMAND RETURNING STMT
+           *> --- Invalid query, to exercise the error-logging path ---
+           MOVE SQL-LIT-2 TO WS-QUERY-TEXT
+           PERFORM RUN-QUERY
            IF STMT = NULL-PTR THEN
-               DISPLAY "DBQUERY failed: ERROR:  column ""nope"" does not exist"
-               DISPLAY "LINE 1: SELECT nope FROM accounts;"
-               DISPLAY "               ^"
                PERFORM WRITE-TO-LOG
            END-IF.
 
-           *> --- Déconnexion ---
+           *> --- Disconnect ---
            CALL STATIC "DB_DISCONNECT" USING BY VALUE DBH RETURNING RC
 
            DISPLAY "END".
            DISPLAY "--- End of Task 4 ---".
            GOBACK.
 
+      *> RUN-QUERY issues whatever WS-QUERY-TEXT currently holds so
+      *> the error path below works for any query, not one literal.
+       RUN-QUERY.
+           MOVE SPACES TO SQL-COMMAND
+           COMPUTE L = FUNCTION LENGTH(FUNCTION TRIM(WS-QUERY-TEXT))
+           MOVE WS-QUERY-TEXT(1:L) TO SQL-COMMAND(1:L)
+           MOVE X"00" TO SQL-COMMAND(L + 1:1)
+           CALL STATIC "DB_QUERY" USING BY VALUE DBH, BY REFERENCE SQL-COMMAND RETURNING STMT
+           IF STMT = NULL-PTR THEN
+               MOVE SPACES TO DB-ERRMSG
+               CALL STATIC "DB_GET_LAST_ERROR" USING BY VALUE DBH
+                   BY REFERENCE DB-ERRMSG
+               DISPLAY "DBQUERY failed: " FUNCTION TRIM(DB-ERRMSG)
+               DISPLAY "QUERY: " FUNCTION TRIM(WS-QUERY-TEXT)
+           END-IF
+           .
+
        FETCH-LOOP.
            MOVE SPACES TO C1, C2, C3
            CALL STATIC "DB_FETCH" USING BY VALUE STMT, BY REFERENCE C1, C2, C3 RETURNING RC
@@ -74,8 +80,19 @@
            END-IF.
 
        WRITE-TO-LOG.
+           OPEN INPUT ERRORS-FILE
+           IF ERRORS-FILE-STATUS = "35"
+               OPEN OUTPUT ERRORS-FILE
+               CLOSE ERRORS-FILE
+           ELSE
+               CLOSE ERRORS-FILE
+           END-IF
+
            OPEN EXTEND ERRORS-FILE
-           MOVE "[ERROR] Query failed : 'SELECT nope FROM accounts;'" TO ERROR-RECORD
+           STRING "[ERROR] Query failed : '" FUNCTION TRIM(WS-QUERY-TEXT)
+                  "' - " FUNCTION TRIM(DB-ERRMSG)
+               DELIMITED BY SIZE
+               INTO ERROR-RECORD
            WRITE ERROR-RECORD
            CLOSE ERRORS-FILE
-           DISPLAY "ERROR: Query failed : 'SELECT nope FROM accounts;'".
+           DISPLAY "ERROR: Query failed : '" FUNCTION TRIM(WS-QUERY-TEXT) "'".
