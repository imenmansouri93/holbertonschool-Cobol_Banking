@@ -16,42 +16,46 @@
        WORKING-STORAGE SECTION.
        COPY "dbapi.cpy".
        01  LOG-LINE              PIC X(200).
-       01  CONN-LIT              PIC X(200)
-           VALUE "host=localhost dbname=schooldb user=postgres password=postgres".
-       01  SQL-LIT               PIC X(200)
+       01  WS-QUERY-TEXT         PIC X(200)
            VALUE "SELECT wrong_column FROM accounts;".
        01  L                     PIC 9(4) VALUE 0.
        01  LOG-FILE-STATUS       PIC XX.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           MOVE SPACES TO DB-CONNSTR.
-           COMPUTE L = FUNCTION LENGTH(FUNCTION TRIM(CONN-LIT)).
-           MOVE CONN-LIT(1:L) TO DB-CONNSTR(1:L).
-           MOVE X"00" TO DB-CONNSTR(L + 1:1).
+           COPY "dbenv.cpy".
 
            CALL STATIC "DB_CONNECT" USING DB-CONNSTR RETURNING DBH.
            IF DBH = NULL-PTR THEN
                STOP RUN
            END-IF
 
+           PERFORM RUN-QUERY
+
+           CALL STATIC "DB_DISCONNECT" USING BY VALUE DBH RETURNING RC.
+           GOBACK.
+
+      *> RUN-QUERY issues whatever WS-QUERY-TEXT currently holds and
+      *> logs the failure generically -- the query and error message
+      *> that actually failed, not a fixed demo string.
+       RUN-QUERY.
            MOVE SPACES TO SQL-COMMAND.
-           COMPUTE L = FUNCTION LENGTH(FUNCTION TRIM(SQL-LIT)).
-           MOVE SQL-LIT(1:L) TO SQL-COMMAND(1:L).
+           COMPUTE L = FUNCTION LENGTH(FUNCTION TRIM(WS-QUERY-TEXT)).
+           MOVE WS-QUERY-TEXT(1:L) TO SQL-COMMAND(1:L).
            MOVE X"00" TO SQL-COMMAND(L + 1:1).
 
            CALL STATIC "DB_QUERY" USING BY VALUE DBH, BY REFERENCE SQL-COMMAND
                RETURNING STMT.
 
            IF STMT = NULL-PTR THEN
-               DISPLAY "DBQUERY failed: ERROR:  column ""wrongcolumn"" does not exist"
-               DISPLAY "LINE 1: SELECT wrongcolumn FROM accounts;"
-               DISPLAY "               ^"
+               MOVE SPACES TO DB-ERRMSG
+               CALL STATIC "DB_GET_LAST_ERROR" USING BY VALUE DBH
+                   BY REFERENCE DB-ERRMSG
+               DISPLAY "DBQUERY failed: " FUNCTION TRIM(DB-ERRMSG)
+               DISPLAY "QUERY: " FUNCTION TRIM(WS-QUERY-TEXT)
                PERFORM WRITE-TO-LOG
            END-IF
-
-           CALL STATIC "DB_DISCONNECT" USING BY VALUE DBH RETURNING RC.
-           GOBACK.
+           .
 
        WRITE-TO-LOG.
            OPEN INPUT LOG-FILE
@@ -62,7 +66,9 @@
                CLOSE LOG-FILE
            END-IF
 
-           STRING "[ERROR] Query failed : '" FUNCTION TRIM(SQL-LIT) "'"
+           STRING "[ERROR] Query failed : '" FUNCTION TRIM(WS-QUERY-TEXT)
+                  "' - " FUNCTION TRIM(DB-ERRMSG)
+               DELIMITED BY SIZE
                INTO LOG-LINE
 
            OPEN EXTEND LOG-FILE
