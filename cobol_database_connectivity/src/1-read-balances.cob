@@ -1,42 +1,63 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. READ-BALANCES.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       COPY "dbapi.cpy".
-       01  CONN-LIT PIC X(200)
-           VALUE "host=localhost dbname=schooldb user=postgres password=postgres".
-       01  L PIC 9(4) VALUE 0.
-
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-           MOVE SPACES TO DB-CONNSTR.
-           COMPUTE L = FUNCTION LENGTH(FUNCTION TRIM(CONN-LIT)).
-           MOVE CONN-LIT(1:L) TO DB-CONNSTR(1:L).
-           MOVE X"00" TO DB-CONNSTR(L + 1:1).
-
-           CALL STATIC "DB_CONNECT" USING DB-CONNSTR RETURNING DBH.
-           IF DBH = NULL-PTR THEN
-               DISPLAY "Connection failed!"
-               STOP RUN
-           END-IF.
-
-           MOVE "SELECT account_id, balance, customer_id FROM accounts;" TO SQL-COMMAND.
-           MOVE X"00" TO SQL-COMMAND(FUNCTION LENGTH(FUNCTION TRIM(SQL-COMMAND)) + 1:1).
-
-           CALL STATIC "DB_QUERY" USING BY VALUE DBH, BY REFERENCE SQL-COMMAND RETURNING STMT.
-           IF STMT = NULL-PTR THEN
-               DISPLAY "Query failed!"
-               STOP RUN
-           END-IF.
-
-           PERFORM UNTIL RC NOT = 0
-               CALL STATIC "DB_FETCH" USING BY VALUE STMT, BY REFERENCE C1, C2, C3 RETURNING RC
-               IF RC = 0 THEN
-                   DISPLAY "-> Account " FUNCTION TRIM(C1) ", balance " FUNCTION TRIM(C2)
-               END-IF
-           END-PERFORM.
-
-           CALL STATIC "DB_DISCONNECT" USING BY VALUE DBH RETURNING RC.
-           DISPLAY "--- End of Task 1 ---".
-           GOBACK.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. READ-BALANCES.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY "dbapi.cpy".
+       01  L PIC 9(4) VALUE 0.
+       01  WS-FILTER-KIND    PIC X(11).
+       01  WS-FILTER-VALUE   PIC X(20).
+       01  WS-FILTER-NUM     PIC 9(10).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           COPY "dbenv.cpy".
+
+           CALL STATIC "DB_CONNECT" USING DB-CONNSTR RETURNING DBH.
+           IF DBH = NULL-PTR THEN
+               DISPLAY "Connection failed!"
+               STOP RUN
+           END-IF.
+
+           *> Optional statement mode: filter by customer_id or
+           *> account_id instead of always dumping every row.
+           MOVE SPACES TO WS-FILTER-KIND WS-FILTER-VALUE
+           ACCEPT WS-FILTER-KIND FROM ENVIRONMENT "BALANCE_FILTER_KIND"
+           ACCEPT WS-FILTER-VALUE FROM ENVIRONMENT "BALANCE_FILTER_VALUE"
+
+           MOVE SPACES TO SQL-COMMAND
+           EVALUATE TRUE
+               WHEN WS-FILTER-KIND = "CUSTOMER_ID" AND WS-FILTER-VALUE NOT = SPACES
+                   MOVE FUNCTION NUMVAL(WS-FILTER-VALUE) TO WS-FILTER-NUM
+                   STRING "SELECT account_id, balance, customer_id FROM accounts"
+                          " WHERE customer_id = " WS-FILTER-NUM ";"
+                       DELIMITED BY SIZE INTO SQL-COMMAND
+                   END-STRING
+               WHEN WS-FILTER-KIND = "ACCOUNT_ID" AND WS-FILTER-VALUE NOT = SPACES
+                   MOVE FUNCTION NUMVAL(WS-FILTER-VALUE) TO WS-FILTER-NUM
+                   STRING "SELECT account_id, balance, customer_id FROM accounts"
+                          " WHERE account_id = " WS-FILTER-NUM ";"
+                       DELIMITED BY SIZE INTO SQL-COMMAND
+                   END-STRING
+               WHEN OTHER
+                   MOVE "SELECT account_id, balance, customer_id FROM accounts;"
+                       TO SQL-COMMAND
+           END-EVALUATE
+           MOVE X"00" TO SQL-COMMAND(FUNCTION LENGTH(FUNCTION TRIM(SQL-COMMAND)) + 1:1).
+
+           CALL STATIC "DB_QUERY" USING BY VALUE DBH, BY REFERENCE SQL-COMMAND RETURNING STMT.
+           IF STMT = NULL-PTR THEN
+               DISPLAY "Query failed!"
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL RC NOT = 0
+               CALL STATIC "DB_FETCH" USING BY VALUE STMT, BY REFERENCE C1, C2, C3 RETURNING RC
+               IF RC = 0 THEN
+                   DISPLAY "-> Account " FUNCTION TRIM(C1) ", balance " FUNCTION TRIM(C2)
+               END-IF
+           END-PERFORM.
+
+           CALL STATIC "DB_DISCONNECT" USING BY VALUE DBH RETURNING RC.
+           DISPLAY "--- End of Task 1 ---".
+           GOBACK.
