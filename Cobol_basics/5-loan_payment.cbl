@@ -1,7 +1,40 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LOAN-PAYMENT.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RATE-FILE ASSIGN TO "LOAN-RATES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RATE-STATUS.
+           SELECT SCHEDULE-FILE ASSIGN TO "LOAN-SCHEDULE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SCHED-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD RATE-FILE.
+       01 RATE-RECORD.
+          05 LR-MIN-AMOUNT     PIC 9(5).
+          05 LR-MAX-AMOUNT     PIC 9(5).
+          05 LR-MIN-YEARS      PIC 99.
+          05 LR-MAX-YEARS      PIC 99.
+          05 LR-RATE-PCT       PIC 99.
+
+       FD SCHEDULE-FILE.
+       01 SCHEDULE-RECORD.
+          05 LS-LOAN-ID        PIC 9(6).
+          05 FILLER            PIC X VALUE SPACE.
+          05 LS-YEAR           PIC 99.
+          05 FILLER            PIC X VALUE SPACE.
+          05 LS-PAYMENT        PIC ZZZZZ9.99.
+          05 FILLER            PIC X VALUE SPACE.
+          05 LS-INTEREST       PIC ZZZZZ9.99.
+          05 FILLER            PIC X VALUE SPACE.
+          05 LS-PRINCIPAL      PIC ZZZZZ9.99.
+          05 FILLER            PIC X VALUE SPACE.
+          05 LS-BALANCE        PIC ZZZZZ9.99.
+
        WORKING-STORAGE SECTION.
        01  WS-LOAN-AMOUNT        PIC 9(5).
        01  WS-DURATION-YEARS     PIC 9(2).
@@ -9,12 +42,47 @@
        01  WS-SIMPLE-INTEREST    PIC 9(5)V99 VALUE 0.
        01  WS-TOTAL-AMOUNT       PIC 9(5)V99 VALUE 0.
 
+       01  RATE-STATUS           PIC XX.
+       01  SCHED-STATUS          PIC XX.
+       01  WS-MAX-RATES          PIC 99 VALUE 20.
+       01  WS-NUM-RATES          PIC 99 VALUE 0.
+       01  WS-IDX                PIC 99.
+       01  WS-RATE-MATCHED       PIC X VALUE "N".
+
+      *> Interest-rate tiers loaded from LOAN-RATES.DAT -- each row
+      *> covers a loan-amount range and a duration range and carries
+      *> the whole-percent rate that applies to loans in that range.
+      *> The first row whose ranges cover this loan wins, so a site
+      *> adding the control file lists its more specific tiers first.
+       01  RATE-TABLE.
+           05 RATE-ENTRY OCCURS 1 TO 20 TIMES
+                         DEPENDING ON WS-NUM-RATES.
+               10 RT-MIN-AMOUNT  PIC 9(5).
+               10 RT-MAX-AMOUNT  PIC 9(5).
+               10 RT-MIN-YEARS   PIC 99.
+               10 RT-MAX-YEARS   PIC 99.
+               10 RT-RATE-PCT    PIC 99.
+
+       01  WS-LOAN-ID            PIC 9(6).
+       01  WS-YEAR               PIC 99.
+       01  WS-REMAINING-BAL      PIC 9(7)V99.
+       01  WS-PRINCIPAL-PMT      PIC 9(7)V99.
+       01  WS-INTEREST-PMT       PIC 9(7)V99.
+       01  WS-PAYMENT            PIC 9(7)V99.
+
        PROCEDURE DIVISION.
+       MAIN-PARA.
            DISPLAY "Please enter Loan Amount: "
            ACCEPT WS-LOAN-AMOUNT
 
            DISPLAY "Please enter Duration in years: "
            ACCEPT WS-DURATION-YEARS
+           IF WS-DURATION-YEARS < 1
+               MOVE 1 TO WS-DURATION-YEARS
+           END-IF
+
+           PERFORM LOAD-RATE-TABLE
+           PERFORM FIND-APPLICABLE-RATE
 
            *> Calcul du simple intérêt
            COMPUTE WS-SIMPLE-INTEREST = (WS-LOAN-AMOUNT * WS-INTEREST
@@ -32,4 +100,113 @@
            DISPLAY "Simple Interest: " WS-SIMPLE-INTEREST "$"
            DISPLAY "Total Amount to be Repaid: " WS-TOTAL-AMOUNT "$"
 
+           PERFORM BUILD-AMORTIZATION-SCHEDULE
+
            STOP RUN.
+
+      *> Reads LOAN-RATES.DAT into an in-memory tier table, falling
+      *> back to the historical flat 5% (any amount, any duration) if
+      *> the control file is missing, so existing behavior is
+      *> unchanged for sites that never add the control file.
+       LOAD-RATE-TABLE.
+           MOVE 0 TO WS-NUM-RATES
+           OPEN INPUT RATE-FILE
+           IF RATE-STATUS = "35"
+               PERFORM SEED-DEFAULT-RATE
+           ELSE
+               PERFORM UNTIL RATE-STATUS = "10"
+                   READ RATE-FILE
+                       AT END
+                           MOVE "10" TO RATE-STATUS
+                       NOT AT END
+                           IF WS-NUM-RATES < WS-MAX-RATES
+                               ADD 1 TO WS-NUM-RATES
+                               MOVE LR-MIN-AMOUNT TO
+                                   RT-MIN-AMOUNT(WS-NUM-RATES)
+                               MOVE LR-MAX-AMOUNT TO
+                                   RT-MAX-AMOUNT(WS-NUM-RATES)
+                               MOVE LR-MIN-YEARS TO
+                                   RT-MIN-YEARS(WS-NUM-RATES)
+                               MOVE LR-MAX-YEARS TO
+                                   RT-MAX-YEARS(WS-NUM-RATES)
+                               MOVE LR-RATE-PCT TO
+                                   RT-RATE-PCT(WS-NUM-RATES)
+                           ELSE
+                               DISPLAY "Warning: rate table full at "
+                                   WS-MAX-RATES
+                                   ", ignoring remaining tiers"
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RATE-FILE
+           END-IF.
+
+       SEED-DEFAULT-RATE.
+           DISPLAY "No LOAN-RATES.DAT found, using default 5% rate"
+           MOVE 1 TO WS-NUM-RATES
+           MOVE 0     TO RT-MIN-AMOUNT(1)
+           MOVE 99999 TO RT-MAX-AMOUNT(1)
+           MOVE 0     TO RT-MIN-YEARS(1)
+           MOVE 99    TO RT-MAX-YEARS(1)
+           MOVE 5     TO RT-RATE-PCT(1).
+
+      *> Scans the tier table for the first row whose amount and
+      *> duration ranges cover this loan; keeps the compiled-in
+      *> WS-INTEREST default if nothing on file matches.
+       FIND-APPLICABLE-RATE.
+           MOVE "N" TO WS-RATE-MATCHED
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-NUM-RATES OR WS-RATE-MATCHED = "Y"
+               IF WS-LOAN-AMOUNT >= RT-MIN-AMOUNT(WS-IDX)
+                   AND WS-LOAN-AMOUNT <= RT-MAX-AMOUNT(WS-IDX)
+                   AND WS-DURATION-YEARS >= RT-MIN-YEARS(WS-IDX)
+                   AND WS-DURATION-YEARS <= RT-MAX-YEARS(WS-IDX)
+                       MOVE RT-RATE-PCT(WS-IDX) TO WS-INTEREST
+                       MOVE "Y" TO WS-RATE-MATCHED
+               END-IF
+           END-PERFORM.
+
+      *> Builds a year-by-year amortization schedule (equal annual
+      *> principal payments, interest charged on the declining
+      *> balance at WS-INTEREST) and appends it to LOAN-SCHEDULE.DAT
+      *> tagged with a loan id, so a loan officer can see the actual
+      *> payment breakdown instead of a single lump total.
+       BUILD-AMORTIZATION-SCHEDULE.
+           ACCEPT WS-LOAN-ID FROM TIME
+           MOVE WS-LOAN-AMOUNT TO WS-REMAINING-BAL
+           COMPUTE WS-PRINCIPAL-PMT ROUNDED =
+               WS-LOAN-AMOUNT / WS-DURATION-YEARS
+
+           OPEN EXTEND SCHEDULE-FILE
+           IF SCHED-STATUS = "35"
+               OPEN OUTPUT SCHEDULE-FILE
+           END-IF
+
+           DISPLAY " "
+           DISPLAY "Amortization Schedule:"
+           PERFORM VARYING WS-YEAR FROM 1 BY 1
+                   UNTIL WS-YEAR > WS-DURATION-YEARS
+               IF WS-YEAR = WS-DURATION-YEARS
+                   MOVE WS-REMAINING-BAL TO WS-PRINCIPAL-PMT
+               END-IF
+               COMPUTE WS-INTEREST-PMT ROUNDED =
+                   WS-REMAINING-BAL * WS-INTEREST / 100
+               COMPUTE WS-PAYMENT = WS-PRINCIPAL-PMT + WS-INTEREST-PMT
+               SUBTRACT WS-PRINCIPAL-PMT FROM WS-REMAINING-BAL
+
+               DISPLAY "Year " WS-YEAR ": payment " WS-PAYMENT
+                   " interest " WS-INTEREST-PMT
+                   " principal " WS-PRINCIPAL-PMT
+                   " balance " WS-REMAINING-BAL
+
+               MOVE SPACES          TO SCHEDULE-RECORD
+               MOVE WS-LOAN-ID      TO LS-LOAN-ID
+               MOVE WS-YEAR         TO LS-YEAR
+               MOVE WS-PAYMENT      TO LS-PAYMENT
+               MOVE WS-INTEREST-PMT TO LS-INTEREST
+               MOVE WS-PRINCIPAL-PMT TO LS-PRINCIPAL
+               MOVE WS-REMAINING-BAL TO LS-BALANCE
+               WRITE SCHEDULE-RECORD
+           END-PERFORM
+
+           CLOSE SCHEDULE-FILE.
