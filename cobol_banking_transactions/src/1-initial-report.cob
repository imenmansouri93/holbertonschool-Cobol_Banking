@@ -4,23 +4,30 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE ASSIGN TO WS-REPORT-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  REPORT-FILE.
+       01  REPORT-LINE    PIC X(80).
+
        WORKING-STORAGE SECTION.
        COPY "dbapi.cpy".
 
-       01 CONN-LIT    PIC X(200)
-           VALUE "host=localhost dbname=schooldb user=postgres password=postgres".
-       01 L           PIC 9(4) VALUE 0.
-       01 SQL-LEN     PIC 9(4) VALUE 0.
+       01  L              PIC 9(4) VALUE 0.
+       01  SQL-LEN        PIC 9(4) VALUE 0.
+       01  WS-DATE-NOW    PIC 9(8).
+       01  WS-REPORT-NAME PIC X(40).
+       01  WS-ROW-COUNT   PIC 9(6) VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN-PARA.
 
 *> Step 1: Prepare connection string
-           MOVE SPACES TO DB-CONNSTR
-           COMPUTE L = FUNCTION LENGTH(FUNCTION TRIM(CONN-LIT))
-           MOVE CONN-LIT(1:L) TO DB-CONNSTR(1:L)
-           MOVE X"00" TO DB-CONNSTR(L + 1:1)
+           COPY "dbenv.cpy".
 
 *> Step 2: Connect to DB
            CALL STATIC "DB_CONNECT" USING DB-CONNSTR RETURNING DBH
@@ -29,32 +36,53 @@
                STOP RUN
            END-IF.
 
-*> Step 3: Prepare SQL query
+*> Step 3: Open the balance report file for this run
+           ACCEPT WS-DATE-NOW FROM DATE YYYYMMDD
+           STRING "BALANCE-REPORT-" WS-DATE-NOW ".DAT"
+               DELIMITED BY SIZE
+               INTO WS-REPORT-NAME
+           END-STRING
+           OPEN OUTPUT REPORT-FILE
+
+*> Step 4: Prepare SQL query
            MOVE SPACES TO SQL-COMMAND
-           MOVE "SELECT c.name, a.balance FROM customers c JOIN accounts a ON c.id = a.customer_id ORDER BY c.id;" 
+           MOVE "SELECT c.name, a.balance FROM customers c JOIN accounts a ON c.id = a.customer_id ORDER BY c.id;"
                TO SQL-COMMAND
            COMPUTE SQL-LEN = FUNCTION LENGTH(FUNCTION TRIM(SQL-COMMAND))
            MOVE X"00" TO SQL-COMMAND(SQL-LEN + 1:1)
 
-*> Step 4: Execute query
+*> Step 5: Execute query
            CALL STATIC "DB_QUERY" USING BY VALUE DBH BY REFERENCE SQL-COMMAND RETURNING STMT
            IF STMT = NULL-PTR THEN
                DISPLAY "Query failed! Stopping program."
+               CLOSE REPORT-FILE
                CALL STATIC "DB_DISCONNECT" USING BY VALUE DBH RETURNING RC
                STOP RUN
            END-IF.
 
            DISPLAY "--- INITIAL BALANCE REPORT ---"
+           MOVE "CUSTOMER                        BALANCE" TO REPORT-LINE
+           WRITE REPORT-LINE
 
-*> Step 5: Fetch rows
+*> Step 6: Fetch rows
            PERFORM UNTIL RC NOT = 0
                CALL STATIC "DB_FETCH" USING BY VALUE STMT BY REFERENCE C1 BY REFERENCE C2 BY REFERENCE C3 RETURNING RC
                IF RC = 0 THEN
                    DISPLAY "Customer: " FUNCTION TRIM(C1) ", Balance: " FUNCTION TRIM(C2)
+                   ADD 1 TO WS-ROW-COUNT
+                   STRING FUNCTION TRIM(C1) SPACE FUNCTION TRIM(C2)
+                       DELIMITED BY SIZE
+                       INTO REPORT-LINE
+                   END-STRING
+                   WRITE REPORT-LINE
                END-IF
            END-PERFORM.
 
-*> Step 6: Disconnect
+*> Step 7: Close report and disconnect
+           CLOSE REPORT-FILE
+           DISPLAY "Balance report written to " WS-REPORT-NAME
+               " (" WS-ROW-COUNT " rows)"
+
            CALL STATIC "DB_DISCONNECT" USING BY VALUE DBH RETURNING RC
            DISPLAY "--- End of Task 1 ---"
            STOP RUN.
