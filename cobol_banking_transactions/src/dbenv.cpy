@@ -0,0 +1,40 @@
+      *> ---------------------------------------------------------
+      *> DBENV - build DB-CONNSTR from the DB_HOST/DB_NAME/DB_USER/
+      *> DB_PASS environment variables, falling back to the schooldb
+      *> development defaults when a variable is not set. COPY this
+      *> into the PROCEDURE DIVISION in place of a hardcoded literal.
+      *> ---------------------------------------------------------
+       BUILD-CONNECTION-STRING.
+           MOVE SPACES TO DB-CONNSTR DB-HOST DB-NAME DB-USER DB-PASS
+
+           ACCEPT DB-HOST FROM ENVIRONMENT "DB_HOST"
+           IF DB-HOST = SPACES
+               MOVE "localhost" TO DB-HOST
+           END-IF
+
+           ACCEPT DB-NAME FROM ENVIRONMENT "DB_NAME"
+           IF DB-NAME = SPACES
+               MOVE "schooldb" TO DB-NAME
+           END-IF
+
+           ACCEPT DB-USER FROM ENVIRONMENT "DB_USER"
+           IF DB-USER = SPACES
+               MOVE "postgres" TO DB-USER
+           END-IF
+
+           ACCEPT DB-PASS FROM ENVIRONMENT "DB_PASS"
+           IF DB-PASS = SPACES
+               MOVE "postgres" TO DB-PASS
+           END-IF
+
+           STRING "host=" FUNCTION TRIM(DB-HOST)
+                  " dbname=" FUNCTION TRIM(DB-NAME)
+                  " user=" FUNCTION TRIM(DB-USER)
+                  " password=" FUNCTION TRIM(DB-PASS)
+               DELIMITED BY SIZE
+               INTO DB-CONNSTR
+           END-STRING
+
+           MOVE X"00" TO
+               DB-CONNSTR(FUNCTION LENGTH(FUNCTION TRIM(DB-CONNSTR)) + 1:1)
+           .
