@@ -0,0 +1,34 @@
+      *> ---------------------------------------------------------
+      *> DBAPI - shared WORKING-STORAGE layout for the small
+      *> C database shim (DB_CONNECT/DB_QUERY/DB_FETCH/DB_EXECUTE/
+      *> DB_GET_LAST_ID/DB_DISCONNECT) used by the database
+      *> connectivity and banking-transactions programs.
+      *> ---------------------------------------------------------
+       01  DB-CONNSTR              PIC X(256).
+       01  SQL-COMMAND             PIC X(512).
+       01  DBH                     USAGE POINTER.
+       01  STMT                    USAGE POINTER.
+       01  NULL-PTR                USAGE POINTER.
+       01  RC                      PIC S9(9) COMP-5.
+
+      *> Fetched column buffers for DB_FETCH.
+       01  C1                      PIC X(64).
+       01  C2                      PIC X(64).
+       01  C3                      PIC X(64).
+
+      *> Bound-parameter list for DB_EXECUTE, so callers pass data
+      *> values instead of splicing them into SQL-COMMAND text.
+       01  DB-PARAMS.
+           05  DB-PARAM-COUNT      PIC 9(2) VALUE 0.
+           05  DB-PARAM-VALUE      OCCURS 10 TIMES
+                                   PIC X(128).
+
+      *> Last DB_QUERY/DB_EXECUTE error text, for callers that log
+      *> failures instead of just checking for a null handle.
+       01  DB-ERRMSG               PIC X(256).
+
+      *> Environment-driven connection settings (see dbenv.cpy).
+       01  DB-HOST                 PIC X(64).
+       01  DB-NAME                 PIC X(64).
+       01  DB-USER                 PIC X(64).
+       01  DB-PASS                 PIC X(64).
