@@ -6,37 +6,43 @@
        FILE-CONTROL.
            SELECT TRANSACTIONS-FILE ASSIGN TO "transactions.dat"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RUN-LOG-FILE ASSIGN TO "build/transactions_run.log"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD  TRANSACTIONS-FILE.
        01  TRANSACTION-REC        PIC X(256).
 
+       FD  RUN-LOG-FILE.
+       01  RUN-LOG-REC             PIC X(120).
+
        WORKING-STORAGE SECTION.
-       *> Database variables
-       01  DB-CONNSTR              PIC X(256).
-       01  SQL-COMMAND             PIC X(512).
-       01  DBH                     USAGE POINTER.
-       01  STMT                    USAGE POINTER.
-       01  NULL-PTR                USAGE POINTER.
-       01  RC                      PIC S9(9) COMP-5.
+       COPY "dbapi.cpy".
 
        *> Transaction fields
        01  ACTION                  PIC X(10).
        01  NAME                    PIC X(64).
        01  ACCOUNT-ID              PIC 9(6).
        01  AMOUNT                  PIC 9(10)V99.
+       01  ACTION-DETAIL           PIC X(10).
 
        01  L-TRAN                  PIC 9(4) VALUE 0.
+       01  WS-ACCOUNT-ID-EDIT      PIC Z(5)9.
+       01  WS-AMOUNT-EDIT          PIC Z(9)9.99.
+
+       *> End-of-job counters
+       01  WS-COUNT-INSERT         PIC 9(6) VALUE 0.
+       01  WS-COUNT-DEPOSIT        PIC 9(6) VALUE 0.
+       01  WS-COUNT-WITHDRAW       PIC 9(6) VALUE 0.
+       01  WS-COUNT-UNKNOWN        PIC 9(6) VALUE 0.
+       01  WS-COUNT-TOTAL          PIC 9(6) VALUE 0.
+       01  WS-DISP-COUNT           PIC ZZZ,ZZ9.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            *> Connect to database
-           MOVE SPACES TO DB-CONNSTR
-           STRING "host=127.0.0.1 dbname=schooldb user=postgres password=postgres"
-               DELIMITED BY SIZE
-               INTO DB-CONNSTR
-           END-STRING.
+           COPY "dbenv.cpy".
 
            CALL "DB_CONNECT" USING BY VALUE DB-CONNSTR RETURNING DBH.
            IF DBH = NULL-PTR
@@ -52,6 +58,8 @@
                STOP RUN
            END-IF.
 
+           OPEN OUTPUT RUN-LOG-FILE
+
            PERFORM UNTIL RC NOT = 0
                READ TRANSACTIONS-FILE INTO TRANSACTION-REC
                    AT END MOVE 1 TO RC
@@ -62,69 +70,136 @@
            END-PERFORM.
 
            CLOSE TRANSACTIONS-FILE
+           PERFORM WRITE-END-OF-JOB-SUMMARY
+           CLOSE RUN-LOG-FILE
            CALL "DB_DISCONNECT" USING BY VALUE DBH RETURNING RC
            GOBACK.
 
        PROCESS-LINE.
-           *> Split line into fields ACTION;NAME;ACCOUNT-ID;AMOUNT
+           *> Split line into fields ACTION;NAME;ACCOUNT-ID;AMOUNT;ACTION-DETAIL
+           MOVE SPACES TO ACTION-DETAIL
            UNSTRING TRANSACTION-REC
                DELIMITED BY ";"
-               INTO ACTION NAME ACCOUNT-ID AMOUNT
+               INTO ACTION NAME ACCOUNT-ID AMOUNT ACTION-DETAIL
            END-UNSTRING.
 
+           ADD 1 TO WS-COUNT-TOTAL
+
            EVALUATE ACTION
                WHEN "INSERT"
-                   *> Insert into customers
-                   STRING "INSERT INTO customers (name) VALUES ('"
-                          NAME
-                          "')" DELIMITED BY SIZE
-                          INTO SQL-COMMAND
-                   END-STRING.
-                   CALL "DB_EXECUTE" USING BY VALUE DBH SQL-COMMAND RETURNING STMT
+                   *> Insert into customers, using bound parameters
+                   *> instead of splicing NAME into the SQL text.
+                   MOVE 1 TO DB-PARAM-COUNT
+                   MOVE NAME TO DB-PARAM-VALUE(1)
+                   MOVE "INSERT INTO customers (name) VALUES ($1)"
+                       TO SQL-COMMAND
+                   CALL "DB_EXECUTE" USING BY VALUE DBH
+                       BY REFERENCE SQL-COMMAND
+                       BY REFERENCE DB-PARAMS
+                       RETURNING STMT
                    *> Retrieve last inserted customer id
                    CALL "DB_GET_LAST_ID" USING BY VALUE DBH RETURNING ACCOUNT-ID
 
                    *> Insert into accounts
-                   STRING "INSERT INTO accounts (customer_id, balance) VALUES ("
-                          ACCOUNT-ID
-                          ", "
-                          AMOUNT
-                          ")" DELIMITED BY SIZE
-                          INTO SQL-COMMAND
-                   END-STRING.
-                   CALL "DB_EXECUTE" USING BY VALUE DBH SQL-COMMAND RETURNING STMT
+                   MOVE 2 TO DB-PARAM-COUNT
+                   MOVE ACCOUNT-ID TO WS-ACCOUNT-ID-EDIT
+                   MOVE WS-ACCOUNT-ID-EDIT TO DB-PARAM-VALUE(1)
+                   MOVE AMOUNT TO WS-AMOUNT-EDIT
+                   MOVE WS-AMOUNT-EDIT TO DB-PARAM-VALUE(2)
+                   MOVE "INSERT INTO accounts (customer_id, balance) VALUES ($1, $2)"
+                       TO SQL-COMMAND
+                   CALL "DB_EXECUTE" USING BY VALUE DBH
+                       BY REFERENCE SQL-COMMAND
+                       BY REFERENCE DB-PARAMS
+                       RETURNING STMT
                    DISPLAY "Processed INSERT for " NAME
+                   ADD 1 TO WS-COUNT-INSERT
 
                WHEN "UPDATE"
                    EVALUATE TRUE
                        WHEN ACCOUNT-ID > 0 AND AMOUNT > 0
-                           *> Determine deposit or withdraw from NAME field (or extra field)
-                           *> Here we assume NAME field contains DEPOSIT/WITHDRAW
-                           IF NAME = "DEPOSIT"
-                               STRING "UPDATE accounts SET balance = balance + "
-                                      AMOUNT
-                                      " WHERE account_id = "
-                                      ACCOUNT-ID
-                                      DELIMITED BY SIZE
-                                      INTO SQL-COMMAND
-                               END-STRING.
-                               CALL "DB_EXECUTE" USING BY VALUE DBH SQL-COMMAND RETURNING STMT
+                           *> Deposit vs. withdrawal is now a real
+                           *> ACTION-DETAIL column, not the NAME field.
+                           MOVE 2 TO DB-PARAM-COUNT
+                           MOVE AMOUNT TO WS-AMOUNT-EDIT
+                           MOVE WS-AMOUNT-EDIT TO DB-PARAM-VALUE(1)
+                           MOVE ACCOUNT-ID TO WS-ACCOUNT-ID-EDIT
+                           MOVE WS-ACCOUNT-ID-EDIT TO DB-PARAM-VALUE(2)
+                           IF ACTION-DETAIL = "DEPOSIT"
+                               MOVE "UPDATE accounts SET balance = balance + $1 WHERE account_id = $2"
+                                   TO SQL-COMMAND
+                               CALL "DB_EXECUTE" USING BY VALUE DBH
+                                   BY REFERENCE SQL-COMMAND
+                                   BY REFERENCE DB-PARAMS
+                                   RETURNING STMT
                                DISPLAY "Processed DEPOSIT for account " ACCOUNT-ID
+                               ADD 1 TO WS-COUNT-DEPOSIT
                            ELSE
-                               STRING "UPDATE accounts SET balance = balance - "
-                                      AMOUNT
-                                      " WHERE account_id = "
-                                      ACCOUNT-ID
-                                      DELIMITED BY SIZE
-                                      INTO SQL-COMMAND
-                               END-STRING.
-                               CALL "DB_EXECUTE" USING BY VALUE DBH SQL-COMMAND RETURNING STMT
-                               DISPLAY "Processed WITHDRAW for account " ACCOUNT-ID
+                               IF ACTION-DETAIL = "WITHDRAW"
+                                   MOVE "UPDATE accounts SET balance = balance - $1 WHERE account_id = $2"
+                                       TO SQL-COMMAND
+                                   CALL "DB_EXECUTE" USING BY VALUE DBH
+                                       BY REFERENCE SQL-COMMAND
+                                       BY REFERENCE DB-PARAMS
+                                       RETURNING STMT
+                                   DISPLAY "Processed WITHDRAW for account " ACCOUNT-ID
+                                   ADD 1 TO WS-COUNT-WITHDRAW
+                               ELSE
+                                   DISPLAY "Unknown action detail: " ACTION-DETAIL
+                                   ADD 1 TO WS-COUNT-UNKNOWN
+                               END-IF
                            END-IF
+                       WHEN OTHER
+                           DISPLAY "Unknown action: " ACTION
+                           ADD 1 TO WS-COUNT-UNKNOWN
                    END-EVALUATE
                WHEN OTHER
                    DISPLAY "Unknown action: " ACTION
+                   ADD 1 TO WS-COUNT-UNKNOWN
            END-EVALUATE.
 
-           MOVE SPACES TO ACTION NAME ACCOUNT-ID AMOUNT
+           MOVE SPACES TO ACTION NAME ACTION-DETAIL
+           MOVE ZERO TO ACCOUNT-ID AMOUNT
+           .
+
+       WRITE-END-OF-JOB-SUMMARY.
+           DISPLAY "--- END OF JOB ---"
+           DISPLAY "Total records read : " WS-COUNT-TOTAL
+           DISPLAY "Inserts processed  : " WS-COUNT-INSERT
+           DISPLAY "Deposits processed : " WS-COUNT-DEPOSIT
+           DISPLAY "Withdraws processed: " WS-COUNT-WITHDRAW
+           DISPLAY "Unknown actions    : " WS-COUNT-UNKNOWN
+
+           MOVE "PROCESS-TRANSACTIONS RUN SUMMARY" TO RUN-LOG-REC
+           WRITE RUN-LOG-REC
+
+           MOVE WS-COUNT-TOTAL TO WS-DISP-COUNT
+           STRING "Total records read : " WS-DISP-COUNT
+               DELIMITED BY SIZE INTO RUN-LOG-REC
+           END-STRING
+           WRITE RUN-LOG-REC
+
+           MOVE WS-COUNT-INSERT TO WS-DISP-COUNT
+           STRING "Inserts processed  : " WS-DISP-COUNT
+               DELIMITED BY SIZE INTO RUN-LOG-REC
+           END-STRING
+           WRITE RUN-LOG-REC
+
+           MOVE WS-COUNT-DEPOSIT TO WS-DISP-COUNT
+           STRING "Deposits processed : " WS-DISP-COUNT
+               DELIMITED BY SIZE INTO RUN-LOG-REC
+           END-STRING
+           WRITE RUN-LOG-REC
+
+           MOVE WS-COUNT-WITHDRAW TO WS-DISP-COUNT
+           STRING "Withdraws processed: " WS-DISP-COUNT
+               DELIMITED BY SIZE INTO RUN-LOG-REC
+           END-STRING
+           WRITE RUN-LOG-REC
+
+           MOVE WS-COUNT-UNKNOWN TO WS-DISP-COUNT
+           STRING "Unknown actions    : " WS-DISP-COUNT
+               DELIMITED BY SIZE INTO RUN-LOG-REC
+           END-STRING
+           WRITE RUN-LOG-REC
            .
