@@ -17,7 +17,13 @@
            SELECT ERROR-LOG ASSIGN TO "ERRORS.LOG"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS LOG-STATUS.
-       
+           SELECT BONUS-HIST-FILE ASSIGN TO "BONUS-HISTORY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BONUS-HIST-STATUS.
+           SELECT SESSION-FILE ASSIGN TO "SESSION.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SESSION-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  EMPLOYEE-FILE
@@ -36,10 +42,42 @@
        
        FD  ERROR-LOG.
        01  LOG-RECORD              PIC X(200).
-       
+
+       FD  BONUS-HIST-FILE.
+       01  BONUS-HIST-RECORD.
+           05 BH-EMP-ID             PIC 9(5).
+           05 FILLER                PIC X VALUE SPACE.
+           05 BH-TIMESTAMP.
+               10 BH-YEAR           PIC 9(4).
+               10 FILLER            PIC X VALUE '-'.
+               10 BH-MONTH          PIC 99.
+               10 FILLER            PIC X VALUE '-'.
+               10 BH-DAY            PIC 99.
+               10 FILLER            PIC X VALUE ' '.
+               10 BH-HOUR           PIC 99.
+               10 FILLER            PIC X VALUE ':'.
+               10 BH-MINUTE         PIC 99.
+               10 FILLER            PIC X VALUE ':'.
+               10 BH-SECOND         PIC 99.
+           05 FILLER                PIC X VALUE SPACE.
+           05 BH-OLD-SALARY         PIC 9(6)V99.
+           05 FILLER                PIC X VALUE SPACE.
+           05 BH-BONUS              PIC 9(3)V99.
+           05 FILLER                PIC X VALUE SPACE.
+           05 BH-NEW-SALARY         PIC 9(6)V99.
+
+       FD  SESSION-FILE.
+       01  SESSION-RECORD.
+           05 SESSION-REC-USER-ID   PIC X(8).
+           05 SESSION-REC-ACCESS    PIC 9.
+
        WORKING-STORAGE SECTION.
        01  EMP-STATUS              PIC XX.
        01  LOG-STATUS              PIC XX.
+       01  BONUS-HIST-STATUS       PIC XX.
+       01  WS-BH-DATE-NUM          PIC 9(8).
+       01  WS-BH-TIME-NUM          PIC 9(6).
+       01  WS-OLD-SALARY           PIC 9(6)V99.
        01  WS-EMPLOYEE-ID          PIC 9(5).
        01  WS-BONUS                PIC 9(3)V99.
        01  WS-NEW-SALARY           PIC 9(6)V99.
@@ -47,27 +85,20 @@
        01  WS-EOF                  PIC X VALUE 'N'.
        01  WS-OVERFLOW             PIC X VALUE 'N'.
        01  WS-DISPLAY-SALARY       PIC ZZZ,ZZ9.99.
-       
-       01  WS-TIMESTAMP.
-           05 WS-YEAR              PIC 9(4).
-           05 FILLER               PIC X VALUE '-'.
-           05 WS-MONTH             PIC 99.
-           05 FILLER               PIC X VALUE '-'.
-           05 WS-DAY               PIC 99.
-           05 FILLER               PIC X VALUE ' '.
-           05 WS-HOUR              PIC 99.
-           05 FILLER               PIC X VALUE ':'.
-           05 WS-MINUTE            PIC 99.
-           05 FILLER               PIC X VALUE ':'.
-           05 WS-SECOND            PIC 99.
-       
-       01  WS-DATE-NUM             PIC 9(8).
-       01  WS-TIME-NUM             PIC 9(6).
-       01  WS-ERROR-MSG            PIC X(200).
+       COPY "errlog-ws.cpy".
        01  WS-CMD                  PIC X(50).
-       
+       COPY "authz-ws.cpy".
+       COPY "session-ws.cpy".
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM READ-SESSION-ACCESS-LEVEL.
+           MOVE 5 TO AUTHZ-REQUIRED-LEVEL.
+           PERFORM CHECK-AUTHORIZATION-LEVEL.
+           IF AUTHZ-GRANTED NOT = "Y"
+               STOP RUN
+           END-IF.
+
            DISPLAY "Enter Employee ID: ".
            ACCEPT WS-EMPLOYEE-ID.
            DISPLAY "[DEBUG] Searching for Employee ID: " 
@@ -128,6 +159,7 @@
            END-IF.
        
        UPDATE-SALARY.
+           MOVE EMP-SALARY TO WS-OLD-SALARY.
            ADD WS-BONUS TO EMP-SALARY GIVING WS-NEW-SALARY
                ON SIZE ERROR
                    MOVE 'Y' TO WS-OVERFLOW
@@ -138,57 +170,72 @@
                NOT ON SIZE ERROR
                    MOVE WS-NEW-SALARY TO EMP-SALARY
                    MOVE WS-NEW-SALARY TO WS-DISPLAY-SALARY
-                   DISPLAY "Updated Salary for " 
-                       FUNCTION TRIM(EMP-NAME) ": " 
+                   DISPLAY "Updated Salary for "
+                       FUNCTION TRIM(EMP-NAME) ": "
                        WS-DISPLAY-SALARY
+                   PERFORM WRITE-BONUS-HISTORY
                    WRITE TEMP-RECORD FROM EMPLOYEE-RECORD
            END-ADD.
+
+      *> Appends one row to BONUS-HISTORY.DAT recording the salary
+      *> before and after a bonus is applied, since EMPLOYEES.DAT only
+      *> ever keeps the current EMP-SALARY.
+       WRITE-BONUS-HISTORY.
+           ACCEPT WS-BH-DATE-NUM FROM DATE YYYYMMDD
+           ACCEPT WS-BH-TIME-NUM FROM TIME
+
+           MOVE SPACES TO BONUS-HIST-RECORD
+           MOVE WS-EMPLOYEE-ID TO BH-EMP-ID
+           MOVE WS-BH-DATE-NUM(1:4) TO BH-YEAR
+           MOVE WS-BH-DATE-NUM(5:2) TO BH-MONTH
+           MOVE WS-BH-DATE-NUM(7:2) TO BH-DAY
+           MOVE WS-BH-TIME-NUM(1:2) TO BH-HOUR
+           MOVE WS-BH-TIME-NUM(3:2) TO BH-MINUTE
+           MOVE WS-BH-TIME-NUM(5:2) TO BH-SECOND
+           MOVE WS-OLD-SALARY TO BH-OLD-SALARY
+           MOVE WS-BONUS TO BH-BONUS
+           MOVE WS-NEW-SALARY TO BH-NEW-SALARY
+
+           OPEN EXTEND BONUS-HIST-FILE
+           IF BONUS-HIST-STATUS = "35"
+               OPEN OUTPUT BONUS-HIST-FILE
+           END-IF
+           IF BONUS-HIST-STATUS = '00' OR BONUS-HIST-STATUS = '05'
+               WRITE BONUS-HIST-RECORD
+               CLOSE BONUS-HIST-FILE
+           ELSE
+               DISPLAY "Warning: Could not write to BONUS-HISTORY.DAT"
+           END-IF
+           .
        
+      *> Copy-then-rename swap: EMPLOYEES.DAT.BAK is a non-destructive
+      *> copy of the old master taken for manual recovery, and the
+      *> single `mv` that follows is a same-filesystem POSIX rename,
+      *> which is atomic -- unlike the old rm-then-mv (or a rename-
+      *> aside-then-rename-into-place), there is never a moment where
+      *> EMPLOYEES.DAT does not exist.
        REPLACE-ORIGINAL-FILE.
-           MOVE "rm EMPLOYEES.DAT" TO WS-CMD.
+           MOVE "cp EMPLOYEES.DAT EMPLOYEES.DAT.BAK" TO WS-CMD.
            CALL "SYSTEM" USING WS-CMD.
            MOVE "mv TEMP.DAT EMPLOYEES.DAT" TO WS-CMD.
            CALL "SYSTEM" USING WS-CMD.
        
        LOG-OVERFLOW-ERROR.
-           PERFORM GET-TIMESTAMP.
-           STRING WS-TIMESTAMP DELIMITED BY SIZE
-               "  - ERROR: Bonus too large for Employee ID "
-               DELIMITED BY SIZE
-               WS-EMPLOYEE-ID DELIMITED BY SIZE
-               ". Salary update failed due to overflow."
-               DELIMITED BY SIZE
-               INTO WS-ERROR-MSG
-           END-STRING.
-           PERFORM WRITE-TO-LOG.
-       
+           MOVE "HANDLE-EMP" TO ERRLOG-PROGRAM.
+           MOVE WS-EMPLOYEE-ID TO ERRLOG-ENTITY-ID.
+           MOVE "E101" TO ERRLOG-CODE.
+           MOVE "Bonus too large; salary update overflow"
+               TO ERRLOG-DETAIL.
+           PERFORM WRITE-ERROR-LOG.
+
        LOG-NOT-FOUND-ERROR.
-           PERFORM GET-TIMESTAMP.
-           STRING WS-TIMESTAMP DELIMITED BY SIZE
-               "  - ERROR: Employee ID " DELIMITED BY SIZE
-               WS-EMPLOYEE-ID DELIMITED BY SIZE
-               " not found in EMPLOYEES.DAT." DELIMITED BY SIZE
-               INTO WS-ERROR-MSG
-           END-STRING.
-           PERFORM WRITE-TO-LOG.
-       
-       WRITE-TO-LOG.
-           OPEN EXTEND ERROR-LOG.
-           IF LOG-STATUS = '00' OR LOG-STATUS = '05'
-               WRITE LOG-RECORD FROM WS-ERROR-MSG
-               CLOSE ERROR-LOG
-           ELSE
-               DISPLAY "Warning: Could not write to ERRORS.LOG"
-           END-IF.
-       
-       GET-TIMESTAMP.
-           ACCEPT WS-DATE-NUM FROM DATE YYYYMMDD.
-           ACCEPT WS-TIME-NUM FROM TIME.
-           
-           MOVE WS-DATE-NUM(1:4) TO WS-YEAR.
-           MOVE WS-DATE-NUM(5:2) TO WS-MONTH.
-           MOVE WS-DATE-NUM(7:2) TO WS-DAY.
-           MOVE WS-TIME-NUM(1:2) TO WS-HOUR.
-           MOVE WS-TIME-NUM(3:2) TO WS-MINUTE.
-           MOVE WS-TIME-NUM(5:2) TO WS-SECOND.
-    
\ No newline at end of file
+           MOVE "HANDLE-EMP" TO ERRLOG-PROGRAM.
+           MOVE WS-EMPLOYEE-ID TO ERRLOG-ENTITY-ID.
+           MOVE "E102" TO ERRLOG-CODE.
+           MOVE "Employee ID not found in EMPLOYEES.DAT"
+               TO ERRLOG-DETAIL.
+           PERFORM WRITE-ERROR-LOG.
+
+       COPY "authz-check.cpy".
+       COPY "session-check.cpy".
+       COPY "errlog-write.cpy".
