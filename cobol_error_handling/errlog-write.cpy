@@ -0,0 +1,31 @@
+      *> ---------------------------------------------------------
+      *> ERRLOG-WRITE - appends one fixed-column line to whichever
+      *> ERROR-LOG file the calling program has open (WITHDRAWAL_
+      *> ERRORS.LOG or ERRORS.LOG) so both logs can be merged and
+      *> grepped consistently. COPY this into the PROCEDURE DIVISION
+      *> as its own paragraph and PERFORM WRITE-ERROR-LOG after
+      *> setting ERRLOG-PROGRAM, ERRLOG-ENTITY-ID, ERRLOG-CODE and
+      *> ERRLOG-DETAIL from errlog-ws.cpy.
+      *> ---------------------------------------------------------
+       WRITE-ERROR-LOG.
+           ACCEPT ERRLOG-DATE-NUM FROM DATE YYYYMMDD
+           ACCEPT ERRLOG-TIME-NUM FROM TIME
+
+           MOVE ERRLOG-DATE-NUM(1:4) TO ERRLOG-YEAR
+           MOVE ERRLOG-DATE-NUM(5:2) TO ERRLOG-MONTH
+           MOVE ERRLOG-DATE-NUM(7:2) TO ERRLOG-DAY
+           MOVE ERRLOG-TIME-NUM(1:2) TO ERRLOG-HOUR
+           MOVE ERRLOG-TIME-NUM(3:2) TO ERRLOG-MINUTE
+           MOVE ERRLOG-TIME-NUM(5:2) TO ERRLOG-SECOND
+
+           OPEN EXTEND ERROR-LOG
+           IF LOG-STATUS = '35'
+               OPEN OUTPUT ERROR-LOG
+           END-IF
+           IF LOG-STATUS = '00' OR LOG-STATUS = '05'
+               WRITE LOG-RECORD FROM ERRLOG-RECORD
+               CLOSE ERROR-LOG
+           ELSE
+               DISPLAY "Warning: Could not write to error log"
+           END-IF
+           .
