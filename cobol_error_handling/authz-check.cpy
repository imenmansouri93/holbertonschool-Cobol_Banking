@@ -0,0 +1,23 @@
+      *> ---------------------------------------------------------
+      *> AUTHZ-CHECK - shared role-based authorization gate. Every
+      *> program that performs a higher-risk operation (deleting a
+      *> customer, approving a withdrawal, adjusting an employee's
+      *> salary) COPYs this into the PROCEDURE DIVISION as its own
+      *> paragraph. Callers MOVE the access level presented by the
+      *> logged-in user (the same digit SECURE-LOGIN and
+      *> LIMITED-ATTEMPTS read out of USER-ACCESS-LEVEL /
+      *> ACCESS-LEVEL-FLD) to AUTHZ-USER-LEVEL and the minimum level
+      *> the operation requires to AUTHZ-REQUIRED-LEVEL, then PERFORM
+      *> CHECK-AUTHORIZATION-LEVEL. AUTHZ-GRANTED comes back "Y" or
+      *> "N".
+      *> ---------------------------------------------------------
+       CHECK-AUTHORIZATION-LEVEL.
+           IF AUTHZ-USER-LEVEL >= AUTHZ-REQUIRED-LEVEL
+               MOVE "Y" TO AUTHZ-GRANTED
+           ELSE
+               MOVE "N" TO AUTHZ-GRANTED
+               DISPLAY "  >> Access denied: level " AUTHZ-USER-LEVEL
+                   " may not perform an operation that requires "
+                   "level " AUTHZ-REQUIRED-LEVEL " or higher."
+           END-IF
+           .
