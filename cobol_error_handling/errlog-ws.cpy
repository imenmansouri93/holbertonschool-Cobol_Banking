@@ -0,0 +1,33 @@
+      *> ---------------------------------------------------------
+      *> ERRLOG-WS - shared working-storage for the fixed-column
+      *> error log written by FINAL-WITHDRAWAL and HANDLE-EMPLOYEE
+      *> (see errlog-write.cpy). COPY into WORKING-STORAGE. Callers
+      *> MOVE ERRLOG-PROGRAM, ERRLOG-ENTITY-ID, ERRLOG-CODE and
+      *> ERRLOG-DETAIL before PERFORMing WRITE-ERROR-LOG. The calling
+      *> program must have its own FD ERROR-LOG with 01 LOG-RECORD
+      *> PIC X(200) and FILE STATUS IS LOG-STATUS.
+      *> ---------------------------------------------------------
+       01  ERRLOG-RECORD.
+           05 ERRLOG-TIMESTAMP.
+               10 ERRLOG-YEAR         PIC 9(4).
+               10 FILLER              PIC X VALUE '-'.
+               10 ERRLOG-MONTH        PIC 99.
+               10 FILLER              PIC X VALUE '-'.
+               10 ERRLOG-DAY          PIC 99.
+               10 FILLER              PIC X VALUE ' '.
+               10 ERRLOG-HOUR         PIC 99.
+               10 FILLER              PIC X VALUE ':'.
+               10 ERRLOG-MINUTE       PIC 99.
+               10 FILLER              PIC X VALUE ':'.
+               10 ERRLOG-SECOND       PIC 99.
+           05 FILLER                  PIC X VALUE SPACE.
+           05 ERRLOG-PROGRAM          PIC X(10).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 ERRLOG-ENTITY-ID        PIC X(10).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 ERRLOG-CODE             PIC X(4).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 ERRLOG-DETAIL           PIC X(60).
+
+       01  ERRLOG-DATE-NUM            PIC 9(8).
+       01  ERRLOG-TIME-NUM            PIC 9(6).
