@@ -21,7 +21,13 @@
            SELECT ERROR-LOG ASSIGN TO "WITHDRAWAL_ERRORS.LOG"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS LOG-STATUS.
-       
+           SELECT DAILY-WD-FILE ASSIGN TO "DAILY-WITHDRAWALS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DAILY-WD-STATUS.
+           SELECT SESSION-FILE ASSIGN TO "SESSION.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SESSION-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ACCOUNTS-FILE
@@ -39,14 +45,42 @@
            05 TEMP-BALANCE         PIC 9(5)V99.
        
        FD  AUTH-FILE
-           RECORD CONTAINS 6 CHARACTERS.
+           RECORD CONTAINS 29 CHARACTERS.
        01  AUTH-RECORD.
            05 AUTH-ID              PIC 9(6).
+           05 AUTH-MAX-WITHDRAWAL  PIC 9(5)V99.
+           05 AUTH-EFF-FROM        PIC 9(8).
+           05 AUTH-EFF-TO          PIC 9(8).
        
        FD  ERROR-LOG.
        01  LOG-RECORD              PIC X(200).
-       
+
+       FD  DAILY-WD-FILE.
+       01  DAILY-WD-RECORD.
+           05 DWD-ACC-ID            PIC 9(6).
+           05 DWD-DATE              PIC 9(8).
+           05 DWD-TOTAL             PIC 9(7)V99.
+
+       FD  SESSION-FILE.
+       01  SESSION-RECORD.
+           05 SESSION-REC-USER-ID   PIC X(8).
+           05 SESSION-REC-ACCESS    PIC 9.
+
        WORKING-STORAGE SECTION.
+       01  DAILY-WD-STATUS         PIC XX.
+       01  WS-DAILY-LIMIT          PIC 9(7)V99 VALUE 1000.00.
+       01  WS-TODAY                PIC 9(8).
+       01  WS-DWD-COUNT            PIC 9(4) VALUE 0.
+       01  WS-DWD-MAX              PIC 9(4) VALUE 2000.
+       01  WS-DWD-IDX              PIC 9(4) VALUE 0.
+       01  K                       PIC 9(4) VALUE 0.
+       01  WS-DISPLAY-DWD-TOTAL    PIC ZZZ,ZZ9.99.
+       01  DWD-TABLE.
+           05 DWD-ENTRY             OCCURS 2000 TIMES
+                                     DEPENDING ON WS-DWD-COUNT.
+               10 T-DWD-ACC-ID       PIC 9(6).
+               10 T-DWD-DATE         PIC 9(8).
+               10 T-DWD-TOTAL        PIC 9(7)V99.
        01  ACC-STATUS              PIC XX.
        01  AUTH-STATUS             PIC XX.
        01  LOG-STATUS              PIC XX.
@@ -57,36 +91,30 @@
        01  WS-AUTHORIZED           PIC X VALUE 'N'.
        01  WS-EOF                  PIC X VALUE 'N'.
        01  WS-AUTH-EOF             PIC X VALUE 'N'.
+       01  WS-AUTH-MATCHED         PIC X VALUE 'N'.
        01  WS-DISPLAY-BALANCE      PIC ZZ,ZZ9.99.
-       
-       01  WS-TIMESTAMP.
-           05 WS-YEAR              PIC 9(4).
-           05 FILLER               PIC X VALUE '-'.
-           05 WS-MONTH             PIC 99.
-           05 FILLER               PIC X VALUE '-'.
-           05 WS-DAY               PIC 99.
-           05 FILLER               PIC X VALUE ' '.
-           05 WS-HOUR              PIC 99.
-           05 FILLER               PIC X VALUE ':'.
-           05 WS-MINUTE            PIC 99.
-           05 FILLER               PIC X VALUE ':'.
-           05 WS-SECOND            PIC 99.
-       
-       01  WS-DATE-NUM             PIC 9(8).
-       01  WS-TIME-NUM             PIC 9(6).
-       01  WS-ERROR-MSG            PIC X(200).
+       COPY "errlog-ws.cpy".
        01  WS-CMD                  PIC X(50).
        01  WS-INPUT-AMT            PIC X(10).
        01  WS-VALID-AMT            PIC X VALUE 'Y'.
        01  WS-TEMP-NUM             PIC 9(5)V99.
-       
+       COPY "authz-ws.cpy".
+       COPY "session-ws.cpy".
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM READ-SESSION-ACCESS-LEVEL.
+           MOVE 2 TO AUTHZ-REQUIRED-LEVEL.
+           PERFORM CHECK-AUTHORIZATION-LEVEL.
+           IF AUTHZ-GRANTED NOT = "Y"
+               STOP RUN
+           END-IF.
+
            DISPLAY "Enter Account ID: ".
            ACCEPT WS-ACCOUNT-ID.
            DISPLAY "Enter Withdrawal Amount: ".
            ACCEPT WS-INPUT-AMT.
-           
+
            PERFORM VALIDATE-INPUT.
            IF WS-VALID-AMT = 'Y'
                PERFORM CHECK-ACCOUNT-EXISTS
@@ -97,7 +125,7 @@
                    END-IF
                END-IF
            END-IF.
-           
+
            STOP RUN.
        
        VALIDATE-INPUT.
@@ -148,28 +176,45 @@
        CHECK-AUTHORIZATION.
            MOVE 'N' TO WS-AUTHORIZED.
            MOVE 'N' TO WS-AUTH-EOF.
-           
+           MOVE 'N' TO WS-AUTH-MATCHED.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+
            OPEN INPUT AUTH-FILE.
            IF AUTH-STATUS NOT = '00'
                DISPLAY "Error: Cannot open AUTHORIZED_USERS.DAT"
                STOP RUN
            END-IF.
-           
+
            PERFORM UNTIL WS-AUTH-EOF = 'Y'
                READ AUTH-FILE
                    AT END
                        MOVE 'Y' TO WS-AUTH-EOF
                    NOT AT END
                        IF AUTH-ID = WS-ACCOUNT-ID
-                           MOVE 'Y' TO WS-AUTHORIZED
                            MOVE 'Y' TO WS-AUTH-EOF
+                           MOVE 'Y' TO WS-AUTH-MATCHED
+                           IF WS-TODAY < AUTH-EFF-FROM
+                               OR WS-TODAY > AUTH-EFF-TO
+                               DISPLAY "Error: Authorization not in "
+                                   "effect for this date."
+                               PERFORM LOG-AUTH-EXPIRED
+                           ELSE
+                               IF WS-WITHDRAWAL > AUTH-MAX-WITHDRAWAL
+                                   DISPLAY "Error: Withdrawal exceeds "
+                                       "authorized ceiling for this "
+                                       "account."
+                                   PERFORM LOG-CEILING-EXCEEDED
+                               ELSE
+                                   MOVE 'Y' TO WS-AUTHORIZED
+                               END-IF
+                           END-IF
                        END-IF
                END-READ
            END-PERFORM.
-           
+
            CLOSE AUTH-FILE.
-           
-           IF WS-AUTHORIZED = 'N'
+
+           IF WS-AUTHORIZED = 'N' AND WS-AUTH-MATCHED = 'N'
                DISPLAY "Error: Unauthorized access."
                PERFORM LOG-UNAUTHORIZED
            END-IF.
@@ -204,87 +249,170 @@
            PERFORM REPLACE-ORIGINAL-FILE.
        
        EXECUTE-WITHDRAWAL.
+           PERFORM LOAD-DAILY-WD-TABLE
+           PERFORM FIND-DAILY-WD-ENTRY
+
            IF ACC-BALANCE < WS-WITHDRAWAL
                DISPLAY "Error: Insufficient funds."
                PERFORM LOG-INSUFFICIENT-FUNDS
                WRITE TEMP-RECORD FROM ACCOUNT-RECORD
            ELSE
-               SUBTRACT WS-WITHDRAWAL FROM ACC-BALANCE 
-                   GIVING WS-NEW-BALANCE
-                   ON SIZE ERROR
-                       DISPLAY "Error: Calculation error."
-                       WRITE TEMP-RECORD FROM ACCOUNT-RECORD
-                   NOT ON SIZE ERROR
-                       MOVE WS-NEW-BALANCE TO ACC-BALANCE
-                       MOVE WS-NEW-BALANCE TO WS-DISPLAY-BALANCE
-                       DISPLAY "New balance for "
-                           FUNCTION TRIM(ACC-NAME) ": "
-                           WS-DISPLAY-BALANCE
-                       WRITE TEMP-RECORD FROM ACCOUNT-RECORD
-               END-SUBTRACT
+               IF WS-DWD-IDX > 0
+                   AND T-DWD-TOTAL(WS-DWD-IDX) + WS-WITHDRAWAL
+                       > WS-DAILY-LIMIT
+                   MOVE T-DWD-TOTAL(WS-DWD-IDX)
+                       TO WS-DISPLAY-DWD-TOTAL
+                   DISPLAY "Error: Daily withdrawal limit exceeded "
+                       "(already withdrawn " WS-DISPLAY-DWD-TOTAL
+                       " today)."
+                   PERFORM LOG-DAILY-LIMIT-EXCEEDED
+                   WRITE TEMP-RECORD FROM ACCOUNT-RECORD
+               ELSE
+                   SUBTRACT WS-WITHDRAWAL FROM ACC-BALANCE
+                       GIVING WS-NEW-BALANCE
+                       ON SIZE ERROR
+                           DISPLAY "Error: Calculation error."
+                           WRITE TEMP-RECORD FROM ACCOUNT-RECORD
+                       NOT ON SIZE ERROR
+                           MOVE WS-NEW-BALANCE TO ACC-BALANCE
+                           MOVE WS-NEW-BALANCE TO WS-DISPLAY-BALANCE
+                           DISPLAY "New balance for "
+                               FUNCTION TRIM(ACC-NAME) ": "
+                               WS-DISPLAY-BALANCE
+                           PERFORM BUMP-DAILY-WD-ENTRY
+                           PERFORM SAVE-DAILY-WD-TABLE
+                           WRITE TEMP-RECORD FROM ACCOUNT-RECORD
+                   END-SUBTRACT
+               END-IF
+           END-IF.
+
+      *> In-memory copy of DAILY-WITHDRAWALS.DAT -- the file itself is
+      *> LINE SEQUENTIAL, so any update to one account's running total
+      *> means loading every row, changing the one that matters, and
+      *> rewriting the whole file back out.
+       LOAD-DAILY-WD-TABLE.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           MOVE 0 TO WS-DWD-COUNT
+           OPEN INPUT DAILY-WD-FILE
+           IF DAILY-WD-STATUS = "35"
+               CONTINUE
+           ELSE
+               MOVE 'N' TO WS-EOF
+               READ DAILY-WD-FILE
+                   AT END MOVE 'Y' TO WS-EOF
+               END-READ
+               PERFORM UNTIL WS-EOF = 'Y'
+                   IF WS-DWD-COUNT < WS-DWD-MAX
+                       AND DWD-DATE = WS-TODAY
+                       ADD 1 TO WS-DWD-COUNT
+                       MOVE DWD-ACC-ID TO T-DWD-ACC-ID(WS-DWD-COUNT)
+                       MOVE DWD-DATE TO T-DWD-DATE(WS-DWD-COUNT)
+                       MOVE DWD-TOTAL TO T-DWD-TOTAL(WS-DWD-COUNT)
+                   END-IF
+                   READ DAILY-WD-FILE
+                       AT END MOVE 'Y' TO WS-EOF
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE DAILY-WD-FILE.
+
+       FIND-DAILY-WD-ENTRY.
+           MOVE 0 TO WS-DWD-IDX
+           PERFORM VARYING K FROM 1 BY 1 UNTIL K > WS-DWD-COUNT
+               IF T-DWD-ACC-ID(K) = WS-ACCOUNT-ID
+                   MOVE K TO WS-DWD-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       BUMP-DAILY-WD-ENTRY.
+           IF WS-DWD-IDX = 0
+               IF WS-DWD-COUNT < WS-DWD-MAX
+                   ADD 1 TO WS-DWD-COUNT
+                   MOVE WS-DWD-COUNT TO WS-DWD-IDX
+                   MOVE WS-ACCOUNT-ID TO T-DWD-ACC-ID(WS-DWD-IDX)
+                   MOVE WS-TODAY TO T-DWD-DATE(WS-DWD-IDX)
+                   MOVE 0 TO T-DWD-TOTAL(WS-DWD-IDX)
+               END-IF
+           END-IF
+           IF WS-DWD-IDX > 0
+               ADD WS-WITHDRAWAL TO T-DWD-TOTAL(WS-DWD-IDX)
            END-IF.
+
+       SAVE-DAILY-WD-TABLE.
+           OPEN OUTPUT DAILY-WD-FILE
+           PERFORM VARYING K FROM 1 BY 1 UNTIL K > WS-DWD-COUNT
+               MOVE T-DWD-ACC-ID(K) TO DWD-ACC-ID
+               MOVE T-DWD-DATE(K) TO DWD-DATE
+               MOVE T-DWD-TOTAL(K) TO DWD-TOTAL
+               WRITE DAILY-WD-RECORD
+           END-PERFORM
+           CLOSE DAILY-WD-FILE.
        
+      *> Copy-then-rename swap: ACCOUNTS.DAT.BAK is a non-destructive
+      *> copy of the old master taken for manual recovery, and the
+      *> single `mv` that follows is a same-filesystem POSIX rename,
+      *> which is atomic -- unlike the old rm-then-mv (or a rename-
+      *> aside-then-rename-into-place), there is never a moment where
+      *> ACCOUNTS.DAT does not exist.
        REPLACE-ORIGINAL-FILE.
-           MOVE "rm ACCOUNTS.DAT" TO WS-CMD.
+           MOVE "cp ACCOUNTS.DAT ACCOUNTS.DAT.BAK" TO WS-CMD.
            CALL "SYSTEM" USING WS-CMD.
            MOVE "mv TEMP.DAT ACCOUNTS.DAT" TO WS-CMD.
            CALL "SYSTEM" USING WS-CMD.
        
        LOG-INVALID-AMOUNT.
-           PERFORM GET-TIMESTAMP.
-           STRING WS-TIMESTAMP DELIMITED BY SIZE
-               "  - ERROR: Invalid withdrawal amount entered"
-               DELIMITED BY SIZE
-               INTO WS-ERROR-MSG
-           END-STRING.
-           PERFORM WRITE-TO-LOG.
-       
+           MOVE "FINAL-WITH" TO ERRLOG-PROGRAM.
+           MOVE SPACES TO ERRLOG-ENTITY-ID.
+           MOVE "E001" TO ERRLOG-CODE.
+           MOVE "Invalid withdrawal amount entered" TO ERRLOG-DETAIL.
+           PERFORM WRITE-ERROR-LOG.
+
        LOG-UNAUTHORIZED.
-           PERFORM GET-TIMESTAMP.
-           STRING WS-TIMESTAMP DELIMITED BY SIZE
-               "  - ERROR: Unauthorized access attempt for "
-               "Account ID " DELIMITED BY SIZE
-               WS-ACCOUNT-ID DELIMITED BY SIZE
-               INTO WS-ERROR-MSG
-           END-STRING.
-           PERFORM WRITE-TO-LOG.
-       
+           MOVE "FINAL-WITH" TO ERRLOG-PROGRAM.
+           MOVE WS-ACCOUNT-ID TO ERRLOG-ENTITY-ID.
+           MOVE "E002" TO ERRLOG-CODE.
+           MOVE "Unauthorized access attempt" TO ERRLOG-DETAIL.
+           PERFORM WRITE-ERROR-LOG.
+
        LOG-NOT-FOUND.
-           PERFORM GET-TIMESTAMP.
-           STRING WS-TIMESTAMP DELIMITED BY SIZE
-               "  - ERROR: Account ID " DELIMITED BY SIZE
-               WS-ACCOUNT-ID DELIMITED BY SIZE
-               " not found in ACCOUNTS.DAT" DELIMITED BY SIZE
-               INTO WS-ERROR-MSG
-           END-STRING.
-           PERFORM WRITE-TO-LOG.
-       
+           MOVE "FINAL-WITH" TO ERRLOG-PROGRAM.
+           MOVE WS-ACCOUNT-ID TO ERRLOG-ENTITY-ID.
+           MOVE "E003" TO ERRLOG-CODE.
+           MOVE "Account ID not found in ACCOUNTS.DAT"
+               TO ERRLOG-DETAIL.
+           PERFORM WRITE-ERROR-LOG.
+
        LOG-INSUFFICIENT-FUNDS.
-           PERFORM GET-TIMESTAMP.
-           STRING WS-TIMESTAMP DELIMITED BY SIZE
-               "  - ERROR: Insufficient funds for Account ID "
-               DELIMITED BY SIZE
-               WS-ACCOUNT-ID DELIMITED BY SIZE
-               INTO WS-ERROR-MSG
-           END-STRING.
-           PERFORM WRITE-TO-LOG.
-       
-       WRITE-TO-LOG.
-           OPEN EXTEND ERROR-LOG.
-           IF LOG-STATUS = '00' OR LOG-STATUS = '05'
-               WRITE LOG-RECORD FROM WS-ERROR-MSG
-               CLOSE ERROR-LOG
-           ELSE
-               DISPLAY "Warning: Could not write to log"
-           END-IF.
-       
-       GET-TIMESTAMP.
-           ACCEPT WS-DATE-NUM FROM DATE YYYYMMDD.
-           ACCEPT WS-TIME-NUM FROM TIME.
-           
-           MOVE WS-DATE-NUM(1:4) TO WS-YEAR.
-           MOVE WS-DATE-NUM(5:2) TO WS-MONTH.
-           MOVE WS-DATE-NUM(7:2) TO WS-DAY.
-           MOVE WS-TIME-NUM(1:2) TO WS-HOUR.
-           MOVE WS-TIME-NUM(3:2) TO WS-MINUTE.
-           MOVE WS-TIME-NUM(5:2) TO WS-SECOND.
+           MOVE "FINAL-WITH" TO ERRLOG-PROGRAM.
+           MOVE WS-ACCOUNT-ID TO ERRLOG-ENTITY-ID.
+           MOVE "E004" TO ERRLOG-CODE.
+           MOVE "Insufficient funds for withdrawal" TO ERRLOG-DETAIL.
+           PERFORM WRITE-ERROR-LOG.
+
+       LOG-DAILY-LIMIT-EXCEEDED.
+           MOVE "FINAL-WITH" TO ERRLOG-PROGRAM.
+           MOVE WS-ACCOUNT-ID TO ERRLOG-ENTITY-ID.
+           MOVE "E005" TO ERRLOG-CODE.
+           MOVE "Daily withdrawal limit exceeded" TO ERRLOG-DETAIL.
+           PERFORM WRITE-ERROR-LOG.
+
+       LOG-AUTH-EXPIRED.
+           MOVE "FINAL-WITH" TO ERRLOG-PROGRAM.
+           MOVE WS-ACCOUNT-ID TO ERRLOG-ENTITY-ID.
+           MOVE "E006" TO ERRLOG-CODE.
+           MOVE "Authorization not in effect for current date"
+               TO ERRLOG-DETAIL.
+           PERFORM WRITE-ERROR-LOG.
+
+       LOG-CEILING-EXCEEDED.
+           MOVE "FINAL-WITH" TO ERRLOG-PROGRAM.
+           MOVE WS-ACCOUNT-ID TO ERRLOG-ENTITY-ID.
+           MOVE "E007" TO ERRLOG-CODE.
+           MOVE "Withdrawal exceeds authorized ceiling"
+               TO ERRLOG-DETAIL.
+           PERFORM WRITE-ERROR-LOG.
+
+       COPY "authz-check.cpy".
+       COPY "session-check.cpy".
+       COPY "errlog-write.cpy".
