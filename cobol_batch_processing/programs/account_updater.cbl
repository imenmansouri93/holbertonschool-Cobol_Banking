@@ -32,47 +32,163 @@
        77 WS-EOF-ACC   PIC X VALUE 'N'.
        77 WS-EOF-TRANS PIC X VALUE 'N'.
        77 WS-TOTAL-UPD PIC 9(5) VALUE 0.
+       77 WS-FAILED    PIC 9(5) VALUE 0.
+       77 I            PIC 9(4) VALUE 0.
+       77 IDX-SRC      PIC 9(4) VALUE 0.
+       77 IDX-DEST     PIC 9(4) VALUE 0.
+       77 WS-ACCTS-LOADED PIC 9(4) VALUE 0.
+       77 WS-MAX-ACCTS PIC 9(4) VALUE 2000.
 
        01 WS-ACC-FIELDS.
            05 WS-ACC-ID    PIC X(5).
-           05 FILLER       PIC X VALUE ','.
            05 WS-ACC-NAME  PIC X(20).
-           05 FILLER       PIC X VALUE ','.
            05 WS-ACC-TYPE  PIC X(8).
-           05 FILLER       PIC X VALUE ','.
-           05 WS-ACC-BAL   PIC 9(8)V99.
+           05 WS-ACC-BAL-TEXT PIC X(10).
+           05 WS-ACC-BAL-NUM REDEFINES WS-ACC-BAL-TEXT PIC 9(8)V99.
 
        01 WS-TRANS-FIELDS.
            05 WS-TXN-ID    PIC X(6).
-           05 FILLER       PIC X VALUE ','.
            05 WS-TXN-TYPE  PIC X(10).
-           05 FILLER       PIC X VALUE ','.
            05 WS-TXN-ACCID PIC X(5).
-           05 FILLER       PIC X VALUE ','.
-           05 WS-TXN-AMT   PIC 9(8)V99.
-           05 FILLER       PIC X VALUE ','.
+           05 WS-TXN-AMT-TEXT PIC X(10).
+           05 WS-TXN-AMT-NUM REDEFINES WS-TXN-AMT-TEXT PIC 9(8)V99.
            05 WS-TXN-DATE  PIC X(8).
+           05 WS-TXN-DESTID PIC X(5).
+
+       01 WS-TXN-AMT       PIC 9(8)V99.
+
+       01 T-ACC-ID          OCCURS 2000 TIMES PIC X(5).
+       01 T-ACC-NAME        OCCURS 2000 TIMES PIC X(20).
+       01 T-ACC-TYPE        OCCURS 2000 TIMES PIC X(8).
+       01 T-ACC-BAL         OCCURS 2000 TIMES PIC 9(8)V99.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
            DISPLAY "ACCOUNT-UPDATER: Starting processing..."
            OPEN INPUT ACC-FILE
-           OPEN INPUT TRANS-FILE
-           OPEN OUTPUT UPDATED-FILE
-
-           PERFORM UNTIL WS-EOF-ACC = 'Y'
-               READ ACC-FILE
-                   AT END MOVE 'Y' TO WS-EOF-ACC
-                   NOT AT END
-                       MOVE ACC-RECORD TO UPDATED-RECORD
-                       WRITE UPDATED-RECORD
-               END-READ
-           END-PERFORM
-
+           PERFORM LOAD-ACCOUNTS
            CLOSE ACC-FILE
+
+           OPEN INPUT TRANS-FILE
+           PERFORM APPLY-TRANSACTIONS
            CLOSE TRANS-FILE
+
+           OPEN OUTPUT UPDATED-FILE
+           PERFORM WRITE-ACCOUNTS
            CLOSE UPDATED-FILE
 
            DISPLAY "ACCOUNT-UPDATER: Processing completed"
+           DISPLAY "ACCOUNT-UPDATER: Updates applied: " WS-TOTAL-UPD
+               " Failed: " WS-FAILED
            MOVE 0 TO RETURN-CODE
            STOP RUN.
+
+       LOAD-ACCOUNTS.
+           READ ACC-FILE
+               AT END MOVE 'Y' TO WS-EOF-ACC
+           END-READ
+           PERFORM UNTIL WS-EOF-ACC = 'Y'
+               IF WS-ACCTS-LOADED >= WS-MAX-ACCTS
+                   DISPLAY "ACCOUNT-UPDATER: too many accounts, "
+                       "table is full"
+                   MOVE 'Y' TO WS-EOF-ACC
+               ELSE
+                   UNSTRING ACC-RECORD DELIMITED BY ","
+                       INTO WS-ACC-ID WS-ACC-NAME WS-ACC-TYPE
+                            WS-ACC-BAL-TEXT
+                   END-UNSTRING
+                   ADD 1 TO WS-ACCTS-LOADED
+                   MOVE WS-ACC-ID TO T-ACC-ID(WS-ACCTS-LOADED)
+                   MOVE WS-ACC-NAME TO T-ACC-NAME(WS-ACCTS-LOADED)
+                   MOVE WS-ACC-TYPE TO T-ACC-TYPE(WS-ACCTS-LOADED)
+                   MOVE WS-ACC-BAL-NUM
+                       TO T-ACC-BAL(WS-ACCTS-LOADED)
+                   READ ACC-FILE
+                       AT END MOVE 'Y' TO WS-EOF-ACC
+                   END-READ
+               END-IF
+           END-PERFORM.
+
+       FIND-SRC-ACCOUNT.
+           MOVE 0 TO IDX-SRC
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-ACCTS-LOADED
+               IF T-ACC-ID(I) = WS-TXN-ACCID
+                   MOVE I TO IDX-SRC
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       FIND-DEST-ACCOUNT.
+           MOVE 0 TO IDX-DEST
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-ACCTS-LOADED
+               IF T-ACC-ID(I) = WS-TXN-DESTID
+                   MOVE I TO IDX-DEST
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       APPLY-TRANSACTIONS.
+           READ TRANS-FILE
+               AT END MOVE 'Y' TO WS-EOF-TRANS
+           END-READ
+           PERFORM UNTIL WS-EOF-TRANS = 'Y'
+               PERFORM PROCESS-ONE-TRANS
+               READ TRANS-FILE
+                   AT END MOVE 'Y' TO WS-EOF-TRANS
+               END-READ
+           END-PERFORM.
+
+       PROCESS-ONE-TRANS.
+           UNSTRING TRANS-RECORD DELIMITED BY ","
+               INTO WS-TXN-ID WS-TXN-TYPE WS-TXN-ACCID
+                    WS-TXN-AMT-TEXT WS-TXN-DATE WS-TXN-DESTID
+           END-UNSTRING
+           MOVE WS-TXN-AMT-NUM TO WS-TXN-AMT
+           PERFORM FIND-SRC-ACCOUNT
+
+           EVALUATE WS-TXN-TYPE
+               WHEN "DEPOSIT   "
+                   IF IDX-SRC = 0
+                       PERFORM REJECT-TRANS
+                   ELSE
+                       ADD WS-TXN-AMT TO T-ACC-BAL(IDX-SRC)
+                       ADD 1 TO WS-TOTAL-UPD
+                   END-IF
+               WHEN "WITHDRAWAL"
+                   IF IDX-SRC = 0
+                       PERFORM REJECT-TRANS
+                   ELSE
+                       SUBTRACT WS-TXN-AMT FROM T-ACC-BAL(IDX-SRC)
+                       ADD 1 TO WS-TOTAL-UPD
+                   END-IF
+               WHEN "TRANSFER  "
+                   PERFORM FIND-DEST-ACCOUNT
+                   IF IDX-SRC = 0 OR IDX-DEST = 0
+                       PERFORM REJECT-TRANS
+                   ELSE
+                       SUBTRACT WS-TXN-AMT FROM T-ACC-BAL(IDX-SRC)
+                       ADD WS-TXN-AMT TO T-ACC-BAL(IDX-DEST)
+                       ADD 1 TO WS-TOTAL-UPD
+                   END-IF
+               WHEN OTHER
+                   PERFORM REJECT-TRANS
+           END-EVALUATE.
+
+       REJECT-TRANS.
+           ADD 1 TO WS-FAILED
+           DISPLAY "ACCOUNT-UPDATER: Failed transaction: " WS-TXN-ID
+               " Type: " WS-TXN-TYPE.
+
+       WRITE-ACCOUNTS.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-ACCTS-LOADED
+               STRING T-ACC-ID(I) DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      T-ACC-NAME(I) DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      T-ACC-TYPE(I) DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      T-ACC-BAL(I) DELIMITED BY SIZE
+                   INTO UPDATED-RECORD
+               END-STRING
+               WRITE UPDATED-RECORD
+           END-PERFORM.
