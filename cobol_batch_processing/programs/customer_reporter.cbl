@@ -11,6 +11,10 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT TRANSOUT ASSIGN TO 'ACCOUNTS.UPDATED'
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECTED ASSIGN TO 'REJECTED-TRANS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RECONCILE ASSIGN TO 'RECONCILE-REPORT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -29,10 +33,17 @@
            05 TXN-ACC-ID   PIC 9(5).
            05 TXN-AMT      PIC 9(8)V99.
            05 TXN-DATE     PIC 9(8).
+           05 TXN-DEST-ID  PIC 9(5).
 
        FD TRANSOUT.
        01 OUT-FILE-REC   PIC X(50).
 
+       FD REJECTED.
+       01 REJECTED-REC   PIC X(70).
+
+       FD RECONCILE.
+       01 RECONCILE-REC  PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 WS-END-ACC       PIC X VALUE 'N'.
        01 WS-END-TRANS     PIC X VALUE 'N'.
@@ -43,69 +54,236 @@
        01 WS-FAILED        PIC 9(4) VALUE 0.
        01 WS-DISPLAY-LINE  PIC X(80).
 
+       01 WS-OPEN-TOTAL    PIC 9(9)V99 VALUE 0.
+       01 WS-CLOSE-TOTAL   PIC 9(9)V99 VALUE 0.
+       01 WS-DEP-AMT       PIC 9(9)V99 VALUE 0.
+       01 WS-WITH-AMT      PIC 9(9)V99 VALUE 0.
+       01 WS-TRANSF-AMT    PIC 9(9)V99 VALUE 0.
+       01 WS-EXPECT-CLOSE  PIC 9(9)V99 VALUE 0.
+       01 WS-BALANCE-FLAG  PIC X(4).
+
+       01 WS-DISP-AMT       PIC Z(8)9.99.
+       01 WS-DISP-AMT2      PIC Z(8)9.99.
+
+       01 WS-REJECT-REASON  PIC X(30).
+
+       01 I                PIC 9(4) VALUE 0.
+       01 IDX-SRC           PIC 9(4) VALUE 0.
+       01 IDX-DEST          PIC 9(4) VALUE 0.
+       01 ACCTS-LOADED      PIC 9(4) VALUE 0.
+       01 WS-MAX-ACCTS      PIC 9(4) VALUE 2000.
+
+       01 T-ACC-ID          OCCURS 2000 TIMES PIC 9(5).
+       01 T-ACC-NAME        OCCURS 2000 TIMES PIC X(20).
+       01 T-ACC-TYPE        OCCURS 2000 TIMES PIC X(8).
+       01 T-ACC-BAL         OCCURS 2000 TIMES PIC 9(8)V99.
+
        PROCEDURE DIVISION.
        MAIN-PARA.
            OPEN INPUT ACCOUNTS
-                INPUT TRANSIN
-                OUTPUT TRANSOUT
+           PERFORM LOAD-ACCOUNTS
+           CLOSE ACCOUNTS
+
+           OPEN INPUT TRANSIN
+                OUTPUT REJECTED
+           PERFORM APPLY-TRANSACTIONS
+           CLOSE TRANSIN REJECTED
 
-           PERFORM READ-ACCOUNTS
+           OPEN OUTPUT TRANSOUT
+           PERFORM WRITE-ACCOUNTS
+           CLOSE TRANSOUT
 
-           CLOSE ACCOUNTS TRANSIN TRANSOUT
+           OPEN OUTPUT RECONCILE
+           PERFORM WRITE-RECONCILE-REPORT
+           CLOSE RECONCILE
 
-           DISPLAY 'Processing completed. Total updates: ' 
+           DISPLAY 'Processing completed. Total updates: '
                 WS-TOTAL-UPDATES
 
-           DISPLAY 'Deposits: ' WS-DEP 
-                ' Withdrawals: ' WS-WITH 
+           DISPLAY 'Deposits: ' WS-DEP
+                ' Withdrawals: ' WS-WITH
                 ' Transfers: ' WS-TRANSF
 
            DISPLAY 'Failed transactions: ' WS-FAILED
 
            STOP RUN.
 
-       READ-ACCOUNTS.
+      *> Load every account into a table so transactions can be
+      *> applied in a single pass regardless of the order accounts
+      *> and transactions appear in their files -- a transfer's
+      *> destination account is frequently not the next record.
+       LOAD-ACCOUNTS.
+           MOVE 0 TO ACCTS-LOADED
            READ ACCOUNTS
                AT END MOVE 'Y' TO WS-END-ACC
            END-READ
            PERFORM UNTIL WS-END-ACC = 'Y'
-               PERFORM PROCESS-TRANS
-               STRING ACC-ID ',' ACC-NAME ',' ACC-TYPE ',' ACC-BAL
-                   DELIMITED BY SIZE
-                   INTO OUT-FILE-REC
-               END-STRING
-               WRITE OUT-FILE-REC
-               READ ACCOUNTS
-                   AT END MOVE 'Y' TO WS-END-ACC
-               END-READ
+               IF ACCTS-LOADED >= WS-MAX-ACCTS
+                   DISPLAY 'ERROR: ACCOUNTS.MASTER has more than '
+                       WS-MAX-ACCTS ' accounts, table is full'
+                   MOVE 'Y' TO WS-END-ACC
+               ELSE
+                   ADD 1 TO ACCTS-LOADED
+                   MOVE ACC-ID TO T-ACC-ID(ACCTS-LOADED)
+                   MOVE ACC-NAME TO T-ACC-NAME(ACCTS-LOADED)
+                   MOVE ACC-TYPE TO T-ACC-TYPE(ACCTS-LOADED)
+                   MOVE ACC-BAL TO T-ACC-BAL(ACCTS-LOADED)
+                   ADD ACC-BAL TO WS-OPEN-TOTAL
+                   READ ACCOUNTS
+                       AT END MOVE 'Y' TO WS-END-ACC
+                   END-READ
+               END-IF
            END-PERFORM.
 
-       PROCESS-TRANS.
-           MOVE 'N' TO WS-END-TRANS
+       FIND-ACCOUNT.
+           MOVE 0 TO IDX-SRC
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ACCTS-LOADED
+               IF T-ACC-ID(I) = TXN-ACC-ID
+                   MOVE I TO IDX-SRC
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       FIND-DEST-ACCOUNT.
+           MOVE 0 TO IDX-DEST
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ACCTS-LOADED
+               IF T-ACC-ID(I) = TXN-DEST-ID
+                   MOVE I TO IDX-DEST
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       APPLY-TRANSACTIONS.
+           READ TRANSIN
+               AT END MOVE 'Y' TO WS-END-TRANS
+           END-READ
            PERFORM UNTIL WS-END-TRANS = 'Y'
+               PERFORM PROCESS-TRANS
                READ TRANSIN
                    AT END MOVE 'Y' TO WS-END-TRANS
                END-READ
-               IF WS-END-TRANS NOT = 'Y'
-                   IF TXN-ACC-ID = ACC-ID
-                       EVALUATE TXN-TYPE
-                           WHEN 'DEPOSIT   '
-                               ADD TXN-AMT TO ACC-BAL
-                               ADD 1 TO WS-DEP
-                               ADD 1 TO WS-TOTAL-UPDATES
-                           WHEN 'WITHDRAWAL'
-                               SUBTRACT TXN-AMT FROM ACC-BAL
-                               ADD 1 TO WS-WITH
-                               ADD 1 TO WS-TOTAL-UPDATES
-                           WHEN 'TRANSFER  '
-                               SUBTRACT TXN-AMT FROM ACC-BAL
-                               ADD 1 TO WS-TRANSF
-                               ADD 1 TO WS-TOTAL-UPDATES
-                           WHEN OTHER
-                               ADD 1 TO WS-FAILED
-                               DISPLAY 'Failed transaction: ' TXN-ID
-                                   ' Type: ' TXN-TYPE
-                       END-EVALUATE
+           END-PERFORM.
+
+       PROCESS-TRANS.
+           PERFORM FIND-ACCOUNT
+           MOVE SPACES TO WS-REJECT-REASON
+
+           EVALUATE TXN-TYPE
+               WHEN 'DEPOSIT   '
+                   IF IDX-SRC = 0
+                       MOVE 'UNKNOWN SOURCE ACCOUNT' TO WS-REJECT-REASON
+                   ELSE
+                       ADD TXN-AMT TO T-ACC-BAL(IDX-SRC)
+                       ADD TXN-AMT TO WS-DEP-AMT
+                       ADD 1 TO WS-DEP
+                       ADD 1 TO WS-TOTAL-UPDATES
                    END-IF
-               END-IF
+               WHEN 'WITHDRAWAL'
+                   IF IDX-SRC = 0
+                       MOVE 'UNKNOWN SOURCE ACCOUNT' TO WS-REJECT-REASON
+                   ELSE
+                       SUBTRACT TXN-AMT FROM T-ACC-BAL(IDX-SRC)
+                       ADD TXN-AMT TO WS-WITH-AMT
+                       ADD 1 TO WS-WITH
+                       ADD 1 TO WS-TOTAL-UPDATES
+                   END-IF
+               WHEN 'TRANSFER  '
+                   PERFORM FIND-DEST-ACCOUNT
+                   IF IDX-SRC = 0
+                       MOVE 'UNKNOWN SOURCE ACCOUNT' TO WS-REJECT-REASON
+                   ELSE
+                       IF IDX-DEST = 0
+                           MOVE 'UNKNOWN DEST ACCOUNT'
+                               TO WS-REJECT-REASON
+                       ELSE
+                           SUBTRACT TXN-AMT FROM T-ACC-BAL(IDX-SRC)
+                           ADD TXN-AMT TO T-ACC-BAL(IDX-DEST)
+                           ADD TXN-AMT TO WS-TRANSF-AMT
+                           ADD 1 TO WS-TRANSF
+                           ADD 1 TO WS-TOTAL-UPDATES
+                       END-IF
+                   END-IF
+               WHEN OTHER
+                   MOVE 'UNKNOWN TRANSACTION TYPE' TO WS-REJECT-REASON
+           END-EVALUATE
+
+           IF WS-REJECT-REASON NOT = SPACES
+               ADD 1 TO WS-FAILED
+               DISPLAY 'Failed transaction: ' TXN-ID
+                   ' Type: ' TXN-TYPE
+               STRING TXN-ID ',' TXN-TYPE ',' TXN-ACC-ID ','
+                      TXN-AMT ',' TXN-DATE ',' WS-REJECT-REASON
+                   DELIMITED BY SIZE
+                   INTO REJECTED-REC
+               END-STRING
+               WRITE REJECTED-REC
+           END-IF
+           .
+
+       WRITE-ACCOUNTS.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ACCTS-LOADED
+               ADD T-ACC-BAL(I) TO WS-CLOSE-TOTAL
+               STRING T-ACC-ID(I) ',' T-ACC-NAME(I) ',' T-ACC-TYPE(I)
+                      ',' T-ACC-BAL(I)
+                   DELIMITED BY SIZE
+                   INTO OUT-FILE-REC
+               END-STRING
+               WRITE OUT-FILE-REC
            END-PERFORM.
+
+      *> Transfers debit one account and credit another so they must
+      *> net to zero; only deposits and withdrawals move the total.
+       WRITE-RECONCILE-REPORT.
+           COMPUTE WS-EXPECT-CLOSE =
+               WS-OPEN-TOTAL + WS-DEP-AMT - WS-WITH-AMT
+           IF WS-EXPECT-CLOSE = WS-CLOSE-TOTAL
+               MOVE 'PASS' TO WS-BALANCE-FLAG
+           ELSE
+               MOVE 'FAIL' TO WS-BALANCE-FLAG
+           END-IF
+
+           MOVE 'ACCOUNT UPDATER - CONTROL TOTAL RECONCILIATION'
+               TO RECONCILE-REC
+           WRITE RECONCILE-REC
+
+           MOVE WS-OPEN-TOTAL TO WS-DISP-AMT
+           STRING 'Opening balance total : ' WS-DISP-AMT
+               DELIMITED BY SIZE INTO RECONCILE-REC
+           END-STRING
+           WRITE RECONCILE-REC
+
+           MOVE WS-DEP-AMT TO WS-DISP-AMT
+           STRING 'Total deposits         : ' WS-DISP-AMT
+               DELIMITED BY SIZE INTO RECONCILE-REC
+           END-STRING
+           WRITE RECONCILE-REC
+
+           MOVE WS-WITH-AMT TO WS-DISP-AMT
+           STRING 'Total withdrawals      : ' WS-DISP-AMT
+               DELIMITED BY SIZE INTO RECONCILE-REC
+           END-STRING
+           WRITE RECONCILE-REC
+
+           MOVE WS-TRANSF-AMT TO WS-DISP-AMT
+           STRING 'Total transferred      : ' WS-DISP-AMT
+               DELIMITED BY SIZE INTO RECONCILE-REC
+           END-STRING
+           WRITE RECONCILE-REC
+
+           MOVE WS-CLOSE-TOTAL TO WS-DISP-AMT
+           STRING 'Closing balance total  : ' WS-DISP-AMT
+               DELIMITED BY SIZE INTO RECONCILE-REC
+           END-STRING
+           WRITE RECONCILE-REC
+
+           MOVE WS-EXPECT-CLOSE TO WS-DISP-AMT2
+           STRING 'Expected closing total : ' WS-DISP-AMT2
+               DELIMITED BY SIZE INTO RECONCILE-REC
+           END-STRING
+           WRITE RECONCILE-REC
+
+           STRING 'Reconciliation result  : ' WS-BALANCE-FLAG
+               DELIMITED BY SIZE INTO RECONCILE-REC
+           END-STRING
+           WRITE RECONCILE-REC
+           .
