@@ -15,6 +15,27 @@
        01 FORMATTED-DATE     PIC X(10).
        01 WS-LENGTH          PIC 9(2).
 
+      *> Days-in-month table used to bound DD once MM (and, for
+      *> February, the leap-year status of YYYY) is known.
+       01 WS-DAYS-IN-MONTH-DATA.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 28.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 30.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 30.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 30.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 30.
+           05 FILLER PIC 9(2) VALUE 31.
+       01 WS-DAYS-IN-MONTH-TABLE REDEFINES WS-DAYS-IN-MONTH-DATA.
+           05 WS-DAYS-IN-MONTH PIC 9(2) OCCURS 12 TIMES.
+
+       01 WS-IS-LEAP-YEAR    PIC X VALUE "N".
+       01 WS-MAX-DAY         PIC 9(2).
+
        LINKAGE SECTION.
        01 RAW-DATE           PIC X(20).
 
@@ -55,8 +76,8 @@
                IF MM < 1 OR MM > 12
                    MOVE "N" TO IS-VALID
                END-IF
-               IF DD < 1 OR DD > 31
-                   MOVE "N" TO IS-VALID
+               IF IS-VALID = "Y"
+                   PERFORM VALIDATE-DAY-OF-MONTH
                END-IF
            END-IF
 
@@ -76,3 +97,28 @@
            END-IF
 
            GOBACK.
+
+      *> Determines whether YYYY is a leap year (divisible by 4, but
+      *> not by 100 unless also by 400 -- the century-window rule),
+      *> then checks DD against the real number of days in MM for
+      *> that year, giving February 29 days in a leap year.
+       VALIDATE-DAY-OF-MONTH.
+           MOVE "N" TO WS-IS-LEAP-YEAR
+           IF FUNCTION MOD(YYYY, 4) = 0
+               IF FUNCTION MOD(YYYY, 100) NOT = 0
+                   MOVE "Y" TO WS-IS-LEAP-YEAR
+               ELSE
+                   IF FUNCTION MOD(YYYY, 400) = 0
+                       MOVE "Y" TO WS-IS-LEAP-YEAR
+                   END-IF
+               END-IF
+           END-IF
+
+           MOVE WS-DAYS-IN-MONTH(MM) TO WS-MAX-DAY
+           IF MM = 2 AND WS-IS-LEAP-YEAR = "Y"
+               MOVE 29 TO WS-MAX-DAY
+           END-IF
+
+           IF DD < 1 OR DD > WS-MAX-DAY
+               MOVE "N" TO IS-VALID
+           END-IF.
