@@ -3,90 +3,205 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01  WS-IBAN-IN              PIC X(50).
-       01  WS-IBAN-TRIMMED         PIC X(22).
+       01  WS-IBAN-TRIMMED         PIC X(34).
        01  WS-CHECK-STATUS         PIC X VALUE 'Y'.
        01  WS-IDX                  PIC 99.
        01  WS-CHAR                 PIC X.
        01  WS-COUNTRY-CODE         PIC XX.
        01  WS-CHECK-DIGITS         PIC XX.
-       01  WS-BANK-CODE            PIC X(4).
-       01  WS-SORT-CODE            PIC X(6).
-       01  WS-ACCOUNT-NUMBER       PIC X(8).
+       01  WS-BANK-CODE            PIC X(11).
+       01  WS-SORT-CODE            PIC X(10).
+       01  WS-ACCOUNT-NUMBER       PIC X(15).
        01  WS-COUNT            PIC 9(2).
        01  WS-ACTUAL-LENGTH    PIC 9(2).
+
+      *> Country-code-driven length/format table -- each entry gives
+      *> the total IBAN length and the bank/sort/account component
+      *> breakdown for that country, plus whether the bank code is
+      *> alphabetic (as in the UK) or numeric (most of Europe).
+       01  WS-COUNTRY-DATA.
+           05 FILLER PIC X(11) VALUE "GB2204Y0608".
+           05 FILLER PIC X(11) VALUE "DE2208N0010".
+           05 FILLER PIC X(11) VALUE "FR2705N0513".
+           05 FILLER PIC X(11) VALUE "ES2404N0412".
+           05 FILLER PIC X(11) VALUE "NL1804Y0010".
+           05 FILLER PIC X(11) VALUE "IT2701Y1012".
+       01  WS-COUNTRY-TABLE REDEFINES WS-COUNTRY-DATA.
+           05 CTRY-ENTRY OCCURS 6 TIMES.
+               10 CTRY-CODE        PIC X(2).
+               10 CTRY-LENGTH      PIC 9(2).
+               10 CTRY-BANK-LEN    PIC 9(2).
+               10 CTRY-BANK-ALPHA  PIC X.
+               10 CTRY-SORT-LEN    PIC 9(2).
+               10 CTRY-ACCT-LEN    PIC 9(2).
+       01  WS-CTRY-IDX             PIC 9(2) VALUE 0.
+       01  WS-BANK-START           PIC 9(2).
+       01  WS-SORT-START           PIC 9(2).
+       01  WS-ACCT-START           PIC 9(2).
+       01  WS-BANK-LEN             PIC 9(2).
+       01  WS-BANK-ALPHA           PIC X.
+       01  WS-SORT-LEN             PIC 9(2).
+       01  WS-ACCT-LEN             PIC 9(2).
+
+      *> ISO 7064 mod-97 checksum working fields.
+       01  WS-MOD-REMAINDER        PIC 9(2) VALUE 0.
+       01  WS-MOD-IDX              PIC 9(2).
+       01  WS-MOD-LEN              PIC 9(2).
+       01  WS-REARRANGED           PIC X(34).
+       01  WS-LETTER-VALUE         PIC 9(2).
+       01  WS-DIGIT-VAL            PIC 9.
+
        LINKAGE SECTION.
        01  LK-IBAN                 PIC X(50).
        PROCEDURE DIVISION USING LK-IBAN.
-       
+
            MOVE FUNCTION TRIM(LK-IBAN) TO WS-IBAN-IN
            MOVE 0 TO WS-COUNT
            MOVE 0 TO WS-ACTUAL-LENGTH
-           INSPECT FUNCTION REVERSE(WS-IBAN-IN) TALLYING WS-COUNT 
-           FOR LEADING SPACE   
-           COMPUTE WS-ACTUAL-LENGTH = 50 - WS-COUNT 
-           IF WS-ACTUAL-LENGTH NOT = 22
-      *        DISPLAY "Invalid IBAN: Incorrect length. " WS-IBAN-IN
-               DISPLAY "IBAN is invalid: " WS-IBAN-IN
+           INSPECT FUNCTION REVERSE(WS-IBAN-IN) TALLYING WS-COUNT
+           FOR LEADING SPACE
+           COMPUTE WS-ACTUAL-LENGTH = 50 - WS-COUNT
+
+           MOVE WS-IBAN-IN(1:34) TO WS-IBAN-TRIMMED
+           MOVE WS-IBAN-TRIMMED(1:2) TO WS-COUNTRY-CODE
+
+      *> Look up the country's length/format entry
+           MOVE 0 TO WS-CTRY-IDX
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 6
+               IF CTRY-CODE(WS-IDX) = WS-COUNTRY-CODE
+                   MOVE WS-IDX TO WS-CTRY-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-CTRY-IDX = 0
+               DISPLAY "IBAN is invalid: unsupported country code -- "
+                   WS-IBAN-IN
                GOBACK
            END-IF
-           MOVE WS-IBAN-IN TO WS-IBAN-TRIMMED
-           *> Split into components
-           MOVE WS-IBAN-TRIMMED(1:2)   TO WS-COUNTRY-CODE
-           MOVE WS-IBAN-TRIMMED(3:2)   TO WS-CHECK-DIGITS
-           MOVE WS-IBAN-TRIMMED(5:4)   TO WS-BANK-CODE
-           MOVE WS-IBAN-TRIMMED(9:6)   TO WS-SORT-CODE
-           MOVE WS-IBAN-TRIMMED(15:8)  TO WS-ACCOUNT-NUMBER
-           *> Country code must be GB
-           IF WS-COUNTRY-CODE NOT = "GB"
-      *        DISPLAY "Invalid IBAN: Country code must be GB. " 
-      *        WS-IBAN-IN
+
+           IF WS-ACTUAL-LENGTH NOT = CTRY-LENGTH(WS-CTRY-IDX)
                DISPLAY "IBAN is invalid: " WS-IBAN-IN
                GOBACK
            END-IF
-           *> Check digits must be digits
+
+           MOVE CTRY-BANK-LEN(WS-CTRY-IDX)   TO WS-BANK-LEN
+           MOVE CTRY-BANK-ALPHA(WS-CTRY-IDX) TO WS-BANK-ALPHA
+           MOVE CTRY-SORT-LEN(WS-CTRY-IDX)   TO WS-SORT-LEN
+           MOVE CTRY-ACCT-LEN(WS-CTRY-IDX)   TO WS-ACCT-LEN
+
+      *> Split into components using this country's breakdown
+           MOVE WS-IBAN-TRIMMED(3:2)   TO WS-CHECK-DIGITS
+           MOVE 5 TO WS-BANK-START
+           COMPUTE WS-SORT-START = WS-BANK-START + WS-BANK-LEN
+           COMPUTE WS-ACCT-START = WS-SORT-START + WS-SORT-LEN
+
+           MOVE SPACES TO WS-BANK-CODE
+           MOVE SPACES TO WS-SORT-CODE
+           MOVE SPACES TO WS-ACCOUNT-NUMBER
+           IF WS-BANK-LEN > 0
+               MOVE WS-IBAN-TRIMMED(WS-BANK-START:WS-BANK-LEN)
+                   TO WS-BANK-CODE
+           END-IF
+           IF WS-SORT-LEN > 0
+               MOVE WS-IBAN-TRIMMED(WS-SORT-START:WS-SORT-LEN)
+                   TO WS-SORT-CODE
+           END-IF
+           IF WS-ACCT-LEN > 0
+               MOVE WS-IBAN-TRIMMED(WS-ACCT-START:WS-ACCT-LEN)
+                   TO WS-ACCOUNT-NUMBER
+           END-IF
+
+      *> Check digits must be digits
            IF WS-CHECK-DIGITS NOT NUMERIC
-      *        DISPLAY "Invalid IBAN: Check digits must be numeric. " 
-      *        WS-IBAN-IN
                DISPLAY "IBAN is invalid: " WS-IBAN-IN
                GOBACK
            END-IF
-           *> Bank code must be all letters
-           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 4
+
+      *> Bank code must be letters or digits depending on the country
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-BANK-LEN
                MOVE WS-BANK-CODE(WS-IDX:1) TO WS-CHAR
-               IF WS-CHAR < "A" OR WS-CHAR > "Z"
-      *            DISPLAY 
-      *            "Invalid IBAN: Bank code must be letters only. " 
-      *            WS-IBAN-IN
+               IF WS-BANK-ALPHA = "Y"
+                   IF WS-CHAR < "A" OR WS-CHAR > "Z"
+                       DISPLAY "IBAN is invalid: " WS-IBAN-IN
+                       GOBACK
+                   END-IF
+               ELSE
+                   IF WS-CHAR < "0" OR WS-CHAR > "9"
+                       DISPLAY "IBAN is invalid: " WS-IBAN-IN
+                       GOBACK
+                   END-IF
+               END-IF
+           END-PERFORM
+
+      *> Sort code must be digits only
+           IF WS-SORT-LEN > 0
+               IF WS-SORT-CODE(1:WS-SORT-LEN) NOT NUMERIC
                    DISPLAY "IBAN is invalid: " WS-IBAN-IN
                    GOBACK
                END-IF
-           END-PERFORM
-           *> Sort code must be digits only
-           IF WS-SORT-CODE NOT NUMERIC
-      *        DISPLAY "Invalid IBAN: Sort code must be numeric. " 
-      *        WS-IBAN-IN
-               DISPLAY "IBAN is invalid: " WS-IBAN-IN
-               GOBACK
            END-IF
-           *> Account number must be digits only
-           IF WS-ACCOUNT-NUMBER NOT NUMERIC
-      *        DISPLAY "Invalid IBAN: Account number must be numeric. " 
-      *        WS-IBAN-IN
+
+      *> Account number must be digits only
+           IF WS-ACCOUNT-NUMBER(1:WS-ACCT-LEN) NOT NUMERIC
                DISPLAY "IBAN is invalid: " WS-IBAN-IN
                GOBACK
            END-IF
-           *> Check for special characters or spaces
-           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 22
+
+      *> Check for special characters or spaces
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-ACTUAL-LENGTH
                MOVE WS-IBAN-TRIMMED(WS-IDX:1) TO WS-CHAR
                IF WS-CHAR < "0" OR
                   (WS-CHAR > "9" AND WS-CHAR < "A") OR
                   (WS-CHAR > "Z")
-      *            DISPLAY 
-      *           "Invalid IBAN: Must contain only letters and digits. " 
-      *           WS-IBAN-IN
                    DISPLAY "IBAN is invalid: " WS-IBAN-IN
                    GOBACK
                END-IF
            END-PERFORM
+
+      *> ISO 7064 mod-97 check-digit verification: move the country
+      *> code and check digits to the end of the BBAN, convert letters
+      *> to two-digit numbers (A=10 ... Z=35), and process the result
+      *> digit by digit -- a genuine IBAN reduces to remainder 1.
+           MOVE SPACES TO WS-REARRANGED
+           COMPUTE WS-MOD-LEN = WS-ACTUAL-LENGTH - 4
+           MOVE WS-IBAN-TRIMMED(5:WS-MOD-LEN)
+               TO WS-REARRANGED(1:WS-MOD-LEN)
+           MOVE WS-COUNTRY-CODE
+               TO WS-REARRANGED(WS-MOD-LEN + 1:2)
+           MOVE WS-CHECK-DIGITS
+               TO WS-REARRANGED(WS-MOD-LEN + 3:2)
+           COMPUTE WS-MOD-LEN = WS-MOD-LEN + 4
+
+           MOVE 0 TO WS-MOD-REMAINDER
+           PERFORM VARYING WS-MOD-IDX FROM 1 BY 1
+                   UNTIL WS-MOD-IDX > WS-MOD-LEN
+               MOVE WS-REARRANGED(WS-MOD-IDX:1) TO WS-CHAR
+               IF WS-CHAR >= "A" AND WS-CHAR <= "Z"
+                   COMPUTE WS-LETTER-VALUE =
+                       FUNCTION ORD(WS-CHAR) - FUNCTION ORD("A") + 10
+                   DIVIDE WS-LETTER-VALUE BY 10
+                       GIVING WS-DIGIT-VAL
+                   PERFORM PROCESS-MOD-DIGIT
+                   COMPUTE WS-DIGIT-VAL =
+                       WS-LETTER-VALUE - (WS-DIGIT-VAL * 10)
+                   PERFORM PROCESS-MOD-DIGIT
+               ELSE
+                   MOVE WS-CHAR TO WS-DIGIT-VAL
+                   PERFORM PROCESS-MOD-DIGIT
+               END-IF
+           END-PERFORM
+
+           IF WS-MOD-REMAINDER NOT = 1
+               DISPLAY "IBAN is invalid: failed check-digit "
+                   "verification -- " WS-IBAN-IN
+               GOBACK
+           END-IF
+
            DISPLAY "IBAN is valid: " WS-IBAN-IN
            GOBACK.
+
+       PROCESS-MOD-DIGIT.
+           COMPUTE WS-MOD-REMAINDER =
+               FUNCTION MOD(WS-MOD-REMAINDER * 10 + WS-DIGIT-VAL, 97).
