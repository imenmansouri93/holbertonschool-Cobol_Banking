@@ -2,15 +2,22 @@
        PROGRAM-ID. VALIDATEPHONE.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 WS-CLEAN-NUMBER       PIC X(10) VALUE SPACES.
+       01 WS-CLEAN-NUMBER       PIC X(11) VALUE SPACES.
        01 WS-DIGIT-COUNT        PIC 9(02) VALUE 0.
        01 WS-INDEX              PIC 9(02) VALUE 1.
        01 WS-DIGIT-INDEX        PIC 9(02) VALUE 1.
        01 WS-CURRENT-CHAR       PIC X.
-       01 WS-FORMATTED-NUMBER   PIC X(15).
+       01 WS-FORMATTED-NUMBER   PIC X(20).
+       01 WS-TRUNK-DIGIT        PIC X VALUE SPACE.
+       01 WS-LOCAL-NUMBER       PIC X(10) VALUE SPACES.
        LINKAGE SECTION.
        01 LK-RAW-PHONE-NUMBER   PIC X(30).
-       PROCEDURE DIVISION USING LK-RAW-PHONE-NUMBER.
+       01 LK-FORMAT-CODE        PIC X.
+      *>   "1" = local:    (XX) XXXX XXXX
+      *>   "2" = trunk:    0XX XXXX XXXX
+      *>   "3" = intl:     +X (XX) XXXX XXXX  (needs the 11th digit)
+      *>   anything else defaults to "1"
+       PROCEDURE DIVISION USING LK-RAW-PHONE-NUMBER LK-FORMAT-CODE.
        *> Clean number
            MOVE SPACES TO WS-CLEAN-NUMBER
            MOVE 0 TO WS-DIGIT-COUNT
@@ -19,8 +26,8 @@
            PERFORM UNTIL WS-INDEX > LENGTH OF LK-RAW-PHONE-NUMBER
                MOVE LK-RAW-PHONE-NUMBER(WS-INDEX:1) TO WS-CURRENT-CHAR
                IF WS-CURRENT-CHAR >= "0" AND WS-CURRENT-CHAR <= "9"
-                   IF WS-DIGIT-COUNT < 10
-                       MOVE WS-CURRENT-CHAR TO 
+                   IF WS-DIGIT-COUNT < 11
+                       MOVE WS-CURRENT-CHAR TO
                        WS-CLEAN-NUMBER(WS-DIGIT-INDEX:1)
                        ADD 1 TO WS-DIGIT-COUNT
                        ADD 1 TO WS-DIGIT-INDEX
@@ -30,20 +37,70 @@
                END-IF
                ADD 1 TO WS-INDEX
            END-PERFORM
-       *> Validate total digit count = 10
-           IF WS-DIGIT-COUNT NOT = 10
+       *> Validate total digit count = 10 (local) or 11 (with a
+       *> leading country/trunk digit)
+           IF WS-DIGIT-COUNT NOT = 10 AND WS-DIGIT-COUNT NOT = 11
                DISPLAY "Invalid phone number: " LK-RAW-PHONE-NUMBER
                GOBACK
            END-IF
-       *> Format: (0X) XXXX XXXX
+
+           MOVE SPACE TO WS-TRUNK-DIGIT
+           MOVE SPACES TO WS-LOCAL-NUMBER
+           IF WS-DIGIT-COUNT = 11
+               MOVE WS-CLEAN-NUMBER(1:1) TO WS-TRUNK-DIGIT
+               MOVE WS-CLEAN-NUMBER(2:10) TO WS-LOCAL-NUMBER
+           ELSE
+               MOVE WS-CLEAN-NUMBER(1:10) TO WS-LOCAL-NUMBER
+           END-IF
+
+           PERFORM FORMAT-NUMBER
+           DISPLAY "Formatted Phone: " WS-FORMATTED-NUMBER
+           GOBACK.
+
+      *> Builds WS-FORMATTED-NUMBER according to LK-FORMAT-CODE. The
+      *> intl format needs the 11th (trunk/country) digit; if the
+      *> caller asked for it on a bare 10-digit number, fall back to
+      *> the local format instead of fabricating a digit.
+       FORMAT-NUMBER.
+           EVALUATE LK-FORMAT-CODE
+               WHEN "2"
+                   STRING
+                       "0" DELIMITED BY SIZE
+                       WS-LOCAL-NUMBER(1:2) DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       WS-LOCAL-NUMBER(3:4) DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       WS-LOCAL-NUMBER(7:4) DELIMITED BY SIZE
+                       INTO WS-FORMATTED-NUMBER
+                   END-STRING
+               WHEN "3"
+                   IF WS-DIGIT-COUNT = 11
+                       STRING
+                           "+" DELIMITED BY SIZE
+                           WS-TRUNK-DIGIT DELIMITED BY SIZE
+                           " (" DELIMITED BY SIZE
+                           WS-LOCAL-NUMBER(1:2) DELIMITED BY SIZE
+                           ") " DELIMITED BY SIZE
+                           WS-LOCAL-NUMBER(3:4) DELIMITED BY SIZE
+                           " " DELIMITED BY SIZE
+                           WS-LOCAL-NUMBER(7:4) DELIMITED BY SIZE
+                           INTO WS-FORMATTED-NUMBER
+                       END-STRING
+                   ELSE
+                       PERFORM FORMAT-LOCAL
+                   END-IF
+               WHEN OTHER
+                   PERFORM FORMAT-LOCAL
+           END-EVALUATE.
+
+      *> Format: (XX) XXXX XXXX
+       FORMAT-LOCAL.
            STRING
                "(" DELIMITED BY SIZE
-               WS-CLEAN-NUMBER(1:2) DELIMITED BY SIZE
+               WS-LOCAL-NUMBER(1:2) DELIMITED BY SIZE
                ") " DELIMITED BY SIZE
-               WS-CLEAN-NUMBER(3:4) DELIMITED BY SIZE
+               WS-LOCAL-NUMBER(3:4) DELIMITED BY SIZE
                " " DELIMITED BY SIZE
-               WS-CLEAN-NUMBER(7:4) DELIMITED BY SIZE
+               WS-LOCAL-NUMBER(7:4) DELIMITED BY SIZE
                INTO WS-FORMATTED-NUMBER
-           END-STRING
-           DISPLAY "Formatted Phone: " WS-FORMATTED-NUMBER
-           GOBACK.
+           END-STRING.
