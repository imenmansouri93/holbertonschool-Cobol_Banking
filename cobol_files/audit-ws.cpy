@@ -0,0 +1,18 @@
+      *> ---------------------------------------------------------
+      *> AUDIT-WS - shared working-storage for AUDIT-TRAIL.DAT
+      *> logging (see audit-write.cpy). COPY into WORKING-STORAGE.
+      *> Callers set WS-AUDIT-PROGRAM, WS-AUDIT-OPERATION,
+      *> WS-AUDIT-CUST-ID, WS-AUDIT-OLD-BAL and WS-AUDIT-NEW-BAL
+      *> before PERFORMing WRITE-AUDIT-RECORD.
+      *> ---------------------------------------------------------
+       01  WS-AUDIT-PROGRAM       PIC X(10).
+       01  WS-AUDIT-OPERATION     PIC X(10).
+       01  WS-AUDIT-CUST-ID       PIC 9(5).
+       01  WS-AUDIT-CUST-ID-EDIT  PIC Z(4)9.
+       01  WS-AUDIT-OLD-BAL       PIC 9(5)V99.
+       01  WS-AUDIT-OLD-BAL-EDIT  PIC Z(5)9.99.
+       01  WS-AUDIT-NEW-BAL       PIC 9(5)V99.
+       01  WS-AUDIT-NEW-BAL-EDIT  PIC Z(5)9.99.
+       01  WS-AUDIT-DATE          PIC 9(8).
+       01  WS-AUDIT-TIME          PIC 9(8).
+       01  AUDIT-FILE-STATUS      PIC XX.
