@@ -8,6 +8,12 @@
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS CUST-ID
                FILE STATUS IS WS-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT-TRAIL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
+           SELECT TXN-FILE ASSIGN TO "CUSTOMER-TRANSACTIONS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TXN-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD CUSTOMER-FILE.
@@ -16,16 +22,36 @@
            05 CUST-FNAME      PIC X(10).
            05 CUST-LNAME      PIC X(10).
            05 CUST-BALANCE    PIC 9(5)V99.
+           05 CUST-DELETED    PIC X(01).
+
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD        PIC X(100).
+
+       FD TXN-FILE.
+       01 TXN-RECORD           PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 WS-STATUS              PIC XX.
        01 WS-ID-INPUT            PIC X(5).
        01 WS-AMOUNT-INPUT        PIC 9(5)V99.
+       01 WS-AMOUNT-EDIT         PIC Z(4)9.99.
+       01 WS-BAL-EDIT            PIC Z(4)9.99.
        01 WS-OPERATION           PIC X.
        01  FULL-NAME           PIC X(21).
+       01 TXN-FILE-STATUS        PIC XX.
+       01 WS-TXN-DATE            PIC 9(8).
+       01 WS-TXN-TIME            PIC 9(8).
+       COPY "audit-ws.cpy".
+       COPY "custid-ws.cpy".
        PROCEDURE DIVISION.
        BEGIN.
            DISPLAY "Enter Account ID:"
            ACCEPT WS-ID-INPUT
+           MOVE WS-ID-INPUT TO WS-CUSTID-INPUT
+           PERFORM VALIDATE-CUST-ID-FORMAT
+           IF NOT CUSTID-IS-VALID
+               STOP RUN
+           END-IF
            MOVE WS-ID-INPUT TO CUST-ID
            OPEN I-O CUSTOMER-FILE
            READ CUSTOMER-FILE
@@ -34,16 +60,22 @@
                    CLOSE CUSTOMER-FILE
                    STOP RUN
            END-READ
-           STRING 
+           IF CUST-DELETED = "Y"
+               DISPLAY "Sorry, Account not found!"
+               CLOSE CUSTOMER-FILE
+               STOP RUN
+           END-IF
+           STRING
                FUNCTION TRIM(CUST-FNAME) DELIMITED BY SIZE
                " "
                FUNCTION TRIM(CUST-LNAME) DELIMITED BY SIZE
                INTO FULL-NAME
-           END-STRING          
+           END-STRING
            DISPLAY "Account found!"
            DISPLAY "Customer: " FULL-NAME
            DISPLAY "Current Balance: $" CUST-BALANCE
-           DISPLAY 
+           MOVE CUST-BALANCE TO WS-AUDIT-OLD-BAL
+           DISPLAY
            "Enter operation type (D for deposit, W for withdraw):"
            ACCEPT WS-OPERATION
            IF WS-OPERATION NOT = "D" AND WS-OPERATION NOT = "W"
@@ -55,6 +87,7 @@
            ACCEPT WS-AMOUNT-INPUT
            IF WS-OPERATION = "D"
                ADD WS-AMOUNT-INPUT TO CUST-BALANCE
+               MOVE "DEPOSIT" TO WS-AUDIT-OPERATION
            ELSE
                IF WS-AMOUNT-INPUT > CUST-BALANCE
                    DISPLAY "Insufficient funds for withdrawal."
@@ -62,8 +95,49 @@
                    STOP RUN
                END-IF
                SUBTRACT WS-AMOUNT-INPUT FROM CUST-BALANCE
+               MOVE "WITHDRAW" TO WS-AUDIT-OPERATION
            END-IF
            REWRITE CUSTOMER-RECORD
            DISPLAY "Balance updated successfully!"
+
+           MOVE "UPD-CUST" TO WS-AUDIT-PROGRAM
+           MOVE CUST-ID TO WS-AUDIT-CUST-ID
+           MOVE CUST-BALANCE TO WS-AUDIT-NEW-BAL
+           PERFORM WRITE-AUDIT-RECORD
+           PERFORM WRITE-TRANSACTION-RECORD
+
            CLOSE CUSTOMER-FILE
            STOP RUN.
+
+      *> WRITE-TRANSACTION-RECORD posts this deposit/withdrawal to the
+      *> customer's own transaction history, separate from the generic
+      *> AUDIT-TRAIL.DAT change log.
+       WRITE-TRANSACTION-RECORD.
+           ACCEPT WS-TXN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-TXN-TIME FROM TIME
+           MOVE WS-AMOUNT-INPUT TO WS-AMOUNT-EDIT
+           MOVE CUST-BALANCE TO WS-BAL-EDIT
+
+           MOVE SPACES TO TXN-RECORD
+           STRING WS-TXN-DATE "-" WS-TXN-TIME
+                  " CUST-ID=" CUST-ID
+                  " TYPE=" WS-AUDIT-OPERATION
+                  " AMOUNT=" WS-AMOUNT-EDIT
+                  " NEW-BAL=" WS-BAL-EDIT
+               DELIMITED BY SIZE
+               INTO TXN-RECORD
+           END-STRING
+
+           OPEN INPUT TXN-FILE
+           IF TXN-FILE-STATUS = "35"
+               OPEN OUTPUT TXN-FILE
+           END-IF
+           CLOSE TXN-FILE
+
+           OPEN EXTEND TXN-FILE
+           WRITE TXN-RECORD
+           CLOSE TXN-FILE
+           .
+
+       COPY "audit-write.cpy".
+       COPY "custid-check.cpy".
