@@ -0,0 +1,7 @@
+      *> ---------------------------------------------------------
+      *> SESSION-WS - shared working-storage for SESSION.DAT, the
+      *> one-record file that records which user the last successful
+      *> login on this terminal authenticated (see session-write.cpy
+      *> and session-check.cpy). COPY into WORKING-STORAGE.
+      *> ---------------------------------------------------------
+       01  SESSION-STATUS          PIC XX.
