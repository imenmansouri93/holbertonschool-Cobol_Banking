@@ -0,0 +1,34 @@
+      *> ---------------------------------------------------------
+      *> AUDIT-WRITE - appends one line to AUDIT-TRAIL.DAT describing
+      *> a customer record change. COPY this into the PROCEDURE
+      *> DIVISION as its own paragraph and PERFORM WRITE-AUDIT-RECORD
+      *> after setting the WS-AUDIT-* fields from audit-ws.cpy.
+      *> ---------------------------------------------------------
+       WRITE-AUDIT-RECORD.
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-AUDIT-TIME FROM TIME
+           MOVE WS-AUDIT-CUST-ID TO WS-AUDIT-CUST-ID-EDIT
+           MOVE WS-AUDIT-OLD-BAL TO WS-AUDIT-OLD-BAL-EDIT
+           MOVE WS-AUDIT-NEW-BAL TO WS-AUDIT-NEW-BAL-EDIT
+
+           MOVE SPACES TO AUDIT-RECORD
+           STRING WS-AUDIT-DATE "-" WS-AUDIT-TIME
+                  " " WS-AUDIT-PROGRAM
+                  " " WS-AUDIT-OPERATION
+                  " CUST-ID=" WS-AUDIT-CUST-ID-EDIT
+                  " OLD-BAL=" WS-AUDIT-OLD-BAL-EDIT
+                  " NEW-BAL=" WS-AUDIT-NEW-BAL-EDIT
+               DELIMITED BY SIZE
+               INTO AUDIT-RECORD
+           END-STRING
+
+           OPEN INPUT AUDIT-FILE
+           IF AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           CLOSE AUDIT-FILE
+
+           OPEN EXTEND AUDIT-FILE
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE
+           .
