@@ -9,6 +9,9 @@
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS CUST-ID
                FILE STATUS IS WS-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT-TRAIL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -18,6 +21,10 @@
            05 CUST-FNAME     PIC X(10).
            05 CUST-LNAME     PIC X(10).
            05 CUST-BALANCE   PIC 9(5)V99.
+           05 CUST-DELETED   PIC X(01).
+
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD       PIC X(100).
 
        WORKING-STORAGE SECTION.
        01 WS-FILE-STATUS     PIC XX.
@@ -30,6 +37,8 @@
        01 WS-ALPHA-COUNT     PIC 9(2).
        01 WS-LETTERS         PIC X(52) VALUE
            "ABCDEFGHIJKLMNOPQRSTUVWXYZabcdefghijklmnopqrstuvwxyz".
+       COPY "audit-ws.cpy".
+       COPY "custid-ws.cpy".
 
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
@@ -39,26 +48,18 @@
            PERFORM UNTIL WS-VALID = 'Y'
                DISPLAY "Enter Account Number (5 digits): "
                ACCEPT WS-ACCOUNT-ID
-               IF WS-ACCOUNT-ID = SPACES
-                   DISPLAY "  >> Invalid account number."
-               ELSE
-                   IF FUNCTION LENGTH(WS-ACCOUNT-ID) NOT = 5
-                       DISPLAY "  >> Invalid account number."
-                   ELSE
-                       IF FUNCTION NUMVAL(WS-ACCOUNT-ID) <= 0
-                           DISPLAY "  >> Invalid account number."
-                       ELSE
-                           MOVE WS-ACCOUNT-ID TO CUST-ID
-                           READ CUSTOMER-FILE
-                               INVALID KEY
-                                   MOVE 'Y' TO WS-VALID
-                               NOT INVALID KEY
-                                   DISPLAY "Account " WS-ACCOUNT-ID
-                                   DISPLAY " already exists."
-                                   MOVE 'N' TO WS-VALID
-                           END-READ
-                       END-IF
-                   END-IF
+               MOVE WS-ACCOUNT-ID TO WS-CUSTID-INPUT
+               PERFORM VALIDATE-CUST-ID-FORMAT
+               IF CUSTID-IS-VALID
+                   MOVE WS-ACCOUNT-ID TO CUST-ID
+                   READ CUSTOMER-FILE
+                       INVALID KEY
+                           MOVE 'Y' TO WS-VALID
+                       NOT INVALID KEY
+                           DISPLAY "Account " WS-ACCOUNT-ID
+                           DISPLAY " already exists."
+                           MOVE 'N' TO WS-VALID
+                   END-READ
                END-IF
            END-PERFORM
 
@@ -118,9 +119,20 @@
                END-IF
            END-PERFORM
 
+           MOVE "N" TO CUST-DELETED
            WRITE CUSTOMER-RECORD
            DISPLAY "Account " WS-ACCOUNT-ID
            DISPLAY " has been successfully added."
 
+           MOVE "VAL-CUST" TO WS-AUDIT-PROGRAM
+           MOVE "CREATE" TO WS-AUDIT-OPERATION
+           MOVE CUST-ID TO WS-AUDIT-CUST-ID
+           MOVE ZERO TO WS-AUDIT-OLD-BAL
+           MOVE CUST-BALANCE TO WS-AUDIT-NEW-BAL
+           PERFORM WRITE-AUDIT-RECORD
+
            CLOSE CUSTOMER-FILE
            STOP RUN.
+
+       COPY "audit-write.cpy".
+       COPY "custid-check.cpy".
