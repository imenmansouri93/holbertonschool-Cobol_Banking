@@ -6,19 +6,26 @@
        FILE-CONTROL.
            SELECT CUSTOMER-FILE
                ASSIGN TO "CUSTOMERS.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
                ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID
                FILE STATUS IS FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT-TRAIL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  CUSTOMER-FILE.
-       01  CUSTOMER-RECORD       PIC X(33).
-       01  CUSTOMER-FIELDS REDEFINES CUSTOMER-RECORD.
-           05  CUST-ID-FIELD     PIC X(5).
-           05  CUST-FNAME-FIELD  PIC X(10).
-           05  CUST-LNAME-FIELD  PIC X(10).
-           05  CUST-BAL-FIELD    PIC X(8).
+       01  CUSTOMER-RECORD.
+           05  CUST-ID           PIC 9(5).
+           05  CUST-FNAME        PIC X(10).
+           05  CUST-LNAME        PIC X(10).
+           05  CUST-BALANCE      PIC 9(5)V99.
+           05  CUST-DELETED      PIC X(01).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD          PIC X(100).
 
        WORKING-STORAGE SECTION.
        01  FILE-STATUS           PIC XX.
@@ -26,14 +33,19 @@
        01  WS-CUST-FNAME         PIC X(10).
        01  WS-CUST-LNAME         PIC X(10).
        01  WS-CUST-BALANCE       PIC 9(5)V99.
-       01  WS-BAL-DISPLAY        PIC 00000.99.
+       COPY "audit-ws.cpy".
+       COPY "custid-ws.cpy".
 
        PROCEDURE DIVISION.
        BEGIN.
            OPEN OUTPUT CUSTOMER-FILE
 
-           DISPLAY "Enter Customer ID (5 digits): "
-           ACCEPT WS-CUST-ID
+           PERFORM UNTIL CUSTID-IS-VALID
+               DISPLAY "Enter Customer ID (5 digits): "
+               ACCEPT WS-CUST-ID
+               MOVE WS-CUST-ID TO WS-CUSTID-INPUT
+               PERFORM VALIDATE-CUST-ID-FORMAT
+           END-PERFORM
            DISPLAY "Enter First Name (max 10 characters): "
            ACCEPT WS-CUST-FNAME
            DISPLAY "Enter Last Name (max 10 characters): "
@@ -42,16 +54,26 @@
            ACCEPT WS-CUST-BALANCE
 
            *> Préparer les champs du fichier
-           MOVE WS-CUST-ID TO CUST-ID-FIELD
-           MOVE WS-CUST-FNAME TO CUST-FNAME-FIELD
-           MOVE WS-CUST-LNAME TO CUST-LNAME-FIELD
-           MOVE WS-CUST-BALANCE TO WS-BAL-DISPLAY
-           MOVE WS-BAL-DISPLAY TO CUST-BAL-FIELD
+           MOVE WS-CUST-ID TO CUST-ID
+           MOVE WS-CUST-FNAME TO CUST-FNAME
+           MOVE WS-CUST-LNAME TO CUST-LNAME
+           MOVE WS-CUST-BALANCE TO CUST-BALANCE
+           MOVE "N" TO CUST-DELETED
 
            *> Écrire le nouveau client dans le fichier
            WRITE CUSTOMER-RECORD
 
            DISPLAY "Customer record added successfully!"
 
+           MOVE "WRT-CUST" TO WS-AUDIT-PROGRAM
+           MOVE "CREATE" TO WS-AUDIT-OPERATION
+           MOVE CUST-ID TO WS-AUDIT-CUST-ID
+           MOVE ZERO TO WS-AUDIT-OLD-BAL
+           MOVE CUST-BALANCE TO WS-AUDIT-NEW-BAL
+           PERFORM WRITE-AUDIT-RECORD
+
            CLOSE CUSTOMER-FILE
            STOP RUN.
+
+       COPY "audit-write.cpy".
+       COPY "custid-check.cpy".
