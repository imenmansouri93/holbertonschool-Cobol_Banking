@@ -0,0 +1,27 @@
+      *> ---------------------------------------------------------
+      *> CUSTID-CHECK - validates that WS-CUSTID-INPUT is exactly
+      *> five numeric digits greater than zero, the same rule every
+      *> customer maintenance program applies before touching
+      *> CUSTOMERS.DAT. COPY into the PROCEDURE DIVISION as its own
+      *> paragraph and PERFORM VALIDATE-CUST-ID-FORMAT.
+      *> ---------------------------------------------------------
+       VALIDATE-CUST-ID-FORMAT.
+           MOVE "N" TO WS-CUSTID-VALID
+           IF WS-CUSTID-INPUT = SPACES
+               DISPLAY "  >> Invalid account number."
+           ELSE
+               IF FUNCTION LENGTH(WS-CUSTID-INPUT) NOT = 5
+                   DISPLAY "  >> Invalid account number."
+               ELSE
+                   IF WS-CUSTID-INPUT NOT NUMERIC
+                       DISPLAY "  >> Invalid account number."
+                   ELSE
+                       IF FUNCTION NUMVAL(WS-CUSTID-INPUT) <= 0
+                           DISPLAY "  >> Invalid account number."
+                       ELSE
+                           MOVE "Y" TO WS-CUSTID-VALID
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           .
