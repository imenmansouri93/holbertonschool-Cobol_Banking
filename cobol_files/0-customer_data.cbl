@@ -6,45 +6,45 @@
        FILE-CONTROL.
            SELECT CUSTOMER-FILE
                ASSIGN TO "CUSTOMERS.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID
                FILE STATUS IS FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  CUSTOMER-FILE.
-       01  CUSTOMER-RECORD       PIC X(33).
-       01  CUSTOMER-FIELDS REDEFINES CUSTOMER-RECORD.
-           05  CUST-ID-FIELD     PIC X(5).
-           05  CUST-FNAME-FIELD  PIC X(10).
-           05  CUST-LNAME-FIELD  PIC X(10).
-           05  CUST-BAL-FIELD    PIC X(8).
+       01  CUSTOMER-RECORD.
+           05  CUST-ID           PIC 9(5).
+           05  CUST-FNAME        PIC X(10).
+           05  CUST-LNAME        PIC X(10).
+           05  CUST-BALANCE      PIC 9(5)V99.
+           05  CUST-DELETED      PIC X(01).
 
        WORKING-STORAGE SECTION.
        01  FILE-STATUS           PIC XX.
        01  WS-END-FILE           PIC X VALUE "N".
-       01  CUST-BAL-NUMERIC      PIC 9(5)V99.
        01  DISPLAY-BALANCE       PIC ZZZZ9.99.
 
        PROCEDURE DIVISION.
        BEGIN.
            OPEN INPUT CUSTOMER-FILE
            PERFORM UNTIL WS-END-FILE = "Y"
-               READ CUSTOMER-FILE
+               READ CUSTOMER-FILE NEXT RECORD
                    AT END
                        MOVE "Y" TO WS-END-FILE
                    NOT AT END
-                       *> Convert balance to numeric
-                       MOVE FUNCTION NUMVAL(CUST-BAL-FIELD)
-                           TO CUST-BAL-NUMERIC
-                       MOVE CUST-BAL-NUMERIC TO DISPLAY-BALANCE
+                       IF CUST-DELETED NOT = "Y"
+                           MOVE CUST-BALANCE TO DISPLAY-BALANCE
 
-                       *> Display everything on one line
-                       DISPLAY "Customer ID: " CUST-ID-FIELD
-                           ", First Name: " FUNCTION 
-                           TRIM(CUST-FNAME-FIELD TRAILING)
-                           ", Last Name: " FUNCTION 
-                           TRIM(CUST-LNAME-FIELD TRAILING)
-                           ", Balance: " DISPLAY-BALANCE
+                           *> Display everything on one line
+                           DISPLAY "Customer ID: " CUST-ID
+                               ", First Name: " FUNCTION
+                               TRIM(CUST-FNAME TRAILING)
+                               ", Last Name: " FUNCTION
+                               TRIM(CUST-LNAME TRAILING)
+                               ", Balance: " DISPLAY-BALANCE
+                       END-IF
                END-READ
            END-PERFORM
            CLOSE CUSTOMER-FILE
