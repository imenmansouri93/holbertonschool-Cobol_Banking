@@ -5,27 +5,82 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CUSTOMER-FILE ASSIGN TO "CUSTOMERS.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT-TRAIL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
+           SELECT NEW-CUST-FILE ASSIGN TO "NEW-CUSTOMERS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS NEW-CUST-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD CUSTOMER-FILE.
-       01 CUSTOMER-RECORD       PIC X(33).
+       01 CUSTOMER-RECORD.
+           05 CUST-ID           PIC 9(5).
+           05 CUST-FNAME        PIC X(10).
+           05 CUST-LNAME        PIC X(10).
+           05 CUST-BALANCE      PIC 9(5)V99.
+           05 CUST-DELETED      PIC X(01).
+
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD          PIC X(100).
+
+       FD NEW-CUST-FILE.
+       01 NEW-CUST-RECORD       PIC X(80).
 
        WORKING-STORAGE SECTION.
+       01 FILE-STATUS           PIC XX.
+       01 NEW-CUST-STATUS       PIC XX.
        01 WS-CUST-ID            PIC 9(5).
        01 WS-CUST-FNAME         PIC X(10).
        01 WS-CUST-LNAME         PIC X(10).
        01 WS-BALANCE            PIC 9(5)V99.
-       01 WS-BALANCE-STR        PIC X(8).
        01 WS-ANSWER             PIC X VALUE "Y".
+       01 WS-MODE               PIC X VALUE "I".
+       01 WS-NC-EOF             PIC X VALUE "N".
+       01 WS-NC-BAL-TEXT        PIC X(11).
+       01 WS-BATCH-LOADED       PIC 9(5) VALUE 0.
+       01 WS-BATCH-REJECTED     PIC 9(5) VALUE 0.
+       COPY "audit-ws.cpy".
+       COPY "custid-ws.cpy".
 
        PROCEDURE DIVISION.
        BEGIN.
-           OPEN EXTEND CUSTOMER-FILE
+           OPEN I-O CUSTOMER-FILE
+           IF FILE-STATUS = "35"
+               OPEN OUTPUT CUSTOMER-FILE
+               CLOSE CUSTOMER-FILE
+               OPEN I-O CUSTOMER-FILE
+           END-IF
+
+           DISPLAY "Enter mode: (I)nteractive or (B)atch from "
+               "NEW-CUSTOMERS.DAT: "
+           ACCEPT WS-MODE
+           MOVE FUNCTION UPPER-CASE(WS-MODE) TO WS-MODE
+
+           IF WS-MODE = "B"
+               PERFORM BATCH-LOAD-CUSTOMERS
+           ELSE
+               PERFORM INTERACTIVE-LOAD-CUSTOMERS
+           END-IF
+
+           CLOSE CUSTOMER-FILE
+           DISPLAY "All records saved. Goodbye!"
+           STOP RUN.
+
+       INTERACTIVE-LOAD-CUSTOMERS.
            PERFORM UNTIL WS-ANSWER NOT = "Y"
-               DISPLAY "Enter Customer ID (5 digits): "
-               ACCEPT WS-CUST-ID
+               PERFORM UNTIL CUSTID-IS-VALID
+                   DISPLAY "Enter Customer ID (5 digits): "
+                   ACCEPT WS-CUSTID-INPUT
+                   PERFORM VALIDATE-CUST-ID-FORMAT
+               END-PERFORM
+               MOVE WS-CUSTID-INPUT TO WS-CUST-ID
+               MOVE "N" TO WS-CUSTID-VALID
                DISPLAY "Enter First Name (max 10 characters): "
                ACCEPT WS-CUST-FNAME
                DISPLAY "Enter Last Name (max 10 characters): "
@@ -33,21 +88,84 @@
                DISPLAY "Enter Balance (less than 99999.99): "
                ACCEPT WS-BALANCE
 
-               MOVE WS-BALANCE TO WS-BALANCE-STR
-
-               STRING
-                   WS-CUST-ID DELIMITED BY SIZE
-                   WS-CUST-FNAME DELIMITED BY SIZE
-                   WS-CUST-LNAME DELIMITED BY SIZE
-                   WS-BALANCE-STR DELIMITED BY SIZE
-               INTO CUSTOMER-RECORD
+               MOVE WS-CUST-ID TO CUST-ID
+               MOVE WS-CUST-FNAME TO CUST-FNAME
+               MOVE WS-CUST-LNAME TO CUST-LNAME
+               MOVE WS-BALANCE TO CUST-BALANCE
+               MOVE "N" TO CUST-DELETED
 
                WRITE CUSTOMER-RECORD
+                   INVALID KEY
+                       DISPLAY "  >> Customer ID already exists, "
+                           "record not written."
+                   NOT INVALID KEY
+                       MOVE "APP-CUST" TO WS-AUDIT-PROGRAM
+                       MOVE "CREATE" TO WS-AUDIT-OPERATION
+                       MOVE CUST-ID TO WS-AUDIT-CUST-ID
+                       MOVE ZERO TO WS-AUDIT-OLD-BAL
+                       MOVE CUST-BALANCE TO WS-AUDIT-NEW-BAL
+                       PERFORM WRITE-AUDIT-RECORD
+               END-WRITE
 
                DISPLAY "Record written. Add another? (Y/N): "
                ACCEPT WS-ANSWER
                MOVE FUNCTION UPPER-CASE(WS-ANSWER) TO WS-ANSWER
-           END-PERFORM
-           CLOSE CUSTOMER-FILE
-           DISPLAY "All records saved. Goodbye!"
-           STOP RUN.
+           END-PERFORM.
+
+      *> BATCH-LOAD-CUSTOMERS reads a staging file of comma-delimited
+      *> rows (CUST-ID,FNAME,LNAME,BALANCE) and appends each one to
+      *> CUSTOMERS.DAT without an operator sitting at the console.
+       BATCH-LOAD-CUSTOMERS.
+           OPEN INPUT NEW-CUST-FILE
+           IF NEW-CUST-STATUS = "35"
+               DISPLAY "  >> NEW-CUSTOMERS.DAT not found, "
+                   "nothing to load."
+           ELSE
+               READ NEW-CUST-FILE
+                   AT END MOVE "Y" TO WS-NC-EOF
+               END-READ
+               PERFORM UNTIL WS-NC-EOF = "Y"
+                   PERFORM PROCESS-ONE-NEW-CUSTOMER
+                   READ NEW-CUST-FILE
+                       AT END MOVE "Y" TO WS-NC-EOF
+                   END-READ
+               END-PERFORM
+               CLOSE NEW-CUST-FILE
+               DISPLAY "Batch load complete. Loaded: "
+                   WS-BATCH-LOADED " Rejected: " WS-BATCH-REJECTED
+           END-IF.
+
+       PROCESS-ONE-NEW-CUSTOMER.
+           UNSTRING NEW-CUST-RECORD DELIMITED BY ","
+               INTO WS-CUSTID-INPUT WS-CUST-FNAME WS-CUST-LNAME
+                    WS-NC-BAL-TEXT
+           END-UNSTRING
+           MOVE "N" TO WS-CUSTID-VALID
+           PERFORM VALIDATE-CUST-ID-FORMAT
+           IF NOT CUSTID-IS-VALID
+               ADD 1 TO WS-BATCH-REJECTED
+           ELSE
+               MOVE WS-CUSTID-INPUT TO CUST-ID
+               MOVE WS-CUST-FNAME TO CUST-FNAME
+               MOVE WS-CUST-LNAME TO CUST-LNAME
+               MOVE FUNCTION NUMVAL(WS-NC-BAL-TEXT) TO CUST-BALANCE
+               MOVE "N" TO CUST-DELETED
+
+               WRITE CUSTOMER-RECORD
+                   INVALID KEY
+                       DISPLAY "  >> Customer ID " WS-CUSTID-INPUT
+                           " already exists, record not written."
+                       ADD 1 TO WS-BATCH-REJECTED
+                   NOT INVALID KEY
+                       ADD 1 TO WS-BATCH-LOADED
+                       MOVE "APP-CUST" TO WS-AUDIT-PROGRAM
+                       MOVE "CREATE" TO WS-AUDIT-OPERATION
+                       MOVE CUST-ID TO WS-AUDIT-CUST-ID
+                       MOVE ZERO TO WS-AUDIT-OLD-BAL
+                       MOVE CUST-BALANCE TO WS-AUDIT-NEW-BAL
+                       PERFORM WRITE-AUDIT-RECORD
+               END-WRITE
+           END-IF.
+
+       COPY "audit-write.cpy".
+       COPY "custid-check.cpy".
