@@ -0,0 +1,9 @@
+      *> ---------------------------------------------------------
+      *> CUSTID-WS - shared working-storage for validating a
+      *> customer id entered on the console (see custid-check.cpy).
+      *> COPY into WORKING-STORAGE. Callers MOVE the entered id to
+      *> WS-CUSTID-INPUT before PERFORMing VALIDATE-CUST-ID-FORMAT.
+      *> ---------------------------------------------------------
+       01  WS-CUSTID-INPUT        PIC X(5).
+       01  WS-CUSTID-VALID        PIC X VALUE "N".
+           88  CUSTID-IS-VALID    VALUE "Y".
