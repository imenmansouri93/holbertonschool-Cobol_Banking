@@ -0,0 +1,27 @@
+      *> ---------------------------------------------------------
+      *> SESSION-CHECK - reads the access level of whoever last
+      *> logged in successfully out of SESSION.DAT, rather than
+      *> trusting a digit typed at this program's own console. COPY
+      *> this into the PROCEDURE DIVISION as its own paragraph and
+      *> PERFORM READ-SESSION-ACCESS-LEVEL before PERFORM
+      *> CHECK-AUTHORIZATION-LEVEL (authz-check.cpy). AUTHZ-USER-LEVEL
+      *> comes back 0 -- the lowest possible level -- if SESSION.DAT
+      *> is missing or empty, so a gated program fails closed when
+      *> nobody has logged in.
+      *> ---------------------------------------------------------
+       READ-SESSION-ACCESS-LEVEL.
+           MOVE 0 TO AUTHZ-USER-LEVEL
+           OPEN INPUT SESSION-FILE
+           IF SESSION-STATUS = "00"
+               READ SESSION-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE SESSION-REC-ACCESS TO AUTHZ-USER-LEVEL
+               END-READ
+               CLOSE SESSION-FILE
+           ELSE
+               DISPLAY "  >> No active session (log in first); "
+                   "denying access."
+           END-IF
+           .
