@@ -8,6 +8,12 @@
                ORGANIZATION IS INDEXED
                RECORD KEY IS CUST-ID
                FILE STATUS IS WS-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT-TRAIL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
+           SELECT SESSION-FILE ASSIGN TO "SESSION.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SESSION-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -17,14 +23,39 @@
            05 CUST-FNAME    PIC X(10).
            05 CUST-LNAME    PIC X(10).
            05 CUST-BALANCE  PIC 9(5)V99.
+           05 CUST-DELETED  PIC X(01).
+
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD      PIC X(100).
+
+       FD SESSION-FILE.
+       01 SESSION-RECORD.
+           05 SESSION-REC-USER-ID   PIC X(8).
+           05 SESSION-REC-ACCESS    PIC 9.
 
        WORKING-STORAGE SECTION.
        01 WS-FILE-STATUS      PIC XX.
        01 WS-ACCOUNT-ID       PIC X(5).
+       COPY "audit-ws.cpy".
+       COPY "custid-ws.cpy".
+       COPY "authz-ws.cpy".
+       COPY "session-ws.cpy".
        PROCEDURE DIVISION.
        BEGIN.
+           PERFORM READ-SESSION-ACCESS-LEVEL
+           MOVE 5 TO AUTHZ-REQUIRED-LEVEL
+           PERFORM CHECK-AUTHORIZATION-LEVEL
+           IF AUTHZ-GRANTED NOT = "Y"
+               STOP RUN
+           END-IF
+
            DISPLAY "Enter account number to delete: "
            ACCEPT WS-ACCOUNT-ID
+           MOVE WS-ACCOUNT-ID TO WS-CUSTID-INPUT
+           PERFORM VALIDATE-CUST-ID-FORMAT
+           IF NOT CUSTID-IS-VALID
+               STOP RUN
+           END-IF
            MOVE WS-ACCOUNT-ID TO CUST-ID
            OPEN I-O CUSTOMER-FILE
            READ CUSTOMER-FILE
@@ -33,8 +64,27 @@
                    CLOSE CUSTOMER-FILE
                    STOP RUN
            END-READ
-           DELETE CUSTOMER-FILE RECORD
+           IF CUST-DELETED = "Y"
+               DISPLAY "Account not found."
+               CLOSE CUSTOMER-FILE
+               STOP RUN
+           END-IF
+
+           MOVE "DEL-CUST" TO WS-AUDIT-PROGRAM
+           MOVE "DELETE" TO WS-AUDIT-OPERATION
+           MOVE CUST-ID TO WS-AUDIT-CUST-ID
+           MOVE CUST-BALANCE TO WS-AUDIT-OLD-BAL
+           MOVE CUST-BALANCE TO WS-AUDIT-NEW-BAL
+
+           MOVE "Y" TO CUST-DELETED
+           REWRITE CUSTOMER-RECORD
+           PERFORM WRITE-AUDIT-RECORD
            DISPLAY "Account " WS-ACCOUNT-ID
            " has been successfully deleted."
            CLOSE CUSTOMER-FILE
            STOP RUN.
+
+       COPY "audit-write.cpy".
+       COPY "custid-check.cpy".
+       COPY "authz-check.cpy".
+       COPY "session-check.cpy".
