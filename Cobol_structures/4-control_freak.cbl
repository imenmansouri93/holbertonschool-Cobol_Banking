@@ -1,15 +1,75 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CONTROL-FREAK.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BALANCE-FILE ASSIGN TO "ACCOUNT-BALANCES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BAL-STATUS.
+           SELECT NEW-BALANCE-FILE ASSIGN TO "ACCOUNT-BALANCES.DAT.NEW"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANS-LOG ASSIGN TO "CONTROL-FREAK.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD BALANCE-FILE.
+       01 BALANCE-RECORD.
+          05 BF-ACCT-NUM       PIC X(9).
+          05 BF-BALANCE        PIC S9(6)V99.
+          05 BF-OVERDRAFT-LIM  PIC S9(6)V99.
+       FD NEW-BALANCE-FILE.
+       01 NEW-BALANCE-RECORD.
+          05 NBF-ACCT-NUM      PIC X(9).
+          05 NBF-BALANCE       PIC S9(6)V99.
+          05 NBF-OVERDRAFT-LIM PIC S9(6)V99.
+       FD TRANS-LOG.
+       01 LOG-LINE              PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01 BALANCE           PIC S9(6)V99 VALUE 1000.00.
-       01 DISPLAY-BALANCE   PIC Z,ZZZ.99.
-       01 OPERATION         PIC X VALUE SPACE.
-       01 AMOUNT            PIC S9(6)V99 VALUE 0.
+       01 WS-ACCT-NUM        PIC X(9).
+       01 BALANCE            PIC S9(6)V99 VALUE 0.
+       01 DISPLAY-BALANCE    PIC -Z,ZZZ.99.
+       01 OPERATION          PIC X VALUE SPACE.
+       01 AMOUNT             PIC S9(6)V99 VALUE 0.
+       01 DISPLAY-AMOUNT     PIC -Z,ZZZ.99.
+       01 WS-OVERDRAFT-LIMIT PIC S9(6)V99 VALUE 0.
+       01 DISPLAY-OVERDRAFT  PIC Z,ZZZ.99.
+       01 WS-ALLOW-OVERDRAFT PIC X VALUE "N".
+
+       01 BAL-STATUS         PIC XX.
+       01 LOG-STATUS         PIC XX.
+       01 WS-CMD             PIC X(60).
+       01 WS-FOUND           PIC X VALUE "N".
+       01 WS-MAX-ACCTS       PIC 9(4) VALUE 1000.
+       01 WS-NUM-ACCTS       PIC 9(4) VALUE 0.
+       01 WS-IDX             PIC 9(4).
+       01 WS-MATCH-IDX       PIC 9(4) VALUE 0.
+
+       01 ACCT-TABLE.
+           05 ACCT-ENTRY OCCURS 1 TO 1000 TIMES
+                         DEPENDING ON WS-NUM-ACCTS.
+               10 AT-ACCT-NUM      PIC X(9).
+               10 AT-BALANCE       PIC S9(6)V99.
+               10 AT-OVERDRAFT-LIM PIC S9(6)V99.
+
+       01 WS-LOG-DATE-NUM    PIC 9(8).
+       01 WS-LOG-TIME-NUM    PIC 9(6).
 
        PROCEDURE DIVISION.
        MAIN-PARA.
+           DISPLAY "Enter account number (9 characters):"
+                   WITH NO ADVANCING.
+           ACCEPT WS-ACCT-NUM.
+
+           PERFORM LOAD-ACCOUNTS
+           PERFORM FIND-ACCOUNT
+           IF WS-FOUND = "N"
+               PERFORM OPEN-NEW-ACCOUNT
+           END-IF
+
            PERFORM UNTIL OPERATION = "Q"
                DISPLAY "Enter operation [D=Deposit, W=Withdraw,"
                DISPLAY " B=Balance, Q=Quit]: "
@@ -21,18 +81,22 @@
                        ACCEPT AMOUNT
                        ADD AMOUNT TO BALANCE
                        DISPLAY "Deposit successful."
+                       PERFORM WRITE-LOG-ENTRY
                    WHEN "W"
                        DISPLAY "Enter withdrawal amount: "
                        ACCEPT AMOUNT
-                       IF BALANCE >= AMOUNT
+                       IF BALANCE + WS-OVERDRAFT-LIMIT >= AMOUNT
                            SUBTRACT AMOUNT FROM BALANCE
                            DISPLAY "Withdrawal successful."
+                           PERFORM WRITE-LOG-ENTRY
                        ELSE
                            DISPLAY "Insufficient funds."
                        END-IF
                    WHEN "B"
                        MOVE BALANCE TO DISPLAY-BALANCE
                        DISPLAY "Current Balance: " DISPLAY-BALANCE
+                       MOVE WS-OVERDRAFT-LIMIT TO DISPLAY-OVERDRAFT
+                       DISPLAY "Overdraft Limit: " DISPLAY-OVERDRAFT
                    WHEN "Q"
                        DISPLAY "Goodbye!"
                    WHEN OTHER
@@ -42,4 +106,136 @@
                DISPLAY SPACE
            END-PERFORM
 
+           PERFORM SAVE-ACCOUNTS
+
            STOP RUN.
+
+      *> Loads every account on ACCOUNT-BALANCES.DAT into an in-memory
+      *> table so this account's row can be found (or added) and the
+      *> whole file rewritten later without disturbing other accounts.
+       LOAD-ACCOUNTS.
+           MOVE 0 TO WS-NUM-ACCTS
+           OPEN INPUT BALANCE-FILE
+           IF BAL-STATUS NOT = "35"
+               PERFORM UNTIL BAL-STATUS = "10"
+                   READ BALANCE-FILE
+                       AT END
+                           MOVE "10" TO BAL-STATUS
+                       NOT AT END
+                           IF WS-NUM-ACCTS < WS-MAX-ACCTS
+                               ADD 1 TO WS-NUM-ACCTS
+                               MOVE BF-ACCT-NUM      TO
+                                   AT-ACCT-NUM(WS-NUM-ACCTS)
+                               MOVE BF-BALANCE       TO
+                                   AT-BALANCE(WS-NUM-ACCTS)
+                               MOVE BF-OVERDRAFT-LIM TO
+                                   AT-OVERDRAFT-LIM(WS-NUM-ACCTS)
+                           ELSE
+                               DISPLAY "Warning: account table full at "
+                                   WS-MAX-ACCTS ", skipping "
+                                   BF-ACCT-NUM
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE BALANCE-FILE
+           END-IF.
+
+      *> Looks for WS-ACCT-NUM in the loaded table and, if found, loads
+      *> its balance and overdraft limit into the working session
+      *> fields used by the D/W/B loop.
+       FIND-ACCOUNT.
+           MOVE "N" TO WS-FOUND
+           MOVE 0 TO WS-MATCH-IDX
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-NUM-ACCTS
+               IF AT-ACCT-NUM(WS-IDX) = WS-ACCT-NUM
+                   MOVE WS-IDX TO WS-MATCH-IDX
+                   MOVE "Y" TO WS-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-FOUND = "Y"
+               MOVE AT-BALANCE(WS-MATCH-IDX)       TO BALANCE
+               MOVE AT-OVERDRAFT-LIM(WS-MATCH-IDX) TO WS-OVERDRAFT-LIMIT
+           END-IF.
+
+      *> No account on file for this number -- seed one with an
+      *> opening balance and an optional overdraft limit.
+       OPEN-NEW-ACCOUNT.
+           DISPLAY "No account on file -- opening a new one."
+           DISPLAY "Enter opening balance: " WITH NO ADVANCING.
+           ACCEPT BALANCE
+           DISPLAY "Allow overdraft protection? (Y/N): "
+                   WITH NO ADVANCING.
+           ACCEPT WS-ALLOW-OVERDRAFT
+           IF WS-ALLOW-OVERDRAFT = "Y"
+               DISPLAY "Enter overdraft limit: " WITH NO ADVANCING
+               ACCEPT WS-OVERDRAFT-LIMIT
+           ELSE
+               MOVE 0 TO WS-OVERDRAFT-LIMIT
+           END-IF
+
+           IF WS-NUM-ACCTS < WS-MAX-ACCTS
+               ADD 1 TO WS-NUM-ACCTS
+               MOVE WS-NUM-ACCTS TO WS-MATCH-IDX
+               MOVE WS-ACCT-NUM      TO AT-ACCT-NUM(WS-MATCH-IDX)
+               MOVE BALANCE          TO AT-BALANCE(WS-MATCH-IDX)
+               MOVE WS-OVERDRAFT-LIMIT TO
+                   AT-OVERDRAFT-LIM(WS-MATCH-IDX)
+           ELSE
+               DISPLAY "Warning: account table full, new account "
+                   "will not persist"
+           END-IF.
+
+      *> Writes this session's ending balance back into the table
+      *> entry for this account, then rewrites the whole balance file
+      *> using the same copy-then-atomic-rename crash-safe pattern used
+      *> elsewhere.
+       SAVE-ACCOUNTS.
+           IF WS-MATCH-IDX > 0
+               MOVE BALANCE TO AT-BALANCE(WS-MATCH-IDX)
+               MOVE WS-OVERDRAFT-LIMIT TO AT-OVERDRAFT-LIM(WS-MATCH-IDX)
+           END-IF
+
+           OPEN OUTPUT NEW-BALANCE-FILE
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-NUM-ACCTS
+               MOVE AT-ACCT-NUM(WS-IDX)      TO NBF-ACCT-NUM
+               MOVE AT-BALANCE(WS-IDX)       TO NBF-BALANCE
+               MOVE AT-OVERDRAFT-LIM(WS-IDX) TO NBF-OVERDRAFT-LIM
+               WRITE NEW-BALANCE-RECORD
+           END-PERFORM
+           CLOSE NEW-BALANCE-FILE
+
+           MOVE "cp ACCOUNT-BALANCES.DAT ACCOUNT-BALANCES.DAT.BAK"
+               TO WS-CMD
+           CALL "SYSTEM" USING WS-CMD
+           MOVE "mv ACCOUNT-BALANCES.DAT.NEW ACCOUNT-BALANCES.DAT"
+               TO WS-CMD
+           CALL "SYSTEM" USING WS-CMD.
+
+      *> Appends one line to CONTROL-FREAK.LOG for every D/W operation
+      *> -- account, operation, amount, resulting balance, timestamp.
+       WRITE-LOG-ENTRY.
+           ACCEPT WS-LOG-DATE-NUM FROM DATE YYYYMMDD
+           ACCEPT WS-LOG-TIME-NUM FROM TIME
+           MOVE AMOUNT TO DISPLAY-AMOUNT
+           MOVE BALANCE TO DISPLAY-BALANCE
+
+           MOVE SPACES TO LOG-LINE
+           STRING WS-ACCT-NUM DELIMITED BY SIZE
+                  " " OPERATION DELIMITED BY SIZE
+                  " AMT=" DISPLAY-AMOUNT DELIMITED BY SIZE
+                  " BAL=" DISPLAY-BALANCE DELIMITED BY SIZE
+                  " " WS-LOG-DATE-NUM DELIMITED BY SIZE
+                  " " WS-LOG-TIME-NUM DELIMITED BY SIZE
+               INTO LOG-LINE
+           END-STRING
+
+           OPEN EXTEND TRANS-LOG
+           IF LOG-STATUS = "35"
+               OPEN OUTPUT TRANS-LOG
+           END-IF
+           WRITE LOG-LINE
+           CLOSE TRANS-LOG.
