@@ -1,43 +1,75 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TRANSACTION-HISTORY.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISTORY-FILE ASSIGN TO "TRANS-HISTORY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HIST-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD HISTORY-FILE.
+       01 HISTORY-RECORD.
+          05 H-CUSTID   PIC X(9).
+          05 H-DATE     PIC X(10).
+          05 H-DESC     PIC X(20).
+          05 H-AMT      PIC S9(7)V99.
+
        WORKING-STORAGE SECTION.
        77 WS-CUSTID          PIC X(9).
-       77 WS-COUNT           PIC 9 VALUE 5.
-       77 I                  PIC 9.
+       77 WS-MAX-COUNT       PIC 99 VALUE 50.
+       77 WS-COUNT           PIC 99 VALUE 5.
+       77 I                  PIC 99.
        77 WS-RUNNING-BALANCE PIC S9(7)V99 VALUE 0.
        77 WS-AMOUNT-DISPLAY  PIC S9(7)V99.
        77 WS-BALANCE-DISPLAY PIC S9(7)V99.
        77 WS-TEMP-DATE       PIC X(10).
        77 WS-TEMP-DESC       PIC X(20).
        77 WS-TEMP-AMT        PIC S9(7)V99.
+       77 HIST-STATUS        PIC XX.
+       77 WS-PRIOR-FOUND     PIC X VALUE "N".
 
-       01 TRANS-TAB OCCURS 5 TIMES.
-          05 T-DATE   PIC X(10).
-          05 T-DESC   PIC X(20).
-          05 T-AMT    PIC S9(7)V99.
+       01 TRANS-TABLE.
+          05 TRANS-ENTRY OCCURS 1 TO 50 TIMES DEPENDING ON WS-COUNT.
+             10 T-DATE   PIC X(10).
+             10 T-DESC   PIC X(20).
+             10 T-AMT    PIC S9(7)V99.
 
        PROCEDURE DIVISION.
        MAIN-PARA.
-           DISPLAY "Enter Customer ID (9 characters):" WITH NO ADVANCING.
+           DISPLAY "Enter Customer ID (9 characters):"
+               WITH NO ADVANCING.
            ACCEPT WS-CUSTID.
 
+           DISPLAY "How many transactions today (1-50)? "
+                   WITH NO ADVANCING.
+           ACCEPT WS-COUNT.
+           IF WS-COUNT < 1
+               MOVE 1 TO WS-COUNT
+           END-IF
+           IF WS-COUNT > WS-MAX-COUNT
+               DISPLAY "Warning: capping at " WS-MAX-COUNT
+                       " transactions per session"
+               MOVE WS-MAX-COUNT TO WS-COUNT
+           END-IF
+
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-COUNT
-               DISPLAY "Enter transaction ", I, " date (DD/MM/YYYY): " 
+               DISPLAY "Enter transaction ", I, " date (DD/MM/YYYY): "
                        WITH NO ADVANCING
                ACCEPT WS-TEMP-DATE
-               MOVE WS-TEMP-DATE TO T-DATE OF TRANS-TAB(I)
+               MOVE WS-TEMP-DATE TO T-DATE OF TRANS-ENTRY(I)
 
-               DISPLAY "Enter transaction ", I, " description: " 
+               DISPLAY "Enter transaction ", I, " description: "
                        WITH NO ADVANCING
                ACCEPT WS-TEMP-DESC
-               MOVE WS-TEMP-DESC TO T-DESC OF TRANS-TAB(I)
+               MOVE WS-TEMP-DESC TO T-DESC OF TRANS-ENTRY(I)
 
-               DISPLAY "Enter transaction ", I, " amount: " 
+               DISPLAY "Enter transaction ", I, " amount: "
                        WITH NO ADVANCING
                ACCEPT WS-TEMP-AMT
-               MOVE WS-TEMP-AMT TO T-AMT OF TRANS-TAB(I)
+               MOVE WS-TEMP-AMT TO T-AMT OF TRANS-ENTRY(I)
            END-PERFORM.
 
 
@@ -45,18 +77,20 @@
            DISPLAY "      CUSTOMER TRANSACTION HISTORY".
            DISPLAY "      Customer ID : " WS-CUSTID.
            DISPLAY "--------------------------------------------------".
-           DISPLAY "Date       Description          Amount     Balance".
-           DISPLAY "--------------------------------------------------".
 
            MOVE 0 TO WS-RUNNING-BALANCE.
+           PERFORM SHOW-PRIOR-HISTORY.
+
+           DISPLAY "Date       Description          Amount     Balance".
+           DISPLAY "--------------------------------------------------".
 
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-COUNT
-               ADD T-AMT OF TRANS-TAB(I) TO WS-RUNNING-BALANCE
-               MOVE T-AMT OF TRANS-TAB(I) TO WS-AMOUNT-DISPLAY
+               ADD T-AMT OF TRANS-ENTRY(I) TO WS-RUNNING-BALANCE
+               MOVE T-AMT OF TRANS-ENTRY(I) TO WS-AMOUNT-DISPLAY
                MOVE WS-RUNNING-BALANCE TO WS-BALANCE-DISPLAY
 
-               DISPLAY T-DATE OF TRANS-TAB(I), " ",
-                       T-DESC OF TRANS-TAB(I), " ",
+               DISPLAY T-DATE OF TRANS-ENTRY(I), " ",
+                       T-DESC OF TRANS-ENTRY(I), " ",
                        WS-AMOUNT-DISPLAY, " ",
                        WS-BALANCE-DISPLAY
            END-PERFORM.
@@ -64,4 +98,53 @@
            DISPLAY "--------------------------------------------------".
            DISPLAY "End of Report".
 
+           PERFORM APPEND-HISTORY.
+
            STOP RUN.
+
+      *> Reads TRANS-HISTORY.DAT for any transactions already on file
+      *> for this customer from a prior run, displays them, and folds
+      *> their total into the running balance so the new session's
+      *> report continues from where the last one left off.
+       SHOW-PRIOR-HISTORY.
+           OPEN INPUT HISTORY-FILE
+           IF HIST-STATUS = "35"
+               DISPLAY "No prior transaction history on file."
+           ELSE
+               PERFORM UNTIL HIST-STATUS = "10"
+                   READ HISTORY-FILE
+                       AT END
+                           MOVE "10" TO HIST-STATUS
+                       NOT AT END
+                           IF H-CUSTID = WS-CUSTID
+                               IF WS-PRIOR-FOUND = "N"
+                                   DISPLAY "Prior transactions on file:"
+                                   MOVE "Y" TO WS-PRIOR-FOUND
+                               END-IF
+                               MOVE H-AMT TO WS-AMOUNT-DISPLAY
+                               ADD H-AMT TO WS-RUNNING-BALANCE
+                               DISPLAY H-DATE, " ", H-DESC, " ",
+                                       WS-AMOUNT-DISPLAY
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE HISTORY-FILE
+           END-IF.
+
+      *> Appends this session's entered transactions to
+      *> TRANS-HISTORY.DAT so a later run can pick them back up.
+       APPEND-HISTORY.
+           OPEN EXTEND HISTORY-FILE
+           IF HIST-STATUS = "35"
+               OPEN OUTPUT HISTORY-FILE
+           END-IF
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-COUNT
+               MOVE WS-CUSTID          TO H-CUSTID
+               MOVE T-DATE OF TRANS-ENTRY(I) TO H-DATE
+               MOVE T-DESC OF TRANS-ENTRY(I) TO H-DESC
+               MOVE T-AMT OF TRANS-ENTRY(I)  TO H-AMT
+               WRITE HISTORY-RECORD
+           END-PERFORM
+
+           CLOSE HISTORY-FILE.
