@@ -5,32 +5,85 @@
        FILE-CONTROL.
            SELECT BALANCE-FILE ASSIGN TO "balances.idx"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO "NEGATIVE-BALANCE-REPORT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD BALANCE-FILE.
        01 BALANCE-RECORD.
            05 ACCOUNT-ID         PIC X(9).
            05 BALANCE-STRING     PIC X(10).
+       FD REPORT-FILE.
+       01 REPORT-LINE            PIC X(80).
        WORKING-STORAGE SECTION.
        01 EOF-FLAG              PIC X VALUE "N".
            88 END-OF-FILE       VALUE "Y".
            88 NOT-EOF           VALUE "N".
        01 BALANCE-NUMERIC       PIC S9(5)V99 COMP-3.
+       01 BALANCE-DISPLAY       PIC -Z(4)9.99.
+       01 WS-SEVERITY           PIC X(8).
+
+      *> Severity tiers for a negative balance, worst first, so
+      *> collections can prioritize the accounts that matter most.
+       01 WS-SEVERE-CUTOFF      PIC 9(5)V99 VALUE 5000.00.
+       01 WS-MODERATE-CUTOFF    PIC 9(5)V99 VALUE 500.00.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            OPEN INPUT BALANCE-FILE
+           OPEN OUTPUT REPORT-FILE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "NEGATIVE BALANCE EXCEPTION REPORT" DELIMITED BY SIZE
+               INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "ACCOUNT    BALANCE      SEVERITY" DELIMITED BY SIZE
+               INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
            PERFORM UNTIL END-OF-FILE
                READ BALANCE-FILE
                    AT END
                        SET END-OF-FILE TO TRUE
                    NOT AT END
-                       MOVE FUNCTION NUMVAL(BALANCE-STRING) TO 
+                       MOVE FUNCTION NUMVAL(BALANCE-STRING) TO
                        BALANCE-NUMERIC
                        IF BALANCE-NUMERIC < 0
-                           DISPLAY "Account " ACCOUNT-ID " - Balance: " 
+                           DISPLAY "Account " ACCOUNT-ID " - Balance: "
                            BALANCE-STRING
+                           PERFORM CLASSIFY-SEVERITY
+                           PERFORM WRITE-REPORT-LINE
                        END-IF
                END-READ
            END-PERFORM
            CLOSE BALANCE-FILE
+           CLOSE REPORT-FILE
            STOP RUN.
+
+      *> Buckets a negative BALANCE-NUMERIC into a severity tier based
+      *> on its absolute size -- a -$0.01 account is not the same
+      *> problem as a -$50,000 account.
+       CLASSIFY-SEVERITY.
+           IF BALANCE-NUMERIC <= 0 - WS-SEVERE-CUTOFF
+               MOVE "SEVERE" TO WS-SEVERITY
+           ELSE
+               IF BALANCE-NUMERIC <= 0 - WS-MODERATE-CUTOFF
+                   MOVE "MODERATE" TO WS-SEVERITY
+               ELSE
+                   MOVE "MINOR" TO WS-SEVERITY
+               END-IF
+           END-IF.
+
+       WRITE-REPORT-LINE.
+           MOVE BALANCE-NUMERIC TO BALANCE-DISPLAY
+           MOVE SPACES TO REPORT-LINE
+           STRING ACCOUNT-ID DELIMITED BY SIZE
+                  "  " BALANCE-DISPLAY DELIMITED BY SIZE
+                  "  " WS-SEVERITY DELIMITED BY SIZE
+               INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE.
