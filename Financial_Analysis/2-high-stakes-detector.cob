@@ -1,10 +1,15 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. FRAUD-DETECTION.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT TRANSACTION-FILE ASSIGN TO "transactions.idx"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT THRESHOLD-FILE ASSIGN TO "fraud-threshold.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS THRESHOLD-STATUS.
+           SELECT SUSPICIOUS-FILE ASSIGN TO "SUSPICIOUS-TXN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD TRANSACTION-FILE.
@@ -18,6 +23,10 @@ IDENTIFICATION DIVISION.
            05 TRANS-TYPE       PIC X(1).
            05 FILLER           PIC X(1).
            05 TRANS-AMOUNT     PIC 9(10).
+       FD THRESHOLD-FILE.
+       01 THRESHOLD-RECORD     PIC X(10).
+       FD SUSPICIOUS-FILE.
+       01 SUSPICIOUS-RECORD    PIC X(80).
        WORKING-STORAGE SECTION.
        01 AMOUNT-NUMERIC      PIC 9(7)V99 COMP-3.
        01 AMOUNT-DISPLAY      PIC ZZ,ZZZ,ZZ9.99.
@@ -25,9 +34,17 @@ IDENTIFICATION DIVISION.
            88 END-OF-FILE     VALUE "Y".
            88 NOT-EOF         VALUE "N".
        01 STATUS-MSG          PIC X(10).
+       01 THRESHOLD-STATUS    PIC XX.
+       01 WS-THRESHOLD        PIC 9(7)V99 VALUE 10000.00.
+       01 WS-THRESHOLD-DISPLAY PIC ZZ,ZZZ,ZZ9.99.
+       01 WS-SUS-LINE          PIC X(80).
+
        PROCEDURE DIVISION.
        BEGIN.
+           PERFORM LOAD-THRESHOLD
+
            OPEN INPUT TRANSACTION-FILE
+           OPEN OUTPUT SUSPICIOUS-FILE
            PERFORM UNTIL END-OF-FILE
                READ TRANSACTION-FILE
                    AT END
@@ -35,15 +52,54 @@ IDENTIFICATION DIVISION.
                    NOT AT END
                        COMPUTE AMOUNT-NUMERIC = TRANS-AMOUNT / 100
                        MOVE AMOUNT-NUMERIC TO AMOUNT-DISPLAY
-                       IF AMOUNT-NUMERIC > 10000.00
+                       IF AMOUNT-NUMERIC > WS-THRESHOLD
                            MOVE "SUSPICIOUS" TO STATUS-MSG
+                           PERFORM WRITE-SUSPICIOUS-RECORD
                        ELSE
                            MOVE "OK" TO STATUS-MSG
                        END-IF
                        DISPLAY TRANS-ID " " ACC-NUM " " TRANS-DATE " "
-                               TRANS-TYPE " " AMOUNT-DISPLAY " " 
+                               TRANS-TYPE " " AMOUNT-DISPLAY " "
                                STATUS-MSG
                END-READ
            END-PERFORM
            CLOSE TRANSACTION-FILE
+           CLOSE SUSPICIOUS-FILE
            STOP RUN.
+
+      *> Pulls the suspicious-amount cutoff from fraud-threshold.dat
+      *> (a one-line numeric control file) instead of a compiled-in
+      *> literal, so the fraud desk can change policy without a
+      *> recompile. Falls back to the historical 10000.00 cutoff if
+      *> the file is missing.
+       LOAD-THRESHOLD.
+           OPEN INPUT THRESHOLD-FILE
+           IF THRESHOLD-STATUS = "35"
+               DISPLAY "No fraud-threshold.dat found, using default "
+                   "threshold of 10000.00"
+           ELSE
+               READ THRESHOLD-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE FUNCTION NUMVAL(THRESHOLD-RECORD)
+                           TO WS-THRESHOLD
+               END-READ
+               CLOSE THRESHOLD-FILE
+           END-IF
+           MOVE WS-THRESHOLD TO WS-THRESHOLD-DISPLAY
+           DISPLAY "Fraud threshold in effect: " WS-THRESHOLD-DISPLAY.
+
+      *> Appends one line to SUSPICIOUS-TXN.DAT for a transaction that
+      *> breached WS-THRESHOLD, so the fraud desk gets a short worklist
+      *> instead of having to filter the full transaction dump by eye.
+       WRITE-SUSPICIOUS-RECORD.
+           MOVE SPACES TO WS-SUS-LINE
+           STRING ACC-NUM DELIMITED BY SIZE
+                  " " TRANS-DATE DELIMITED BY SIZE
+                  " " AMOUNT-DISPLAY DELIMITED BY SIZE
+                  " THRESHOLD=" WS-THRESHOLD-DISPLAY DELIMITED BY SIZE
+               INTO WS-SUS-LINE
+           END-STRING
+           MOVE WS-SUS-LINE TO SUSPICIOUS-RECORD
+           WRITE SUSPICIOUS-RECORD.
