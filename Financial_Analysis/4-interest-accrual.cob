@@ -0,0 +1,170 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTEREST-ACCRUAL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BALANCE-FILE ASSIGN TO "balances.idx"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT NEW-BALANCE-FILE ASSIGN TO "balances.idx.new"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RATE-FILE ASSIGN TO "interest-rate.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RATE-STATUS.
+           SELECT FEE-FILE ASSIGN TO "overdraft-fee.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FEE-STATUS.
+           SELECT POSTING-LOG ASSIGN TO "INTEREST-POSTING.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD BALANCE-FILE.
+       01 BALANCE-RECORD.
+           05 ACCOUNT-ID         PIC X(9).
+           05 BALANCE-STRING     PIC X(10).
+       FD NEW-BALANCE-FILE.
+       01 NEW-BALANCE-RECORD.
+           05 NEW-ACCOUNT-ID     PIC X(9).
+           05 NEW-BALANCE-STRING PIC X(10).
+       FD RATE-FILE.
+       01 RATE-RECORD            PIC X(10).
+       FD FEE-FILE.
+       01 FEE-RECORD             PIC X(10).
+       FD POSTING-LOG.
+       01 POSTING-LINE           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 EOF-FLAG              PIC X VALUE "N".
+           88 END-OF-FILE       VALUE "Y".
+           88 NOT-EOF           VALUE "N".
+       01 RATE-STATUS           PIC XX.
+       01 FEE-STATUS            PIC XX.
+       01 WS-CMD                PIC X(50).
+
+       01 BALANCE-NUMERIC       PIC S9(5)V99 COMP-3.
+       01 WS-NEW-BALANCE        PIC S9(5)V99 COMP-3.
+       01 WS-ADJUSTMENT         PIC S9(5)V99 COMP-3.
+       01 WS-BALANCE-EDIT       PIC -9(6).99.
+
+       *> Configurable interest rate applied to positive balances and
+       *> overdraft fee applied to negative ones. Pulled from small
+       *> control files rather than compiled-in literals, the same way
+       *> FRAUD-DETECTION's threshold is externalized.
+       01 WS-INTEREST-RATE      PIC 9V9(4) VALUE 0.0005.
+       01 WS-OVERDRAFT-FEE      PIC 9(3)V99 VALUE 35.00.
+       01 WS-POSTING-TYPE       PIC X(8).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM LOAD-RATE
+           PERFORM LOAD-FEE
+
+           OPEN INPUT BALANCE-FILE
+           OPEN OUTPUT NEW-BALANCE-FILE
+           OPEN OUTPUT POSTING-LOG
+
+           PERFORM UNTIL END-OF-FILE
+               READ BALANCE-FILE
+                   AT END
+                       SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       MOVE FUNCTION NUMVAL(BALANCE-STRING)
+                           TO BALANCE-NUMERIC
+                       PERFORM POST-ACCRUAL
+                       PERFORM WRITE-NEW-BALANCE
+                       PERFORM WRITE-POSTING-LINE
+               END-READ
+           END-PERFORM
+
+           CLOSE BALANCE-FILE
+           CLOSE NEW-BALANCE-FILE
+           CLOSE POSTING-LOG
+
+           PERFORM REPLACE-BALANCE-FILE
+
+           STOP RUN.
+
+      *> Loads the interest rate from interest-rate.dat, falling back
+      *> to the compiled-in default if the control file is missing.
+       LOAD-RATE.
+           OPEN INPUT RATE-FILE
+           IF RATE-STATUS = "35"
+               DISPLAY "No interest-rate.dat found, using default "
+                   "rate"
+           ELSE
+               READ RATE-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE FUNCTION NUMVAL(RATE-RECORD)
+                           TO WS-INTEREST-RATE
+               END-READ
+               CLOSE RATE-FILE
+           END-IF
+           DISPLAY "Interest rate in effect: " WS-INTEREST-RATE.
+
+      *> Loads the overdraft fee from overdraft-fee.dat, falling back
+      *> to the compiled-in default if the control file is missing.
+       LOAD-FEE.
+           OPEN INPUT FEE-FILE
+           IF FEE-STATUS = "35"
+               DISPLAY "No overdraft-fee.dat found, using default fee"
+           ELSE
+               READ FEE-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE FUNCTION NUMVAL(FEE-RECORD)
+                           TO WS-OVERDRAFT-FEE
+               END-READ
+               CLOSE FEE-FILE
+           END-IF
+           DISPLAY "Overdraft fee in effect: " WS-OVERDRAFT-FEE.
+
+      *> Applies interest to a positive balance or an overdraft fee to
+      *> a negative one -- zero balances are left untouched.
+       POST-ACCRUAL.
+           IF BALANCE-NUMERIC > 0
+               COMPUTE WS-ADJUSTMENT ROUNDED =
+                   BALANCE-NUMERIC * WS-INTEREST-RATE
+               COMPUTE WS-NEW-BALANCE = BALANCE-NUMERIC + WS-ADJUSTMENT
+               MOVE "INTEREST" TO WS-POSTING-TYPE
+           ELSE
+               IF BALANCE-NUMERIC < 0
+                   MOVE WS-OVERDRAFT-FEE TO WS-ADJUSTMENT
+                   COMPUTE WS-NEW-BALANCE =
+                       BALANCE-NUMERIC - WS-ADJUSTMENT
+                   MOVE "FEE" TO WS-POSTING-TYPE
+               ELSE
+                   MOVE 0 TO WS-ADJUSTMENT
+                   MOVE BALANCE-NUMERIC TO WS-NEW-BALANCE
+                   MOVE "NONE" TO WS-POSTING-TYPE
+               END-IF
+           END-IF.
+
+       WRITE-NEW-BALANCE.
+           MOVE WS-NEW-BALANCE TO WS-BALANCE-EDIT
+           MOVE ACCOUNT-ID TO NEW-ACCOUNT-ID
+           MOVE WS-BALANCE-EDIT TO NEW-BALANCE-STRING
+           WRITE NEW-BALANCE-RECORD.
+
+       WRITE-POSTING-LINE.
+           MOVE SPACES TO POSTING-LINE
+           STRING ACCOUNT-ID DELIMITED BY SIZE
+                  " " WS-POSTING-TYPE DELIMITED BY SIZE
+                  " OLD=" BALANCE-STRING DELIMITED BY SIZE
+                  " NEW=" WS-BALANCE-EDIT DELIMITED BY SIZE
+               INTO POSTING-LINE
+           END-STRING
+           WRITE POSTING-LINE.
+
+      *> Copy-then-rename swap, same pattern used for ACCOUNTS.DAT and
+      *> EMPLOYEES.DAT -- balances.idx.bak is a non-destructive copy of
+      *> the old file taken for manual recovery, and the single `mv`
+      *> that follows is a same-filesystem POSIX rename, which is
+      *> atomic: balances.idx is never absent, even if the run is
+      *> killed right after the copy.
+       REPLACE-BALANCE-FILE.
+           MOVE "cp balances.idx balances.idx.bak" TO WS-CMD.
+           CALL "SYSTEM" USING WS-CMD.
+           MOVE "mv balances.idx.new balances.idx" TO WS-CMD.
+           CALL "SYSTEM" USING WS-CMD.
