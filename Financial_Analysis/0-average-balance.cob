@@ -6,26 +6,51 @@
        FILE-CONTROL.
            SELECT BALANCE-FILE ASSIGN TO 'balances.idx'
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO 'AVG-BALANCE-REPORT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD  BALANCE-FILE.
        01  BALANCE-RECORD.
-           05 CUSTOMER-ID        PIC X(7).
-           05 FILLER             PIC X.
-           05 BALANCE-AMOUNT     PIC 9(5)V99.
+           05 ACCOUNT-ID         PIC X(9).
+           05 BALANCE-STRING     PIC X(10).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE           PIC X(80).
 
        WORKING-STORAGE SECTION.
-       01 WS-TOTAL-BALANCE       PIC 9(9)V99 VALUE 0.
+       01 WS-TOTAL-BALANCE       PIC S9(9)V99 VALUE 0.
        01 WS-CUSTOMER-COUNT      PIC 9(4)    VALUE 0.
-       01 WS-AVERAGE             PIC 9(9)V99 VALUE 0.
+       01 WS-AVERAGE             PIC S9(9)V99 VALUE 0.
+       01 WS-BALANCE-NUMERIC     PIC S9(5)V99.
 
        *> Champs d'affichage pour enlever zéros à gauche (montants)
-       01 WS-DISPLAY-TOTAL       PIC ZZ9(6).99.
-       01 WS-DISPLAY-AVERAGE     PIC ZZ9(5).99.
+       01 WS-DISPLAY-TOTAL       PIC -Z(6)9.99.
+       01 WS-DISPLAY-AVERAGE     PIC -Z(5)9.99.
 
        01 EOF-FLAG               PIC X       VALUE 'N'.
 
+      *> balances.idx carries no branch identifier, so customers are
+      *> segmented into the same negative/low/medium/high balance
+      *> tiers IDENTIFY-NEGATIVE-BALANCES reports on, keyed on
+      *> WS-TIER-CODE.
+       01 WS-GROUP-MAX           PIC 9(4) VALUE 500.
+       01 WS-GROUP-COUNT         PIC 9(4) VALUE 0.
+       01 WS-GROUP-IDX           PIC 9(4) VALUE 0.
+       01 WS-G                   PIC 9(4) VALUE 0.
+       01 WS-TIER-CODE           PIC X(8).
+       01 WS-GROUP-TABLE.
+           05 WS-GROUP-ENTRY OCCURS 500 TIMES.
+               10 GRP-CODE        PIC X(8).
+               10 GRP-COUNT       PIC 9(4) VALUE 0.
+               10 GRP-TOTAL       PIC S9(9)V99 VALUE 0.
+
+       01 WS-GROUP-AVERAGE       PIC S9(9)V99.
+       01 WS-DISPLAY-GRP-TOTAL   PIC -Z(6)9.99.
+       01 WS-DISPLAY-GRP-AVG     PIC -Z(5)9.99.
+       01 WS-DISPLAY-GRP-COUNT   PIC ZZZ9.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            OPEN INPUT BALANCE-FILE
@@ -35,8 +60,14 @@
                    AT END
                        MOVE 'Y' TO EOF-FLAG
                    NOT AT END
+                       MOVE FUNCTION NUMVAL(BALANCE-STRING)
+                           TO WS-BALANCE-NUMERIC
                        ADD 1 TO WS-CUSTOMER-COUNT
-                       ADD BALANCE-AMOUNT TO WS-TOTAL-BALANCE
+                       ADD WS-BALANCE-NUMERIC TO WS-TOTAL-BALANCE
+                       PERFORM CLASSIFY-BALANCE-TIER
+                       PERFORM FIND-OR-ADD-GROUP
+                       ADD 1 TO GRP-COUNT(WS-GROUP-IDX)
+                       ADD WS-BALANCE-NUMERIC TO GRP-TOTAL(WS-GROUP-IDX)
                END-READ
            END-PERFORM
 
@@ -53,4 +84,99 @@
            DISPLAY "Average Balance:  " WS-DISPLAY-AVERAGE
 
            CLOSE BALANCE-FILE
+
+           PERFORM WRITE-REPORT-FILE
+
            STOP RUN.
+
+      *> balances.idx has no branch field, so customers are bucketed
+      *> by balance tier instead -- the same NEGATIVE/LOW/MEDIUM/HIGH
+      *> cutoffs IDENTIFY-NEGATIVE-BALANCES uses for its severity
+      *> report -- giving the same segment-level breakdown this report
+      *> has always shown without inventing data the file doesn't
+      *> carry.
+       CLASSIFY-BALANCE-TIER.
+           IF WS-BALANCE-NUMERIC < 0
+               MOVE "NEGATIVE" TO WS-TIER-CODE
+           ELSE
+               IF WS-BALANCE-NUMERIC < 500.00
+                   MOVE "LOW" TO WS-TIER-CODE
+               ELSE
+                   IF WS-BALANCE-NUMERIC < 5000.00
+                       MOVE "MEDIUM" TO WS-TIER-CODE
+                   ELSE
+                       MOVE "HIGH" TO WS-TIER-CODE
+                   END-IF
+               END-IF
+           END-IF.
+
+       *> Looks WS-TIER-CODE up in WS-GROUP-TABLE, adding a new entry
+       *> the first time a tier is seen, and leaves the matching
+       *> subscript in WS-GROUP-IDX for the caller to accumulate into.
+       FIND-OR-ADD-GROUP.
+           MOVE 0 TO WS-GROUP-IDX
+           PERFORM VARYING WS-G FROM 1 BY 1 UNTIL WS-G > WS-GROUP-COUNT
+               IF GRP-CODE(WS-G) = WS-TIER-CODE
+                   MOVE WS-G TO WS-GROUP-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-GROUP-IDX = 0
+               IF WS-GROUP-COUNT < WS-GROUP-MAX
+                   ADD 1 TO WS-GROUP-COUNT
+                   MOVE WS-GROUP-COUNT TO WS-GROUP-IDX
+                   MOVE WS-TIER-CODE TO GRP-CODE(WS-GROUP-IDX)
+               ELSE
+                   DISPLAY "Warning: balance-tier table full at "
+                       WS-GROUP-MAX ", lumping " WS-TIER-CODE
+                       " into group 1"
+                   MOVE 1 TO WS-GROUP-IDX
+               END-IF
+           END-IF.
+
+       WRITE-REPORT-FILE.
+           OPEN OUTPUT REPORT-FILE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "AVERAGE BALANCE REPORT" DELIMITED BY SIZE
+               INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "TIER      CUSTOMERS  TOTAL-BALANCE  AVG-BALANCE"
+               DELIMITED BY SIZE
+               INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           PERFORM VARYING WS-G FROM 1 BY 1 UNTIL WS-G > WS-GROUP-COUNT
+               MOVE 0 TO WS-GROUP-AVERAGE
+               IF GRP-COUNT(WS-G) > 0
+                   COMPUTE WS-GROUP-AVERAGE =
+                       GRP-TOTAL(WS-G) / GRP-COUNT(WS-G)
+               END-IF
+               MOVE GRP-COUNT(WS-G) TO WS-DISPLAY-GRP-COUNT
+               MOVE GRP-TOTAL(WS-G) TO WS-DISPLAY-GRP-TOTAL
+               MOVE WS-GROUP-AVERAGE TO WS-DISPLAY-GRP-AVG
+
+               MOVE SPACES TO REPORT-LINE
+               STRING GRP-CODE(WS-G) DELIMITED BY SIZE
+                      "  " WS-DISPLAY-GRP-COUNT DELIMITED BY SIZE
+                      "  " WS-DISPLAY-GRP-TOTAL DELIMITED BY SIZE
+                      "  " WS-DISPLAY-GRP-AVG DELIMITED BY SIZE
+                   INTO REPORT-LINE
+               END-STRING
+               WRITE REPORT-LINE
+           END-PERFORM
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "GRAND TOTAL  " WS-CUSTOMER-COUNT DELIMITED BY SIZE
+                  "  " WS-DISPLAY-TOTAL DELIMITED BY SIZE
+                  "  " WS-DISPLAY-AVERAGE DELIMITED BY SIZE
+               INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           CLOSE REPORT-FILE.
