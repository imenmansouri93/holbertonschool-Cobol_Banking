@@ -6,6 +6,8 @@
        FILE-CONTROL.
            SELECT TRANS-FILE ASSIGN TO "transactions.idx"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DUPLICATE-FILE ASSIGN TO "DUPLICATE-TXN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -17,18 +19,26 @@
            05 TR-TYPE      PIC X(1).
            05 TR-AMOUNT    PIC 9(10).
 
+       FD DUPLICATE-FILE.
+       01 DUPLICATE-RECORD PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 EOF                PIC X VALUE 'N'.
-       01 NUM-RECORDS        PIC 9(4) VALUE 0.
-       01 I                  PIC 9(4).
-       01 J                  PIC 9(4).
-       01 NEXT-J             PIC 9(4).
+       01 NUM-RECORDS        PIC 9(5) VALUE 0.
+       01 MAX-RECORDS        PIC 9(5) VALUE 10000.
+       01 I                  PIC 9(5).
+       01 J                  PIC 9(5).
+       01 NEXT-J             PIC 9(5).
        01 TEMP-AMOUNT        PIC 9(10).
        01 DOLLARS            PIC 9(7).
        01 CENTS              PIC 99.
        01 DISPLAY-AMOUNT     PIC 9(7).99.
+       01 WS-DUP-LINE        PIC X(80).
+       01 WS-TOTAL-EXPOSURE  PIC 9(10)V99 VALUE 0.
+       01 WS-DISPLAY-TOTAL   PIC Z,ZZZ,ZZ9.99.
        01 TRANS-TABLE.
-           05 TRANS-ENTRY OCCURS 100 TIMES.
+           05 TRANS-ENTRY OCCURS 10000 TIMES
+                          DEPENDING ON NUM-RECORDS.
                10 TE-USED     PIC X VALUE 'N'.
                10 TE-ID       PIC X(6).
                10 TE-ACC      PIC X(9).
@@ -46,12 +56,18 @@
                    AT END
                        MOVE 'Y' TO EOF
                    NOT AT END
-                       ADD 1 TO NUM-RECORDS
-                       MOVE TR-ID     TO TE-ID(NUM-RECORDS)
-                       MOVE TR-ACC    TO TE-ACC(NUM-RECORDS)
-                       MOVE TR-DATE   TO TE-DATE(NUM-RECORDS)
-                       MOVE TR-TYPE   TO TE-TYPE(NUM-RECORDS)
-                       MOVE TR-AMOUNT TO TE-AMOUNT(NUM-RECORDS)
+                       IF NUM-RECORDS < MAX-RECORDS
+                           ADD 1 TO NUM-RECORDS
+                           MOVE TR-ID     TO TE-ID(NUM-RECORDS)
+                           MOVE TR-ACC    TO TE-ACC(NUM-RECORDS)
+                           MOVE TR-DATE   TO TE-DATE(NUM-RECORDS)
+                           MOVE TR-TYPE   TO TE-TYPE(NUM-RECORDS)
+                           MOVE TR-AMOUNT TO TE-AMOUNT(NUM-RECORDS)
+                       ELSE
+                           DISPLAY "Warning: transaction table full at "
+                               MAX-RECORDS ", run in batches -- "
+                               "skipping " TR-ID
+                       END-IF
                END-READ
            END-PERFORM
            CLOSE TRANS-FILE
@@ -60,7 +76,7 @@
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > NUM-RECORDS
                IF TE-USED(I) = 'N'
                    COMPUTE NEXT-J = I + 1
-                   PERFORM VARYING J FROM NEXT-J BY 1 UNTIL J > 
+                   PERFORM VARYING J FROM NEXT-J BY 1 UNTIL J >
                    NUM-RECORDS
                        IF TE-USED(J) = 'N'
                           AND TE-ACC(I) = TE-ACC(J)
@@ -74,7 +90,8 @@
                END-IF
            END-PERFORM
 
-           *> Display duplicates
+           *> Display and persist duplicates, totaling the exposure
+           OPEN OUTPUT DUPLICATE-FILE
            DISPLAY "DUPLICATE TRANSACTIONS:"
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > NUM-RECORDS
                IF TE-USED(I) = 'Y'
@@ -83,15 +100,44 @@
                        GIVING DOLLARS
                        REMAINDER CENTS
                    MOVE DOLLARS TO DISPLAY-AMOUNT (1:7)
-                   MOVE CENTS   TO DISPLAY-AMOUNT (8:2)
+                   MOVE CENTS   TO DISPLAY-AMOUNT (9:2)
                    DISPLAY "DUPLICATE: "
                            TE-ID(I) " "
                            TE-ACC(I) " "
                            TE-DATE(I) " "
                            TE-TYPE(I) " "
                            DISPLAY-AMOUNT
+                   ADD TEMP-AMOUNT TO WS-TOTAL-EXPOSURE
+
+                   MOVE SPACES TO WS-DUP-LINE
+                   STRING TE-ID(I) DELIMITED BY SIZE
+                          " " TE-ACC(I) DELIMITED BY SIZE
+                          " " TE-DATE(I) DELIMITED BY SIZE
+                          " " TE-TYPE(I) DELIMITED BY SIZE
+                          " " DISPLAY-AMOUNT DELIMITED BY SIZE
+                       INTO WS-DUP-LINE
+                   END-STRING
+                   MOVE WS-DUP-LINE TO DUPLICATE-RECORD
+                   WRITE DUPLICATE-RECORD
+
                    MOVE 'N' TO TE-USED(I)
                END-IF
            END-PERFORM
 
+           *> WS-TOTAL-EXPOSURE is in cents like TE-AMOUNT; convert to
+           *> dollars for the report line the same way each row already
+           *> divides TEMP-AMOUNT by 100.
+           DIVIDE WS-TOTAL-EXPOSURE BY 100 GIVING WS-TOTAL-EXPOSURE
+           MOVE WS-TOTAL-EXPOSURE TO WS-DISPLAY-TOTAL
+           DISPLAY "TOTAL DUPLICATE EXPOSURE: " WS-DISPLAY-TOTAL
+
+           MOVE SPACES TO WS-DUP-LINE
+           STRING "TOTAL EXPOSURE " WS-DISPLAY-TOTAL DELIMITED BY SIZE
+               INTO WS-DUP-LINE
+           END-STRING
+           MOVE WS-DUP-LINE TO DUPLICATE-RECORD
+           WRITE DUPLICATE-RECORD
+
+           CLOSE DUPLICATE-FILE
+
            STOP RUN.
